@@ -24,6 +24,9 @@
 
            SELECT   SAIDA           ASSIGN      TO      DISK
            ORGANIZATION    IS         LINE          SEQUENTIAL.
+
+           SELECT   SAIDA-FEM       ASSIGN      TO      DISK
+           ORGANIZATION    IS         LINE          SEQUENTIAL.
        DATA                           DIVISION.
 
        FILE SECTION.
@@ -52,10 +55,17 @@
             03 COD-SAI       PIC 9(05).
             03 SEXO-SAI      PIC X(01).
             03 NOME-SAI      PIC X(30).
-            
-            
 
-       WORKING-STORAGE SECTION. 
+       FD  SAIDA-FEM
+           LABEL         RECORD         ARE        STANDARD
+           VALUE        OF FILE-ID      IS       "SAI-FEM.DAT".
+
+       01   REG-SAI-FEM.
+            03 COD-SAI-FEM       PIC 9(04).
+            03 SEXO-SAI-FEM      PIC X(01).
+            03 NOME-SAI-FEM      PIC X(30).
+
+       WORKING-STORAGE SECTION.
 
        77    FIM-ARQ          PIC X(03) VALUE "NAO".    
 
@@ -78,6 +88,7 @@
 
        INICIO-ENTRADA SECTION.
            OPEN INPUT ENTRADA.
+           OPEN OUTPUT SAIDA-FEM.
            PERFORM LEITURA-ENTRADA.
 
 
@@ -92,8 +103,10 @@
            PERFORM LEITURA-ENTRADA.
 
        SELECAO-ENTRADA    SECTION.
-           IF SEXO-ENT EQUAL "M"
-               PERFORM GRAVACAO-ENTRADA.
+           IF        SEXO-ENT    EQUAL    "M"
+                     PERFORM GRAVACAO-ENTRADA
+           ELSE
+                     PERFORM GRAVACAO-FEM.
 
        GRAVACAO-ENTRADA SECTION.
            MOVE COD-ENT TO COD-TRAB.
@@ -101,8 +114,15 @@
            MOVE NOME-ENT TO NOME-TRAB.
            RELEASE REG-TRA.
 
+       GRAVACAO-FEM SECTION.
+           MOVE      COD-ENT       TO    COD-SAI-FEM.
+           MOVE      SEXO-ENT      TO    SEXO-SAI-FEM.
+           MOVE      NOME-ENT      TO    NOME-SAI-FEM.
+           WRITE     REG-SAI-FEM.
+
        FIM-ENTRADA  SECTION.
-           CLOSE   ENTRADA.
+           CLOSE   ENTRADA
+                   SAIDA-FEM.
 
 
 
