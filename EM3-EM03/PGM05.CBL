@@ -24,6 +24,8 @@
 
            SELECT   CADFESTA           ASSIGN      TO      DISK
            ORGANIZATION    IS         LINE          SEQUENTIAL.
+
+           SELECT   REL-FAIXA          ASSIGN      TO      DISK.
        DATA                           DIVISION.
 
        FILE SECTION.
@@ -52,14 +54,44 @@
             03 NOME-SAI      PIC X(30).
             03 IDADE-SAI     PIC 9(02).
             03 RG-SAI        PIC X(10).
-            
-            
 
-       WORKING-STORAGE SECTION. 
+       FD  REL-FAIXA
+           LABEL         RECORD         IS          OMITTED.
+
+       01  REG-FAIXA         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77    FIM-ARQ          PIC X(03) VALUE "NAO".
+       77    CT-FAIXA-1       PIC 9(05) VALUE ZEROS.
+       77    CT-FAIXA-2       PIC 9(05) VALUE ZEROS.
+       77    CT-FAIXA-3       PIC 9(05) VALUE ZEROS.
+
+       01  CAB-FAIXA.
+           02 FILLER         PIC X(20) VALUE SPACES.
+           02 FILLER         PIC X(40)   VALUE
+                       "CONVIDADOS DA FESTA POR FAIXA ETARIA".
+           02 FILLER         PIC X(20) VALUE SPACES.
+
+       01  LINHA-FAIXA-1.
+           02 FILLER          PIC X(10) VALUE SPACES.
+           02 FILLER          PIC X(20) VALUE "DE 18 A 25 ANOS:    ".
+           02 QT-FAIXA-1      PIC ZZ.ZZ9.
+           02 FILLER          PIC X(44) VALUE SPACES.
+
+       01  LINHA-FAIXA-2.
+           02 FILLER          PIC X(10) VALUE SPACES.
+           02 FILLER          PIC X(20) VALUE "DE 26 A 40 ANOS:    ".
+           02 QT-FAIXA-2      PIC ZZ.ZZ9.
+           02 FILLER          PIC X(44) VALUE SPACES.
+
+       01  LINHA-FAIXA-3.
+           02 FILLER          PIC X(10) VALUE SPACES.
+           02 FILLER          PIC X(20) VALUE "41 ANOS OU MAIS:    ".
+           02 QT-FAIXA-3      PIC ZZ.ZZ9.
+           02 FILLER          PIC X(44) VALUE SPACES.
 
-       77    FIM-ARQ          PIC X(03) VALUE "NAO".    
 
-       
        PROCEDURE                                   DIVISION.
        
        PGM-05.
@@ -68,7 +100,8 @@
                    ASCENDING KEY NOME-TRAB
                    INPUT PROCEDURE ROT-ENTRADA
                    GIVING CADFESTA.
-            STOP RUN. 
+            PERFORM IMPRIME-FAIXAS.
+            STOP RUN.
 
        ROT-ENTRADA      SECTION.
            PERFORM INICIO-ENTRADA.
@@ -100,10 +133,34 @@
            MOVE IDADE-ENT TO IDADE-TRAB.
            MOVE RG-ENT    TO RG-TRAB.
            RELEASE REG-TRA.
+           PERFORM CLASSIFICA-FAIXA.
+
+       CLASSIFICA-FAIXA SECTION.
+           IF        IDADE-ENT    <=    25
+                     ADD    1    TO    CT-FAIXA-1
+           ELSE
+           IF        IDADE-ENT    <=    40
+                     ADD    1    TO    CT-FAIXA-2
+           ELSE
+                     ADD    1    TO    CT-FAIXA-3.
 
        FIM-ENTRADA  SECTION.
            CLOSE   CADENT.
 
+       IMPRIME-FAIXAS SECTION.
+           OPEN      OUTPUT    REL-FAIXA.
+           WRITE     REG-FAIXA FROM CAB-FAIXA AFTER ADVANCING PAGE.
+           MOVE      CT-FAIXA-1   TO    QT-FAIXA-1.
+           WRITE     REG-FAIXA FROM LINHA-FAIXA-1 AFTER ADVANCING
+                     2 LINES.
+           MOVE      CT-FAIXA-2   TO    QT-FAIXA-2.
+           WRITE     REG-FAIXA FROM LINHA-FAIXA-2 AFTER ADVANCING
+                     1 LINE.
+           MOVE      CT-FAIXA-3   TO    QT-FAIXA-3.
+           WRITE     REG-FAIXA FROM LINHA-FAIXA-3 AFTER ADVANCING
+                     1 LINE.
+           CLOSE     REL-FAIXA.
+
 
 
                       
