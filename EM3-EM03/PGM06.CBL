@@ -9,6 +9,10 @@
       *          ENTRADA CADENT, ORDENA POR PELA PONTUACAO MAIOR 
       *          (USANDO SORTE) E GRAVA NO ARQUIVO DE SAIDA CADVEST 
       *          PONTUACAO MAIOR OU IGUAL A 70 APENAS.
+      *          ANTES DE GRAVAR, O CPF-ENT E SUBMETIDO AO ALGORITMO
+      *          PADRAO DE DIGITO VERIFICADOR; CANDIDATOS COM CPF
+      *          INVALIDO SAO DESVIADOS PARA CADVEST-EXC EM VEZ DE
+      *          SEGUIR PARA O CORTE DO VESTIBULAR EM CADVEST.
                 
        ENVIRONMENT             DIVISION.
        
@@ -25,6 +29,12 @@
 
            SELECT   CADVEST           ASSIGN      TO      DISK
            ORGANIZATION    IS         LINE          SEQUENTIAL.
+
+           SELECT   CADVEST-CSV       ASSIGN      TO      DISK
+           ORGANIZATION    IS         LINE          SEQUENTIAL.
+
+           SELECT   CADVEST-EXC       ASSIGN      TO      DISK
+           ORGANIZATION    IS         LINE          SEQUENTIAL.
        DATA                           DIVISION.
 
        FILE SECTION.
@@ -50,26 +60,72 @@
            VALUE        OF FILE-ID      IS       "CADVEST.DAT".
        
        01   REG-SAI.
+            03 CLASS-SAI     PIC 9(03).
             03 CPF-SAI       PIC 9(11).
             03 NOME-SAI      PIC X(30).
             03 PONT-SAI      PIC 9(03).
-            
-            
 
-       WORKING-STORAGE SECTION. 
+       FD  CADVEST-CSV
+           LABEL         RECORD         ARE        STANDARD
+           VALUE        OF FILE-ID      IS       "CADVEST.CSV".
+
+       01   REG-CSV          PIC X(60).
+
+       FD  CADVEST-EXC
+           LABEL         RECORD         ARE        STANDARD
+           VALUE        OF FILE-ID      IS       "CADVEST-EXC.DAT".
+
+       01   REG-EXC.
+            03 CPF-EXC       PIC 9(11).
+            03 FILLER        PIC X(01).
+            03 NOME-EXC      PIC X(30).
+            03 FILLER        PIC X(01).
+            03 PONT-EXC      PIC 9(03).
+            03 FILLER        PIC X(01).
+            03 MOTIVO-EXC    PIC X(20).
+
+       WORKING-STORAGE SECTION.
+
+       77    FIM-ARQ          PIC X(03) VALUE "NAO".
+       77    PRIMEIRO-REG     PIC X(03) VALUE "SIM".
+       77    CT-REG           PIC 9(03) VALUE ZEROS.
+       77    CLASS-ATUAL      PIC 9(03) VALUE ZEROS.
+       77    PONT-ANTERIOR    PIC 9(03) VALUE ZEROS.
+
+       01  CPF-VALIDACAO.
+           02 CPF-NUM        PIC 9(11).
+           02 CPF-DIGITOS REDEFINES CPF-NUM.
+              03 CPF-DV      PIC 9   OCCURS 11 TIMES.
+
+       77    CTR-CPF          PIC 9(02) VALUE ZEROS.
+       77    SOMA-CPF         PIC 9(04) VALUE ZEROS.
+       77    PESO-CPF         PIC 9(02) VALUE ZEROS.
+       77    RESTO-CPF        PIC 9(02) VALUE ZEROS.
+       77    DV1-CPF          PIC 9     VALUE ZEROS.
+       77    DV2-CPF          PIC 9     VALUE ZEROS.
+       77    QUOC-CPF         PIC 9(02) VALUE ZEROS.
+       77    CPF-OK           PIC X(03) VALUE "SIM".
+
+       01  LINHA-CSV.
+           02 CLASS-CSV      PIC 9(03).
+           02 FILLER         PIC X(01) VALUE ",".
+           02 CPF-CSV        PIC 9(11).
+           02 FILLER         PIC X(01) VALUE ",".
+           02 NOME-CSV       PIC X(30).
+           02 FILLER         PIC X(01) VALUE ",".
+           02 PONT-CSV       PIC 9(03).
+           02 FILLER         PIC X(10) VALUE SPACES.
 
-       77    FIM-ARQ          PIC X(03) VALUE "NAO".    
 
-       
        PROCEDURE                                   DIVISION.
        
        PGM-06.
 
 	       SORT    TRAB
                    DESCENDING KEY PONT-TRAB
-                   INPUT PROCEDURE ROT-ENTRADA
-                   GIVING CADVEST.
-            STOP RUN. 
+                   INPUT  PROCEDURE ROT-ENTRADA
+                   OUTPUT PROCEDURE ROT-SAIDA.
+            STOP RUN.
 
        ROT-ENTRADA      SECTION.
            PERFORM INICIO-ENTRADA.
@@ -79,6 +135,7 @@
 
        INICIO-ENTRADA SECTION.
            OPEN INPUT CADENT.
+           OPEN OUTPUT CADVEST-EXC.
            PERFORM LEITURA-ENTRADA.
 
 
@@ -94,7 +151,54 @@
 
        SELECAO-ENTRADA      SECTION.
            IF  PONT-ENT    >=    70
-               PERFORM GRAVACAO-ENTRADA.
+               PERFORM VALIDA-CPF
+               IF      CPF-OK    EQUAL     "SIM"
+                       PERFORM GRAVACAO-ENTRADA
+               ELSE
+                       PERFORM GRAVACAO-EXCECAO-CPF.
+
+       VALIDA-CPF           SECTION.
+           MOVE      CPF-ENT         TO        CPF-NUM.
+           MOVE      "SIM"           TO        CPF-OK.
+           PERFORM   CALCULA-DV1.
+           PERFORM   CALCULA-DV2.
+           IF        DV1-CPF   NOT EQUAL       CPF-DV (10)    OR
+                     DV2-CPF   NOT EQUAL       CPF-DV (11)
+                     MOVE      "NAO"           TO        CPF-OK.
+
+       CALCULA-DV1           SECTION.
+           MOVE      ZEROS           TO        SOMA-CPF.
+           MOVE      1               TO        CTR-CPF.
+           PERFORM   SOMA-PESO-DV1             9    TIMES.
+           DIVIDE    SOMA-CPF        BY        11   GIVING QUOC-CPF
+                     REMAINDER       RESTO-CPF.
+           IF        RESTO-CPF       <         2
+                     MOVE      0               TO        DV1-CPF
+           ELSE
+                     COMPUTE   DV1-CPF  =       11   -    RESTO-CPF.
+
+       SOMA-PESO-DV1         SECTION.
+           COMPUTE   PESO-CPF  =      11   -    CTR-CPF.
+           COMPUTE   SOMA-CPF  =      SOMA-CPF  +
+                     CPF-DV (CTR-CPF) *    PESO-CPF.
+           ADD       1               TO        CTR-CPF.
+
+       CALCULA-DV2           SECTION.
+           MOVE      ZEROS           TO        SOMA-CPF.
+           MOVE      1               TO        CTR-CPF.
+           PERFORM   SOMA-PESO-DV2             10   TIMES.
+           DIVIDE    SOMA-CPF        BY        11   GIVING QUOC-CPF
+                     REMAINDER       RESTO-CPF.
+           IF        RESTO-CPF       <         2
+                     MOVE      0               TO        DV2-CPF
+           ELSE
+                     COMPUTE   DV2-CPF  =       11   -    RESTO-CPF.
+
+       SOMA-PESO-DV2         SECTION.
+           COMPUTE   PESO-CPF  =      12   -    CTR-CPF.
+           COMPUTE   SOMA-CPF  =      SOMA-CPF  +
+                     CPF-DV (CTR-CPF) *    PESO-CPF.
+           ADD       1               TO        CTR-CPF.
 
        GRAVACAO-ENTRADA     SECTION.
            MOVE CPF-ENT  TO CPF-TRAB.
@@ -102,8 +206,66 @@
            MOVE PONT-ENT TO PONT-TRAB.
            RELEASE REG-TRA.
 
+       GRAVACAO-EXCECAO-CPF SECTION.
+           MOVE      CPF-ENT         TO        CPF-EXC.
+           MOVE      NOME-ENT        TO        NOME-EXC.
+           MOVE      PONT-ENT        TO        PONT-EXC.
+           MOVE      "CPF INVALIDO"  TO        MOTIVO-EXC.
+           WRITE     REG-EXC.
+
        FIM-ENTRADA  SECTION.
-           CLOSE   CADENT.
+           CLOSE   CADENT
+                   CADVEST-EXC.
+
+       ROT-SAIDA SECTION.
+           PERFORM INICIO-SAIDA.
+           PERFORM PRINCIPAL-SAIDA
+                   UNTIL
+                   FIM-ARQ EQUAL "SIM".
+           PERFORM FIM-SAIDA.
+
+       INICIO-SAIDA SECTION.
+           MOVE "NAO" TO FIM-ARQ.
+           OPEN  OUTPUT CADVEST
+                        CADVEST-CSV.
+           PERFORM LE-SAIDA.
+
+       LE-SAIDA SECTION.
+           RETURN TRAB
+                  AT END
+                  MOVE "SIM" TO FIM-ARQ.
+
+       PRINCIPAL-SAIDA SECTION.
+           PERFORM CLASSIFICA-SAIDA.
+           PERFORM GRAVACAO-SAIDA.
+           PERFORM LE-SAIDA.
+
+       CLASSIFICA-SAIDA SECTION.
+           ADD       1              TO        CT-REG.
+           IF        PRIMEIRO-REG   EQUAL     "SIM"    OR
+                     PONT-TRAB      NOT EQUAL PONT-ANTERIOR
+                     MOVE    CT-REG    TO    CLASS-ATUAL.
+           MOVE      "NAO"           TO        PRIMEIRO-REG.
+           MOVE      PONT-TRAB       TO        PONT-ANTERIOR.
+
+       GRAVACAO-SAIDA SECTION.
+           MOVE      CLASS-ATUAL     TO        CLASS-SAI.
+           MOVE      CPF-TRAB        TO        CPF-SAI.
+           MOVE      NOME-TRAB       TO        NOME-SAI.
+           MOVE      PONT-TRAB       TO        PONT-SAI.
+           WRITE     REG-SAI.
+           PERFORM   GRAVACAO-CSV.
+
+       GRAVACAO-CSV SECTION.
+           MOVE      CLASS-SAI       TO        CLASS-CSV.
+           MOVE      CPF-SAI         TO        CPF-CSV.
+           MOVE      NOME-SAI        TO        NOME-CSV.
+           MOVE      PONT-SAI        TO        PONT-CSV.
+           WRITE     REG-CSV FROM LINHA-CSV.
+
+       FIM-SAIDA SECTION.
+           CLOSE     CADVEST
+                     CADVEST-CSV.
 
 
 
