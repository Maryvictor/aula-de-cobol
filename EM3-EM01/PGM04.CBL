@@ -0,0 +1,242 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       PGM04.
+       AUTHOR.           MARIA VICTOR.
+       INSTALLATION.     FATEC-SP.
+       DATE-WRITTEN.     15/06/2020.
+       DATE-COMPILED.
+       SECURITY. APENAS O AUTOR PODE MODIFICA-LO.
+      *REMARKS.  APLICA TRANSACOES DE INCLUSAO (I), ALTERACAO (A) E
+      *          EXCLUSAO (E) DO ARQUIVO TRANLIV SOBRE O CADASTRO
+      *          MESTRE CADLIVRO (JA ORDENADO POR COD-SAI PELO PGM02),
+      *          GERANDO UM NOVO MESTRE CADLIVRO2 E UM LOG DE TUDO O
+      *          QUE FOI APLICADO OU REJEITADO. SEMPRE QUE UMA
+      *          ALTERACAO MUDAR O PRECO-SAI, O PRECO ANTIGO E O NOVO
+      *          SAO GRAVADOS, JUNTO COM A DATA, NO HISTORICO DE
+      *          PRECOS HISTLIV. TRANLIV DEVE VIR ORDENADO POR
+      *          COD-TRANS ANTES DA EXECUCAO.
+       ENVIRONMENT             DIVISION.
+
+       CONFIGURATION SECTION.
+             SOURCE-COMPUTER. MARIA-PC.
+             OBJECT-COMPUTER. MARIA-PC.
+             SPECIAL-NAMES.     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT   CADLIVRO         ASSIGN      TO      DISK
+           ORGANIZATION   IS           LINE         SEQUENTIAL.
+
+           SELECT   TRANLIV          ASSIGN      TO      DISK
+           ORGANIZATION   IS           LINE         SEQUENTIAL.
+
+           SELECT   CADLIVRO2        ASSIGN      TO      DISK
+           ORGANIZATION   IS           LINE         SEQUENTIAL.
+
+           SELECT   LOG-MANUT        ASSIGN      TO      DISK
+           ORGANIZATION   IS           LINE         SEQUENTIAL.
+
+           SELECT   HISTLIV          ASSIGN      TO      DISK
+           ORGANIZATION   IS           LINE         SEQUENTIAL.
+
+       DATA                           DIVISION.
+
+       FILE SECTION.
+       FD  CADLIVRO
+           LABEL         RECORD          ARE     STANDARD
+           VALUE        OF FILE-ID       IS      "CADLIVRO.DAT".
+
+       01  REG-SAI.
+             02 COD-SAI       PIC 9(05).
+             02 NOME-SAI      PIC X(30).
+             02 PRECO-SAI     PIC 9(02)V99.
+
+       FD  TRANLIV
+           LABEL         RECORD          ARE     STANDARD
+           VALUE        OF FILE-ID       IS      "TRANLIV.DAT".
+
+       01  REG-TRANS.
+             02 COD-TRANS      PIC 9(05).
+             02 TIPO-TRANS     PIC X(01).
+             02 NOME-TRANS     PIC X(30).
+             02 PRECO-TRANS    PIC 9(02)V99.
+
+       FD  CADLIVRO2
+           LABEL         RECORD          ARE     STANDARD
+           VALUE        OF FILE-ID       IS      "CADLIVRO2.DAT".
+
+       01  REG-NOVO.
+             02 COD-NOVO       PIC 9(05).
+             02 NOME-NOVO      PIC X(30).
+             02 PRECO-NOVO     PIC 9(02)V99.
+
+       FD  LOG-MANUT
+           LABEL         RECORD          ARE     STANDARD
+           VALUE        OF FILE-ID       IS      "LOGLIVRO.DAT".
+
+       01  REG-LOG.
+             02 COD-LOG        PIC 9(05).
+             02 TIPO-LOG       PIC X(01).
+             02 STATUS-LOG     PIC X(09).
+             02 DATA-LOG.
+                03 DATA-LOG-AAAA  PIC 9(04).
+                03 DATA-LOG-MM    PIC 9(02).
+                03 DATA-LOG-DD    PIC 9(02).
+
+       FD  HISTLIV
+           LABEL         RECORD          ARE     STANDARD
+           VALUE        OF FILE-ID       IS      "HISTLIV.DAT".
+
+       01  REG-HIST.
+             02 COD-HIST        PIC 9(05).
+             02 PRECO-ANT-HIST  PIC 9(02)V99.
+             02 PRECO-NOV-HIST  PIC 9(02)V99.
+             02 DATA-HIST.
+                03 DATA-HIST-AAAA PIC 9(04).
+                03 DATA-HIST-MM   PIC 9(02).
+                03 DATA-HIST-DD   PIC 9(02).
+
+       WORKING-STORAGE SECTION.
+
+       77  FIM-MESTRE       PIC X(03)    VALUE "NAO".
+       77  FIM-TRANS        PIC X(03)    VALUE "NAO".
+       77  CHAVE-MESTRE     PIC 9(05)    VALUE ZEROS.
+       77  CHAVE-TRANS      PIC 9(05)    VALUE ZEROS.
+
+       01  HOJE.
+           02 HOJE-AAAA      PIC 9(04).
+           02 HOJE-MM        PIC 9(02).
+           02 HOJE-DD        PIC 9(02).
+
+       PROCEDURE                     DIVISION.
+
+       PGM-PGM04.
+
+           PERFORM    INICIO.
+
+           PERFORM    PRINCIPAL
+                    UNTIL      FIM-MESTRE   EQUAL     "SIM"
+                    AND        FIM-TRANS    EQUAL     "SIM".
+
+           PERFORM   FIM.
+
+           STOP RUN.
+
+       INICIO.
+
+           OPEN INPUT        CADLIVRO
+                              TRANLIV
+               OUTPUT        CADLIVRO2
+                              LOG-MANUT
+                              HISTLIV.
+
+           ACCEPT     HOJE          FROM      DATE YYYYMMDD.
+           PERFORM       LEITURA-MESTRE.
+           PERFORM       LEITURA-TRANS.
+
+       LEITURA-MESTRE.
+
+           READ CADLIVRO
+                    AT END
+                    MOVE    "SIM"    TO   FIM-MESTRE.
+           IF    FIM-MESTRE    EQUAL    "SIM"
+                 MOVE    99999        TO   CHAVE-MESTRE
+           ELSE
+                 MOVE    COD-SAI      TO   CHAVE-MESTRE.
+
+       LEITURA-TRANS.
+
+           READ TRANLIV
+                    AT END
+                    MOVE    "SIM"    TO   FIM-TRANS.
+           IF    FIM-TRANS     EQUAL    "SIM"
+                 MOVE    99999        TO   CHAVE-TRANS
+           ELSE
+                 MOVE    COD-TRANS    TO   CHAVE-TRANS.
+
+       PRINCIPAL.
+
+           IF        CHAVE-TRANS    LESS THAN       CHAVE-MESTRE
+                     PERFORM        TRATA-INCLUSAO
+                     PERFORM        LEITURA-TRANS
+           ELSE
+           IF        CHAVE-TRANS    GREATER THAN    CHAVE-MESTRE
+                     PERFORM        COPIA-MESTRE
+                     PERFORM        LEITURA-MESTRE
+           ELSE
+                     PERFORM        TRATA-ALTERACAO-EXCLUSAO
+                     PERFORM        LEITURA-TRANS
+                     PERFORM        LEITURA-MESTRE.
+
+       TRATA-INCLUSAO.
+
+           IF        TIPO-TRANS     EQUAL    "I"
+                     MOVE    COD-TRANS    TO    COD-NOVO
+                     MOVE    NOME-TRANS   TO    NOME-NOVO
+                     MOVE    PRECO-TRANS  TO    PRECO-NOVO
+                     WRITE   REG-NOVO
+                     PERFORM GRAVA-LOG-APLICADA
+           ELSE
+                     PERFORM GRAVA-LOG-REJEITADA.
+
+       TRATA-ALTERACAO-EXCLUSAO.
+
+           IF        TIPO-TRANS     EQUAL    "A"
+                     PERFORM VERIFICA-MUDANCA-PRECO
+                     MOVE    COD-SAI      TO    COD-NOVO
+                     MOVE    NOME-TRANS   TO    NOME-NOVO
+                     MOVE    PRECO-TRANS  TO    PRECO-NOVO
+                     WRITE   REG-NOVO
+                     PERFORM GRAVA-LOG-APLICADA
+           ELSE
+           IF        TIPO-TRANS     EQUAL    "E"
+                     PERFORM GRAVA-LOG-APLICADA
+           ELSE
+                     MOVE    COD-SAI      TO    COD-NOVO
+                     MOVE    NOME-SAI     TO    NOME-NOVO
+                     MOVE    PRECO-SAI    TO    PRECO-NOVO
+                     WRITE   REG-NOVO
+                     PERFORM GRAVA-LOG-REJEITADA.
+
+       VERIFICA-MUDANCA-PRECO.
+
+           IF        PRECO-TRANS    NOT EQUAL    PRECO-SAI
+                     PERFORM GRAVA-HISTORICO-PRECO.
+
+       GRAVA-HISTORICO-PRECO.
+
+           MOVE      COD-SAI        TO    COD-HIST.
+           MOVE      PRECO-SAI      TO    PRECO-ANT-HIST.
+           MOVE      PRECO-TRANS    TO    PRECO-NOV-HIST.
+           MOVE      HOJE           TO    DATA-HIST.
+           WRITE     REG-HIST.
+
+       COPIA-MESTRE.
+
+           MOVE      COD-SAI        TO    COD-NOVO.
+           MOVE      NOME-SAI       TO    NOME-NOVO.
+           MOVE      PRECO-SAI      TO    PRECO-NOVO.
+           WRITE     REG-NOVO.
+
+       GRAVA-LOG-APLICADA.
+
+           MOVE      COD-TRANS      TO    COD-LOG.
+           MOVE      TIPO-TRANS     TO    TIPO-LOG.
+           MOVE      "APLICADA"     TO    STATUS-LOG.
+           MOVE      HOJE           TO    DATA-LOG.
+           WRITE     REG-LOG.
+
+       GRAVA-LOG-REJEITADA.
+
+           MOVE      COD-TRANS      TO    COD-LOG.
+           MOVE      TIPO-TRANS     TO    TIPO-LOG.
+           MOVE      "REJEITADA"    TO    STATUS-LOG.
+           MOVE      HOJE           TO    DATA-LOG.
+           WRITE     REG-LOG.
+
+       FIM.
+
+           CLOSE       CADLIVRO
+                       TRANLIV
+                       CADLIVRO2
+                       LOG-MANUT
+                       HISTLIV.
