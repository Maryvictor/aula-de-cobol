@@ -24,13 +24,16 @@
 
            SELECT   SAIDA           ASSIGN      TO      DISK
            ORGANIZATION    IS         LINE          SEQUENTIAL.
+
+           SELECT   SAIDA-EXC       ASSIGN      TO      DISK
+           ORGANIZATION    IS         LINE          SEQUENTIAL.
        DATA                           DIVISION.
 
        FILE SECTION.
        FD  ENTRADA
            LABEL         RECORD          ARE     STANDARD
            VALUE        OF FILE-ID       IS      "ENT.DAT".
-      
+
        01  REG-ENT.
            02 COD-ENT       PIC 9(04).
            02 NOME-ENT      PIC X(30).
@@ -39,29 +42,110 @@
        01  REG-TRA.
            02 COD-TRAB        PIC X(04).
            02 NOME-TRAB       PIC X(30).
-                
-             
+
+
        FD  SAIDA
            LABEL         RECORD         ARE        STANDARD
            VALUE        OF FILE-ID      IS       "SAI.DAT".
-       
+
        01   REG-SAI.
             03 COD-SAI       PIC 9(04).
             03 NOME-SAI      PIC X(30).
-            
+
+       FD  SAIDA-EXC
+           LABEL         RECORD         ARE        STANDARD
+           VALUE        OF FILE-ID      IS       "SAI-EXC.DAT".
+
+       01   REG-SAI-EXC.
+            03 COD-SAI-EXC   PIC X(04).
+            03 NOME-SAI-EXC  PIC X(30).
 
        WORKING-STORAGE SECTION.
 
-       
+       77  FIM-ARQ          PIC X(03)       VALUE "NAO".
+       77  PRIMEIRO-REG     PIC X(03)       VALUE "SIM".
+       77  COD-ANTERIOR     PIC X(04)       VALUE SPACES.
+
        PROCEDURE                                   DIVISION.
-       
+
        PGM-EXE01.
 
-	       SORT    TRAB
+           SORT    TRAB
                    ASCENDING KEY COD-TRAB
-                   USING ENTRADA
-                   GIVING SAIDA.
-            STOP RUN.       
+                   INPUT  PROCEDURE ROT-ENTRADA
+                   OUTPUT PROCEDURE ROT-SAIDA.
+            STOP RUN.
+
+       ROT-ENTRADA   SECTION.
+           PERFORM INICIO-ENTRADA.
+           PERFORM PRINCIPAL-ENTRADA
+                   UNTIL
+                   FIM-ARQ EQUAL "SIM".
+           PERFORM FIM-ENTRADA.
+
+       INICIO-ENTRADA SECTION.
+           OPEN INPUT ENTRADA.
+           PERFORM LEITURA-ENTRADA.
+
+       LEITURA-ENTRADA SECTION.
+           READ ENTRADA
+                AT END
+                MOVE "SIM" TO FIM-ARQ.
+
+       PRINCIPAL-ENTRADA SECTION.
+           PERFORM GRAVACAO-ENTRADA.
+           PERFORM LEITURA-ENTRADA.
+
+       GRAVACAO-ENTRADA SECTION.
+           MOVE COD-ENT    TO COD-TRAB.
+           MOVE NOME-ENT   TO NOME-TRAB.
+           RELEASE REG-TRA.
+
+       FIM-ENTRADA SECTION.
+           CLOSE ENTRADA.
+
+       ROT-SAIDA SECTION.
+           PERFORM INICIO-SAIDA.
+           PERFORM PRINCIPAL-SAIDA
+                   UNTIL
+                   FIM-ARQ EQUAL "SIM".
+           PERFORM FIM-SAIDA.
+
+       INICIO-SAIDA SECTION.
+           MOVE "NAO" TO FIM-ARQ.
+           OPEN  OUTPUT SAIDA
+                        SAIDA-EXC.
+           PERFORM LE-SAIDA.
+
+       LE-SAIDA SECTION.
+           RETURN TRAB
+                  AT END
+                  MOVE "SIM" TO FIM-ARQ.
+
+       PRINCIPAL-SAIDA SECTION.
+           PERFORM VERIFICA-DUPLICIDADE-SAIDA.
+           PERFORM LE-SAIDA.
+
+       VERIFICA-DUPLICIDADE-SAIDA SECTION.
+           IF        PRIMEIRO-REG    EQUAL       "NAO"   AND
+                     COD-TRAB        EQUAL       COD-ANTERIOR
+                     PERFORM         GRAVA-EXCECAO-SAIDA
+           ELSE
+                     PERFORM         GRAVACAO-SAIDA.
+           MOVE      "NAO"           TO          PRIMEIRO-REG.
+           MOVE      COD-TRAB        TO          COD-ANTERIOR.
+
+       GRAVACAO-SAIDA SECTION.
+           MOVE      COD-TRAB        TO          COD-SAI.
+           MOVE      NOME-TRAB       TO          NOME-SAI.
+           WRITE     REG-SAI.
+
+       GRAVA-EXCECAO-SAIDA SECTION.
+           MOVE      COD-TRAB        TO          COD-SAI-EXC.
+           MOVE      NOME-TRAB       TO          NOME-SAI-EXC.
+           WRITE     REG-SAI-EXC.
 
-                      
+       FIM-SAIDA SECTION.
+           CLOSE       SAIDA
+                       SAIDA-EXC.
 
