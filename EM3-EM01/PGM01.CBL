@@ -4,13 +4,18 @@
        INSTALLATION.     FATEC-SP.
        DATE-WRITTEN.     02/06/2020.
        DATE-COMPILED.
-       SECURITY. APENAS O AUTOR PODE MODIFICA-LO.    
+       SECURITY. APENAS O AUTOR PODE MODIFICA-LO.
       *REMARKS.  LE OS REGISTRO DO ARQUIVO DE
-      *          ENTRADA CADENT, ORDENA POR PELO CODIGO (USANDO SORTE) 
+      *          ENTRADA CADENT, ORDENA POR PELO CODIGO (USANDO SORTE)
       *          E GRAVA NO ARQUIVO DE SAIDA CADFILME.
-                
+      *          ANTES DE SOBRESCREVER CADFILME, O CONTEUDO ATUAL (DA
+      *          RODADA ANTERIOR) E PRESERVADO EM CADFILME-ANT; DEPOIS
+      *          DA ORDENACAO, OS DOIS SAO COMPARADOS POR COD-SAI E AS
+      *          INCLUSOES, EXCLUSOES E MUDANCAS DE PRECO-SAI SAO
+      *          IMPRESSAS NO RELATORIO REL-DELTA.
+
        ENVIRONMENT             DIVISION.
-       
+
        CONFIGURATION SECTION.
              SOURCE-COMPUTER. MARIA-PC.
              OBJECT-COMPUTER. MARIA-PC.
@@ -22,15 +27,21 @@
            ORGANIZATION   IS           LINE         SEQUENTIAL.
            SELECT   TRAB          ASSIGN      TO      DISK.
 
-           SELECT   CADFILME           ASSIGN      TO      DISK
+           SELECT   OPTIONAL  CADFILME      ASSIGN   TO      DISK
+           ORGANIZATION    IS         LINE          SEQUENTIAL.
+
+           SELECT   OPTIONAL  CADFILME-ANT  ASSIGN   TO      DISK
            ORGANIZATION    IS         LINE          SEQUENTIAL.
+
+           SELECT   REL-DELTA          ASSIGN      TO      DISK.
+
        DATA                           DIVISION.
 
        FILE SECTION.
        FD  CADENT
            LABEL         RECORD          ARE     STANDARD
            VALUE        OF FILE-ID       IS      "CADENT.DAT".
-      
+
        01  REG-ENT.
              02 COD-ENT       PIC 9(04).
              02 NOME-ENT      PIC X(30).
@@ -41,30 +52,218 @@
            02 COD-TRAB        PIC X(04).
            02 NOME-TRAB       PIC X(30).
            02 PRECO-TRAB      PIC 9(2)V99.
-                
-             
+
+
        FD  CADFILME
            LABEL         RECORD         ARE        STANDARD
            VALUE        OF FILE-ID      IS       "CADFILME.DAT".
-       
+
        01   REG-SAI.
             03 COD-SAI       PIC 9(04).
             03 NOME-SAI      PIC X(30).
             03 PRECO-SAI     PIC 9(02)V99.
-            
+
+       FD  CADFILME-ANT
+           LABEL         RECORD         ARE        STANDARD
+           VALUE        OF FILE-ID      IS       "CADFILME-ANT.DAT".
+
+       01   REG-ANT.
+            03 COD-ANT       PIC 9(04).
+            03 NOME-ANT      PIC X(30).
+            03 PRECO-ANT     PIC 9(02)V99.
+
+       FD  REL-DELTA
+           LABEL RECORD IS OMITTED.
+
+       01   REG-DELTA                  PIC X(80).
 
        WORKING-STORAGE SECTION.
 
-       
+       77  FIM-COPIA       PIC X(03)   VALUE "NAO".
+       77  FIM-ANT         PIC X(03)   VALUE "NAO".
+       77  FIM-NOVO        PIC X(03)   VALUE "NAO".
+       77  CHAVE-ANT       PIC 9(04)   VALUE ZEROS.
+       77  CHAVE-NOVO      PIC 9(04)   VALUE ZEROS.
+       77  QT-INCLUIDOS    PIC 9(05)   VALUE ZEROS.
+       77  QT-EXCLUIDOS    PIC 9(05)   VALUE ZEROS.
+       77  QT-ALTERADOS    PIC 9(05)   VALUE ZEROS.
+       77  PRIMEIRA-DELTA  PIC X(03)   VALUE "SIM".
+       77  CT-LIN          PIC 9(02)   VALUE 45.
+       77  CT-LIN-MAX      PIC 9(02)   VALUE 44.
+
+       01  LINHA-DELTA-01.
+           02 FILLER     PIC X(20) VALUE SPACES.
+           02 FILLER     PIC X(31) VALUE
+                          "ALTERACOES NO CATALOGO CADFILME".
+           02 FILLER     PIC X(20) VALUE SPACES.
+
+       01  LINHA-DELTA-02.
+           02 FILLER     PIC X(05) VALUE SPACES.
+           02 FILLER     PIC X(08) VALUE "CODIGO".
+           02 FILLER     PIC X(10) VALUE "TIPO".
+           02 FILLER     PIC X(30) VALUE "NOME".
+           02 FILLER     PIC X(10) VALUE "PR.ANTIGO".
+           02 FILLER     PIC X(08) VALUE "PR.NOVO".
+
+       01  DETALHE-DELTA.
+           02 FILLER            PIC X(05) VALUE SPACES.
+           02 COD-DELTA         PIC 9(04).
+           02 FILLER            PIC X(04) VALUE SPACES.
+           02 TIPO-DELTA        PIC X(10).
+           02 NOME-DELTA        PIC X(30).
+           02 PRECO-ANT-DELTA   PIC ZZ9,99.
+           02 FILLER            PIC X(03) VALUE SPACES.
+           02 PRECO-NOVO-DELTA  PIC ZZ9,99.
+
+       01  LINHA-DELTA-RESUMO.
+           02 FILLER        PIC X(05) VALUE SPACES.
+           02 FILLER        PIC X(10) VALUE "INCLUIDOS:".
+           02 QT-INC-LIN    PIC ZZ.ZZ9.
+           02 FILLER        PIC X(12) VALUE "  REMOVIDOS:".
+           02 QT-EXC-LIN    PIC ZZ.ZZ9.
+           02 FILLER        PIC X(15) VALUE "  PRECO ALTER.:".
+           02 QT-ALT-LIN    PIC ZZ.ZZ9.
+
        PROCEDURE                                   DIVISION.
-       
+
        PGM-EXE01.
 
+               PERFORM    PREPARA-ANTERIOR.
+
 	       SORT    TRAB
                    ASCENDING KEY COD-TRAB
                    USING CADENT
                    GIVING CADFILME.
-            STOP RUN.       
 
-                      
+               PERFORM    GERA-DELTA.
+
+            STOP RUN.
+
+       PREPARA-ANTERIOR.
+
+           OPEN      INPUT     CADFILME.
+           OPEN      OUTPUT    CADFILME-ANT.
+           PERFORM   COPIA-ANTERIOR
+                     UNTIL     FIM-COPIA   EQUAL   "SIM".
+           CLOSE     CADFILME.
+           CLOSE     CADFILME-ANT.
+
+       COPIA-ANTERIOR.
+
+           READ      CADFILME
+                     AT END
+                     MOVE      "SIM"      TO     FIM-COPIA.
+           IF        FIM-COPIA  NOT EQUAL "SIM"
+                     MOVE      COD-SAI    TO     COD-ANT
+                     MOVE      NOME-SAI   TO     NOME-ANT
+                     MOVE      PRECO-SAI  TO     PRECO-ANT
+                     WRITE     REG-ANT.
+
+       GERA-DELTA.
+
+           OPEN      INPUT     CADFILME-ANT
+                               CADFILME.
+           OPEN      OUTPUT    REL-DELTA.
+           PERFORM   LEITURA-ANT.
+           PERFORM   LEITURA-NOVO.
+           PERFORM   COMPARA-DELTA
+                     UNTIL     FIM-ANT    EQUAL   "SIM"
+                     AND       FIM-NOVO   EQUAL   "SIM".
+           PERFORM   IMPRIME-RESUMO-DELTA.
+           CLOSE     CADFILME-ANT
+                     CADFILME
+                     REL-DELTA.
+
+       LEITURA-ANT.
+
+           READ      CADFILME-ANT
+                     AT END
+                     MOVE      "SIM"    TO   FIM-ANT.
+           IF        FIM-ANT   EQUAL    "SIM"
+                     MOVE      9999     TO   CHAVE-ANT
+           ELSE
+                     MOVE      COD-ANT  TO   CHAVE-ANT.
+
+       LEITURA-NOVO.
+
+           READ      CADFILME
+                     AT END
+                     MOVE      "SIM"    TO   FIM-NOVO.
+           IF        FIM-NOVO  EQUAL    "SIM"
+                     MOVE      9999     TO   CHAVE-NOVO
+           ELSE
+                     MOVE      COD-SAI  TO   CHAVE-NOVO.
+
+       COMPARA-DELTA.
+
+           IF        CHAVE-ANT    LESS THAN     CHAVE-NOVO
+                     PERFORM      GRAVA-REMOVIDO
+                     PERFORM      LEITURA-ANT
+           ELSE
+           IF        CHAVE-NOVO   LESS THAN     CHAVE-ANT
+                     PERFORM      GRAVA-INCLUIDO
+                     PERFORM      LEITURA-NOVO
+           ELSE
+                     PERFORM      VERIFICA-PRECO-DELTA
+                     PERFORM      LEITURA-ANT
+                     PERFORM      LEITURA-NOVO.
+
+       GRAVA-REMOVIDO.
+
+           PERFORM   CABECALHO-DELTA.
+           MOVE      COD-ANT        TO   COD-DELTA.
+           MOVE      NOME-ANT       TO   NOME-DELTA.
+           MOVE      "REMOVIDO"     TO   TIPO-DELTA.
+           MOVE      PRECO-ANT      TO   PRECO-ANT-DELTA.
+           MOVE      ZEROS          TO   PRECO-NOVO-DELTA.
+           WRITE     REG-DELTA FROM DETALHE-DELTA
+                     AFTER ADVANCING 1 LINE.
+           ADD       1              TO   QT-EXCLUIDOS.
+           ADD       1              TO   CT-LIN.
+
+       GRAVA-INCLUIDO.
+
+           PERFORM   CABECALHO-DELTA.
+           MOVE      COD-SAI        TO   COD-DELTA.
+           MOVE      NOME-SAI       TO   NOME-DELTA.
+           MOVE      "INCLUIDO"     TO   TIPO-DELTA.
+           MOVE      ZEROS          TO   PRECO-ANT-DELTA.
+           MOVE      PRECO-SAI      TO   PRECO-NOVO-DELTA.
+           WRITE     REG-DELTA FROM DETALHE-DELTA
+                     AFTER ADVANCING 1 LINE.
+           ADD       1              TO   QT-INCLUIDOS.
+           ADD       1              TO   CT-LIN.
+
+       VERIFICA-PRECO-DELTA.
+
+           IF        PRECO-ANT    NOT EQUAL   PRECO-SAI
+                     PERFORM      CABECALHO-DELTA
+                     MOVE         COD-SAI      TO   COD-DELTA
+                     MOVE         NOME-SAI     TO   NOME-DELTA
+                     MOVE         "PRECO"      TO   TIPO-DELTA
+                     MOVE         PRECO-ANT    TO   PRECO-ANT-DELTA
+                     MOVE         PRECO-SAI    TO   PRECO-NOVO-DELTA
+                     WRITE        REG-DELTA FROM DETALHE-DELTA
+                                  AFTER ADVANCING 1 LINE
+                     ADD          1            TO   QT-ALTERADOS
+                     ADD          1            TO   CT-LIN.
+
+       CABECALHO-DELTA.
+
+           IF        PRIMEIRA-DELTA  EQUAL   "SIM"
+                     OR        CT-LIN          GREATER THAN CT-LIN-MAX
+                     WRITE     REG-DELTA FROM LINHA-DELTA-01
+                               AFTER ADVANCING PAGE
+                     WRITE     REG-DELTA FROM LINHA-DELTA-02
+                               AFTER ADVANCING 2 LINES
+                     MOVE      "NAO"     TO   PRIMEIRA-DELTA
+                     MOVE      ZEROES    TO   CT-LIN.
+
+       IMPRIME-RESUMO-DELTA.
 
+           PERFORM   CABECALHO-DELTA.
+           MOVE      QT-INCLUIDOS    TO   QT-INC-LIN.
+           MOVE      QT-EXCLUIDOS    TO   QT-EXC-LIN.
+           MOVE      QT-ALTERADOS    TO   QT-ALT-LIN.
+           WRITE     REG-DELTA FROM LINHA-DELTA-RESUMO
+                     AFTER ADVANCING 2 LINES.
