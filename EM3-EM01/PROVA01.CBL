@@ -0,0 +1,337 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       PROVA01.
+       AUTHOR.           MARIA VICTOR.
+       INSTALLATION.     FATEC-SP.
+       DATE-WRITTEN.     26/06/2020.
+       DATE-COMPILED.
+       SECURITY. APENAS O AUTOR PODE MODIFICA-LO.
+      *REMARKS.  LISTAGEM DE PROVA (EDICAO DE ENTRADA) DOS QUATRO
+      *          ARQUIVOS DE TRANSACAO LIDOS PELOS SORTS DE EX.CBL,
+      *          EX1.CBL, PGM01.CBL E PGM02.CBL (ENT.DAT, ENT1.DAT,
+      *          CADENT.DAT E CADENT1.DAT): CADA REGISTRO E IMPRESSO
+      *          JUNTO COM AS FALHAS DE EDICAO ENCONTRADAS (COD-ENT
+      *          FORA DA FAIXA NUMERICA VALIDA, SEXO-ENT DIFERENTE DE
+      *          M/F, PRECO-ENT NAO NUMERICO), PARA QUE A OPERACAO
+      *          CORRIJA OS DADOS DE ORIGEM ANTES QUE ELES CHEGUEM AO
+      *          SORT DE QUALQUER UM DOS QUATRO PROGRAMAS. RODA COMO
+      *          UM PASSO ANTERIOR E INDEPENDENTE; NAO ALTERA NENHUM
+      *          DOS QUATRO ARQUIVOS DE ENTRADA.
+       ENVIRONMENT             DIVISION.
+
+       CONFIGURATION SECTION.
+             SOURCE-COMPUTER. MARIA-PC.
+             OBJECT-COMPUTER. MARIA-PC.
+             SPECIAL-NAMES.     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT   OPTIONAL ENT-A    ASSIGN      TO      DISK
+           ORGANIZATION   IS           LINE         SEQUENTIAL.
+
+           SELECT   OPTIONAL ENT-B    ASSIGN      TO      DISK
+           ORGANIZATION   IS           LINE         SEQUENTIAL.
+
+           SELECT   OPTIONAL ENT-C    ASSIGN      TO      DISK
+           ORGANIZATION   IS           LINE         SEQUENTIAL.
+
+           SELECT   OPTIONAL ENT-D    ASSIGN      TO      DISK
+           ORGANIZATION   IS           LINE         SEQUENTIAL.
+
+           SELECT   REL-PROVA         ASSIGN      TO      DISK.
+
+       DATA                           DIVISION.
+
+       FILE SECTION.
+      *----------------------------------------------------------------
+      * ENT.DAT, LIDO POR EX.CBL.
+      *----------------------------------------------------------------
+       FD  ENT-A
+           LABEL         RECORD          ARE     STANDARD
+           VALUE        OF FILE-ID       IS      "ENT.DAT".
+
+       01  REG-ENT-A.
+             02 COD-ENT-A       PIC 9(04).
+             02 NOME-ENT-A      PIC X(30).
+
+      *----------------------------------------------------------------
+      * ENT1.DAT, LIDO POR EX1.CBL.
+      *----------------------------------------------------------------
+       FD  ENT-B
+           LABEL         RECORD          ARE     STANDARD
+           VALUE        OF FILE-ID       IS      "ENT1.DAT".
+
+       01  REG-ENT-B.
+             02 COD-ENT-B       PIC 9(04).
+             02 NOME-ENT-B      PIC X(30).
+             02 SEXO-ENT-B      PIC X(01).
+
+      *----------------------------------------------------------------
+      * CADENT.DAT, LIDO POR PGM01.CBL (CATALOGO DE FILMES).
+      *----------------------------------------------------------------
+       FD  ENT-C
+           LABEL         RECORD          ARE     STANDARD
+           VALUE        OF FILE-ID       IS      "CADENT.DAT".
+
+       01  REG-ENT-C.
+             02 COD-ENT-C       PIC 9(04).
+             02 NOME-ENT-C      PIC X(30).
+             02 PRECO-ENT-C     PIC 9(02)V99.
+
+      *----------------------------------------------------------------
+      * CADENT1.DAT, LIDO POR PGM02.CBL (CATALOGO DE LIVROS).
+      *----------------------------------------------------------------
+       FD  ENT-D
+           LABEL         RECORD          ARE     STANDARD
+           VALUE        OF FILE-ID       IS      "CADENT1.DAT".
+
+       01  REG-ENT-D.
+             02 COD-ENT-D       PIC 9(05).
+             02 NOME-ENT-D      PIC X(30).
+             02 PRECO-ENT-D     PIC 9(02)V99.
+
+       FD  REL-PROVA
+           LABEL         RECORD         IS          OMITTED.
+
+       01  REG-PROVA           PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       77  FIM-ARQ-A        PIC X(03)   VALUE "NAO".
+       77  FIM-ARQ-B        PIC X(03)   VALUE "NAO".
+       77  FIM-ARQ-C        PIC X(03)   VALUE "NAO".
+       77  FIM-ARQ-D        PIC X(03)   VALUE "NAO".
+
+       77  CT-TOTAL         PIC 9(05)   VALUE ZEROS.
+       77  CT-FALHA         PIC 9(05)   VALUE ZEROS.
+
+       01  LINHA-TITULO.
+           02 FILLER        PIC X(20) VALUE SPACES.
+           02 FILLER        PIC X(40) VALUE
+                              "LISTAGEM DE PROVA DE EDICAO DE ENTRADA".
+           02 FILLER        PIC X(40) VALUE SPACES.
+
+       01  LINHA-SUBTITULO.
+           02 FILLER        PIC X(05) VALUE SPACES.
+           02 SUBTITULO-LIN PIC X(30).
+           02 FILLER        PIC X(65) VALUE SPACES.
+
+       01  LINHA-DETALHE.
+           02 FILLER        PIC X(05) VALUE SPACES.
+           02 COD-LIN       PIC X(10).
+           02 FILLER        PIC X(02) VALUE SPACES.
+           02 NOME-LIN      PIC X(30).
+           02 FILLER        PIC X(02) VALUE SPACES.
+           02 STATUS-LIN    PIC X(08).
+           02 FILLER        PIC X(02) VALUE SPACES.
+           02 MOTIVO-LIN    PIC X(35).
+
+       01  LINHA-RESUMO.
+           02 FILLER        PIC X(05) VALUE SPACES.
+           02 FILLER        PIC X(24) VALUE "TOTAL DE REGISTROS LIDOS".
+           02 FILLER        PIC X(03) VALUE ": ".
+           02 CT-TOTAL-LIN  PIC ZZ.ZZ9.
+           02 FILLER        PIC X(05) VALUE SPACES.
+           02 FILLER        PIC X(22) VALUE "TOTAL DE FALHAS DE EDI".
+           02 FILLER        PIC X(03) VALUE ": ".
+           02 CT-FALHA-LIN  PIC ZZ.ZZ9.
+           02 FILLER        PIC X(20) VALUE SPACES.
+
+       PROCEDURE                                   DIVISION.
+
+       PROVA-MAINLINE.
+
+           OPEN      OUTPUT    REL-PROVA.
+           WRITE     REG-PROVA FROM LINHA-TITULO AFTER ADVANCING PAGE.
+
+           PERFORM   PROCESSA-ENT-A.
+           PERFORM   PROCESSA-ENT-B.
+           PERFORM   PROCESSA-ENT-C.
+           PERFORM   PROCESSA-ENT-D.
+           PERFORM   IMPRIME-RESUMO.
+
+           CLOSE     REL-PROVA.
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * ENT.DAT (EX.CBL) -- SO COD-ENT E VALIDADO (NAO HA SEXO/PRECO).
+      *----------------------------------------------------------------
+       PROCESSA-ENT-A.
+
+           MOVE      "ENT.DAT (EX.CBL)"   TO   SUBTITULO-LIN.
+           WRITE     REG-PROVA FROM LINHA-SUBTITULO
+                     AFTER ADVANCING 2 LINES.
+
+           OPEN      INPUT     ENT-A.
+           PERFORM   LEITURA-ENT-A.
+           PERFORM   VALIDA-ENT-A
+                     UNTIL     FIM-ARQ-A    EQUAL   "SIM".
+           CLOSE     ENT-A.
+
+       LEITURA-ENT-A.
+
+           READ      ENT-A
+                     AT END
+                     MOVE      "SIM"    TO   FIM-ARQ-A.
+
+       VALIDA-ENT-A.
+
+           ADD       1             TO        CT-TOTAL.
+           MOVE      COD-ENT-A     TO        COD-LIN.
+           MOVE      NOME-ENT-A    TO        NOME-LIN.
+           IF        COD-ENT-A     NUMERIC   AND
+                     COD-ENT-A     GREATER THAN   ZEROS
+                     MOVE      "OK"          TO   STATUS-LIN
+                     MOVE      SPACES        TO   MOTIVO-LIN
+           ELSE
+                     MOVE      "FALHA"       TO   STATUS-LIN
+                     MOVE      "COD-ENT FORA DA FAIXA VALIDA"
+                                             TO   MOTIVO-LIN
+                     ADD       1             TO   CT-FALHA.
+           WRITE     REG-PROVA FROM LINHA-DETALHE
+                     AFTER ADVANCING 1 LINE.
+           PERFORM   LEITURA-ENT-A.
+
+      *----------------------------------------------------------------
+      * ENT1.DAT (EX1.CBL) -- COD-ENT E SEXO-ENT SAO VALIDADOS.
+      *----------------------------------------------------------------
+       PROCESSA-ENT-B.
+
+           MOVE      "ENT1.DAT (EX1.CBL)" TO   SUBTITULO-LIN.
+           WRITE     REG-PROVA FROM LINHA-SUBTITULO
+                     AFTER ADVANCING 2 LINES.
+
+           OPEN      INPUT     ENT-B.
+           PERFORM   LEITURA-ENT-B.
+           PERFORM   VALIDA-ENT-B
+                     UNTIL     FIM-ARQ-B    EQUAL   "SIM".
+           CLOSE     ENT-B.
+
+       LEITURA-ENT-B.
+
+           READ      ENT-B
+                     AT END
+                     MOVE      "SIM"    TO   FIM-ARQ-B.
+
+       VALIDA-ENT-B.
+
+           ADD       1             TO        CT-TOTAL.
+           MOVE      COD-ENT-B     TO        COD-LIN.
+           MOVE      NOME-ENT-B    TO        NOME-LIN.
+           IF        COD-ENT-B     NOT NUMERIC   OR
+                     COD-ENT-B     NOT GREATER THAN   ZEROS
+                     MOVE      "FALHA"       TO   STATUS-LIN
+                     MOVE      "COD-ENT FORA DA FAIXA VALIDA"
+                                             TO   MOTIVO-LIN
+                     ADD       1             TO   CT-FALHA
+           ELSE
+           IF        SEXO-ENT-B    NOT EQUAL "M"   AND
+                     SEXO-ENT-B    NOT EQUAL "m"   AND
+                     SEXO-ENT-B    NOT EQUAL "F"   AND
+                     SEXO-ENT-B    NOT EQUAL "f"
+                     MOVE      "FALHA"       TO   STATUS-LIN
+                     MOVE      "SEXO-ENT DIFERENTE DE M/F"
+                                             TO   MOTIVO-LIN
+                     ADD       1             TO   CT-FALHA
+           ELSE
+                     MOVE      "OK"          TO   STATUS-LIN
+                     MOVE      SPACES        TO   MOTIVO-LIN.
+           WRITE     REG-PROVA FROM LINHA-DETALHE
+                     AFTER ADVANCING 1 LINE.
+           PERFORM   LEITURA-ENT-B.
+
+      *----------------------------------------------------------------
+      * CADENT.DAT (PGM01.CBL) -- COD-ENT E PRECO-ENT SAO VALIDADOS.
+      *----------------------------------------------------------------
+       PROCESSA-ENT-C.
+
+           MOVE      "CADENT.DAT (PGM01.CBL)" TO SUBTITULO-LIN.
+           WRITE     REG-PROVA FROM LINHA-SUBTITULO
+                     AFTER ADVANCING 2 LINES.
+
+           OPEN      INPUT     ENT-C.
+           PERFORM   LEITURA-ENT-C.
+           PERFORM   VALIDA-ENT-C
+                     UNTIL     FIM-ARQ-C    EQUAL   "SIM".
+           CLOSE     ENT-C.
+
+       LEITURA-ENT-C.
+
+           READ      ENT-C
+                     AT END
+                     MOVE      "SIM"    TO   FIM-ARQ-C.
+
+       VALIDA-ENT-C.
+
+           ADD       1             TO        CT-TOTAL.
+           MOVE      COD-ENT-C     TO        COD-LIN.
+           MOVE      NOME-ENT-C    TO        NOME-LIN.
+           IF        COD-ENT-C     NOT NUMERIC   OR
+                     COD-ENT-C     NOT GREATER THAN   ZEROS
+                     MOVE      "FALHA"       TO   STATUS-LIN
+                     MOVE      "COD-ENT FORA DA FAIXA VALIDA"
+                                             TO   MOTIVO-LIN
+                     ADD       1             TO   CT-FALHA
+           ELSE
+           IF        PRECO-ENT-C   NOT NUMERIC
+                     MOVE      "FALHA"       TO   STATUS-LIN
+                     MOVE      "PRECO-ENT INVALIDO (NAO NUMERICO)"
+                                             TO   MOTIVO-LIN
+                     ADD       1             TO   CT-FALHA
+           ELSE
+                     MOVE      "OK"          TO   STATUS-LIN
+                     MOVE      SPACES        TO   MOTIVO-LIN.
+           WRITE     REG-PROVA FROM LINHA-DETALHE
+                     AFTER ADVANCING 1 LINE.
+           PERFORM   LEITURA-ENT-C.
+
+      *----------------------------------------------------------------
+      * CADENT1.DAT (PGM02.CBL) -- COD-ENT E PRECO-ENT SAO VALIDADOS.
+      *----------------------------------------------------------------
+       PROCESSA-ENT-D.
+
+           MOVE      "CADENT1.DAT (PGM02.CBL)" TO SUBTITULO-LIN.
+           WRITE     REG-PROVA FROM LINHA-SUBTITULO
+                     AFTER ADVANCING 2 LINES.
+
+           OPEN      INPUT     ENT-D.
+           PERFORM   LEITURA-ENT-D.
+           PERFORM   VALIDA-ENT-D
+                     UNTIL     FIM-ARQ-D    EQUAL   "SIM".
+           CLOSE     ENT-D.
+
+       LEITURA-ENT-D.
+
+           READ      ENT-D
+                     AT END
+                     MOVE      "SIM"    TO   FIM-ARQ-D.
+
+       VALIDA-ENT-D.
+
+           ADD       1             TO        CT-TOTAL.
+           MOVE      COD-ENT-D     TO        COD-LIN.
+           MOVE      NOME-ENT-D    TO        NOME-LIN.
+           IF        COD-ENT-D     NOT NUMERIC   OR
+                     COD-ENT-D     NOT GREATER THAN   ZEROS
+                     MOVE      "FALHA"       TO   STATUS-LIN
+                     MOVE      "COD-ENT FORA DA FAIXA VALIDA"
+                                             TO   MOTIVO-LIN
+                     ADD       1             TO   CT-FALHA
+           ELSE
+           IF        PRECO-ENT-D   NOT NUMERIC
+                     MOVE      "FALHA"       TO   STATUS-LIN
+                     MOVE      "PRECO-ENT INVALIDO (NAO NUMERICO)"
+                                             TO   MOTIVO-LIN
+                     ADD       1             TO   CT-FALHA
+           ELSE
+                     MOVE      "OK"          TO   STATUS-LIN
+                     MOVE      SPACES        TO   MOTIVO-LIN.
+           WRITE     REG-PROVA FROM LINHA-DETALHE
+                     AFTER ADVANCING 1 LINE.
+           PERFORM   LEITURA-ENT-D.
+
+       IMPRIME-RESUMO.
+
+           MOVE      CT-TOTAL      TO        CT-TOTAL-LIN.
+           MOVE      CT-FALHA      TO        CT-FALHA-LIN.
+           WRITE     REG-PROVA FROM LINHA-RESUMO
+                     AFTER ADVANCING 2 LINES.
