@@ -62,10 +62,10 @@
        PGM-EXE01.
 
 	       SORT    TRAB
-                   ASCENDING KEY COD-TRAB
+                   ASCENDING KEY COD-TRAB, NOME-TRAB
                    USING ENTRADA
                    OUTPUT PROCEDURE ROT-SAIDA
-            STOP RUN.   
+            STOP RUN.
 
        ROT-SAIDA              SECTION.
            PERFORM   INICIO.
