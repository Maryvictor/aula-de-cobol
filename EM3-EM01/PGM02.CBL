@@ -4,13 +4,29 @@
        INSTALLATION.     FATEC-SP.
        DATE-WRITTEN.     02/06/2020.
        DATE-COMPILED.
-       SECURITY. APENAS O AUTOR PODE MODIFICA-LO.    
+       SECURITY. APENAS O AUTOR PODE MODIFICA-LO.
       *REMARKS.  LE OS REGISTRO DO ARQUIVO DE
-      *          ENTRADA CADENT, ORDENA POR PELO NOME DO LIVRO 
+      *          ENTRADA CADENT, ORDENA POR PELO NOME DO LIVRO
       *          (USANDO SORTE) E GRAVA NO ARQUIVO DE SAIDA CADLIVRO.
-                
+      *          ANTES DE SOBRESCREVER CADLIVRO, O CONTEUDO ATUAL (DA
+      *          RODADA ANTERIOR) E PRESERVADO EM CADLIVRO-ANT. COMO
+      *          CADLIVRO E GRAVADO POR NOME-TRAB (NAO POR COD-SAI), A
+      *          VERSAO ANTERIOR E A NOVA SAO REORDENADAS POR COD-SAI
+      *          EM ARQUIVOS DE TRABALHO SEPARADOS (CADLIVRO-ANT-ORD E
+      *          CADLIVRO-NOVO-ORD) APENAS PARA A COMPARACAO; A ORDEM
+      *          FISICA DE CADLIVRO CONTINUA POR NOME-TRAB, SEM
+      *          IMPACTO PARA O PGM04. O RESULTADO DA COMPARACAO
+      *          (INCLUSOES, EXCLUSOES E MUDANCAS DE PRECO-SAI) E
+      *          IMPRESSO NO RELATORIO REL-DELTA.
+      *          ALEM DISSO, SEMPRE QUE O PRECO-ENT DE ENTRADA DIFERE
+      *          DO PRECO-SAI JA EXISTENTE EM CADLIVRO PARA O MESMO
+      *          COD-ENT, A DIFERENCA E GRAVADA EM HISTLIV-SORT, UM
+      *          LOG DE HISTORICO DE PRECOS (CODIGO/PRECO ANTIGO/
+      *          PRECO NOVO/DATA), PARA QUE HAJA RASTRO DE PRECO
+      *          ENQUANTO O CATALOGO AINDA E MANTIDO POR RECARGA TOTAL.
+
        ENVIRONMENT             DIVISION.
-       
+
        CONFIGURATION SECTION.
              SOURCE-COMPUTER. MARIA-PC.
              OBJECT-COMPUTER. MARIA-PC.
@@ -21,16 +37,31 @@
            SELECT   CADENT       ASSIGN      TO      DISK
            ORGANIZATION   IS           LINE         SEQUENTIAL.
            SELECT   TRAB          ASSIGN      TO      DISK.
+           SELECT   TRAB-ORD      ASSIGN      TO      DISK.
+
+           SELECT   OPTIONAL  CADLIVRO      ASSIGN   TO      DISK
+           ORGANIZATION    IS         LINE          SEQUENTIAL.
+
+           SELECT   OPTIONAL  CADLIVRO-ANT  ASSIGN   TO      DISK
+           ORGANIZATION    IS         LINE          SEQUENTIAL.
+
+           SELECT   CADLIVRO-ANT-ORD        ASSIGN   TO      DISK
+           ORGANIZATION    IS         LINE          SEQUENTIAL.
 
-           SELECT   CADLIVRO           ASSIGN      TO      DISK
+           SELECT   CADLIVRO-NOVO-ORD       ASSIGN   TO      DISK
            ORGANIZATION    IS         LINE          SEQUENTIAL.
+
+           SELECT   REL-DELTA          ASSIGN      TO      DISK.
+
+           SELECT   HISTLIV-SORT       ASSIGN      TO      DISK.
+
        DATA                           DIVISION.
 
        FILE SECTION.
        FD  CADENT
            LABEL         RECORD          ARE     STANDARD
            VALUE        OF FILE-ID       IS      "CADENT1.DAT".
-      
+
        01  REG-ENT.
            02 COD-ENT       PIC 9(05).
            02 NOME-ENT      PIC X(30).
@@ -41,30 +72,282 @@
            02 COD-TRAB       PIC 9(05).
            02 NOME-TRAB      PIC X(30).
            02 PRECO-TRAB     PIC 9(2)V99.
-                
-             
+
+       SD  TRAB-ORD.
+       01  REG-TRA-ORD.
+           02 COD-ORD        PIC 9(05).
+           02 NOME-ORD       PIC X(30).
+           02 PRECO-ORD      PIC 9(02)V99.
+
        FD  CADLIVRO
            LABEL         RECORD         ARE        STANDARD
            VALUE        OF FILE-ID      IS       "CADLIVRO.DAT".
-       
+
        01   REG-SAI.
             03 COD-SAI       PIC 9(05).
             03 NOME-SAI      PIC X(30).
             03 PRECO-SAI     PIC 9(02)V99.
-            
+
+       FD  CADLIVRO-ANT
+           LABEL         RECORD         ARE        STANDARD
+           VALUE        OF FILE-ID      IS       "CADLIVRO-ANT.DAT".
+
+       01   REG-ANT.
+            03 COD-ANT       PIC 9(05).
+            03 NOME-ANT      PIC X(30).
+            03 PRECO-ANT     PIC 9(02)V99.
+
+       FD  CADLIVRO-ANT-ORD
+           LABEL         RECORD         ARE        STANDARD
+           VALUE        OF FILE-ID      IS       "CADLIVRO-ANT-ORD.DAT".
+
+       01   REG-ANT-ORD.
+            03 COD-ANT-ORD       PIC 9(05).
+            03 NOME-ANT-ORD      PIC X(30).
+            03 PRECO-ANT-ORD     PIC 9(02)V99.
+
+       FD  CADLIVRO-NOVO-ORD
+           LABEL    RECORD       ARE   STANDARD
+           VALUE    OF FILE-ID   IS   "CADLIVRO-NOVO-ORD.DAT".
+
+       01   REG-NOVO-ORD.
+            03 COD-NOVO-ORD      PIC 9(05).
+            03 NOME-NOVO-ORD     PIC X(30).
+            03 PRECO-NOVO-ORD    PIC 9(02)V99.
+
+       FD  REL-DELTA
+           LABEL RECORD IS OMITTED.
+
+       01   REG-DELTA                  PIC X(80).
+
+       FD  HISTLIV-SORT
+           LABEL         RECORD          ARE     STANDARD
+           VALUE        OF FILE-ID       IS      "HISTLIV-SORT.DAT".
+
+       01  REG-HIST-SORT.
+             02 COD-HISTL        PIC 9(05).
+             02 PRECO-ANT-HISTL  PIC 9(02)V99.
+             02 PRECO-NOV-HISTL  PIC 9(02)V99.
+             02 DATA-HISTL.
+                03 DATA-HISTL-AAAA PIC 9(04).
+                03 DATA-HISTL-MM   PIC 9(02).
+                03 DATA-HISTL-DD   PIC 9(02).
 
        WORKING-STORAGE SECTION.
 
-       
+       77  FIM-COPIA       PIC X(03)   VALUE "NAO".
+       77  FIM-ANT         PIC X(03)   VALUE "NAO".
+       77  FIM-NOVO        PIC X(03)   VALUE "NAO".
+       77  CHAVE-ANT       PIC 9(05)   VALUE ZEROS.
+       77  CHAVE-NOVO      PIC 9(05)   VALUE ZEROS.
+       77  QT-INCLUIDOS    PIC 9(05)   VALUE ZEROS.
+       77  QT-EXCLUIDOS    PIC 9(05)   VALUE ZEROS.
+       77  QT-ALTERADOS    PIC 9(05)   VALUE ZEROS.
+       77  PRIMEIRA-DELTA  PIC X(03)   VALUE "SIM".
+       77  CT-LIN          PIC 9(02)   VALUE 45.
+       77  CT-LIN-MAX      PIC 9(02)   VALUE 44.
+
+       01  HOJE.
+           02 HOJE-AAAA    PIC 9(04).
+           02 HOJE-MM      PIC 9(02).
+           02 HOJE-DD      PIC 9(02).
+
+       01  LINHA-DELTA-01.
+           02 FILLER     PIC X(20) VALUE SPACES.
+           02 FILLER     PIC X(31) VALUE
+                          "ALTERACOES NO CATALOGO CADLIVRO".
+           02 FILLER     PIC X(20) VALUE SPACES.
+
+       01  LINHA-DELTA-02.
+           02 FILLER     PIC X(05) VALUE SPACES.
+           02 FILLER     PIC X(08) VALUE "CODIGO".
+           02 FILLER     PIC X(10) VALUE "TIPO".
+           02 FILLER     PIC X(30) VALUE "NOME".
+           02 FILLER     PIC X(10) VALUE "PR.ANTIGO".
+           02 FILLER     PIC X(08) VALUE "PR.NOVO".
+
+       01  DETALHE-DELTA.
+           02 FILLER            PIC X(05) VALUE SPACES.
+           02 COD-DELTA         PIC 9(05).
+           02 FILLER            PIC X(04) VALUE SPACES.
+           02 TIPO-DELTA        PIC X(10).
+           02 NOME-DELTA        PIC X(30).
+           02 PRECO-ANT-DELTA   PIC ZZ9,99.
+           02 FILLER            PIC X(03) VALUE SPACES.
+           02 PRECO-NOVO-DELTA  PIC ZZ9,99.
+
+       01  LINHA-DELTA-RESUMO.
+           02 FILLER        PIC X(05) VALUE SPACES.
+           02 FILLER        PIC X(10) VALUE "INCLUIDOS:".
+           02 QT-INC-LIN    PIC ZZ.ZZ9.
+           02 FILLER        PIC X(12) VALUE "  REMOVIDOS:".
+           02 QT-EXC-LIN    PIC ZZ.ZZ9.
+           02 FILLER        PIC X(15) VALUE "  PRECO ALTER.:".
+           02 QT-ALT-LIN    PIC ZZ.ZZ9.
+
        PROCEDURE                                   DIVISION.
-       
+
        PGM-EXE02.
 
+               PERFORM    PREPARA-ANTERIOR.
+
 	       SORT    TRAB
                    DESCENDING KEY NOME-TRAB
                    USING CADENT
                    GIVING CADLIVRO.
-            STOP RUN.       
 
-                      
+               SORT    TRAB-ORD
+                   ASCENDING KEY COD-ORD
+                   USING CADLIVRO-ANT
+                   GIVING CADLIVRO-ANT-ORD.
+
+               SORT    TRAB-ORD
+                   ASCENDING KEY COD-ORD
+                   USING CADLIVRO
+                   GIVING CADLIVRO-NOVO-ORD.
+
+               PERFORM    GERA-DELTA.
+
+            STOP RUN.
+
+       PREPARA-ANTERIOR.
+
+           OPEN      INPUT     CADLIVRO.
+           OPEN      OUTPUT    CADLIVRO-ANT.
+           PERFORM   COPIA-ANTERIOR
+                     UNTIL     FIM-COPIA   EQUAL   "SIM".
+           CLOSE     CADLIVRO.
+           CLOSE     CADLIVRO-ANT.
+
+       COPIA-ANTERIOR.
+
+           READ      CADLIVRO
+                     AT END
+                     MOVE      "SIM"      TO     FIM-COPIA.
+           IF        FIM-COPIA  NOT EQUAL "SIM"
+                     MOVE      COD-SAI    TO     COD-ANT
+                     MOVE      NOME-SAI   TO     NOME-ANT
+                     MOVE      PRECO-SAI  TO     PRECO-ANT
+                     WRITE     REG-ANT.
+
+       GERA-DELTA.
+
+           ACCEPT    HOJE       FROM      DATE YYYYMMDD.
+           OPEN      INPUT     CADLIVRO-ANT-ORD
+                               CADLIVRO-NOVO-ORD.
+           OPEN      OUTPUT    REL-DELTA
+                                HISTLIV-SORT.
+           PERFORM   LEITURA-ANT.
+           PERFORM   LEITURA-NOVO.
+           PERFORM   COMPARA-DELTA
+                     UNTIL     FIM-ANT    EQUAL   "SIM"
+                     AND       FIM-NOVO   EQUAL   "SIM".
+           PERFORM   IMPRIME-RESUMO-DELTA.
+           CLOSE     CADLIVRO-ANT-ORD
+                     CADLIVRO-NOVO-ORD
+                     REL-DELTA
+                     HISTLIV-SORT.
+
+       LEITURA-ANT.
+
+           READ      CADLIVRO-ANT-ORD
+                     AT END
+                     MOVE      "SIM"    TO   FIM-ANT.
+           IF        FIM-ANT   EQUAL    "SIM"
+                     MOVE      99999    TO   CHAVE-ANT
+           ELSE
+                     MOVE      COD-ANT-ORD TO CHAVE-ANT.
+
+       LEITURA-NOVO.
+
+           READ      CADLIVRO-NOVO-ORD
+                     AT END
+                     MOVE      "SIM"    TO   FIM-NOVO.
+           IF        FIM-NOVO  EQUAL    "SIM"
+                     MOVE      99999    TO   CHAVE-NOVO
+           ELSE
+                     MOVE      COD-NOVO-ORD TO CHAVE-NOVO.
+
+       COMPARA-DELTA.
+
+           IF        CHAVE-ANT    LESS THAN     CHAVE-NOVO
+                     PERFORM      GRAVA-REMOVIDO
+                     PERFORM      LEITURA-ANT
+           ELSE
+           IF        CHAVE-NOVO   LESS THAN     CHAVE-ANT
+                     PERFORM      GRAVA-INCLUIDO
+                     PERFORM      LEITURA-NOVO
+           ELSE
+                     PERFORM      VERIFICA-PRECO-DELTA
+                     PERFORM      LEITURA-ANT
+                     PERFORM      LEITURA-NOVO.
+
+       GRAVA-REMOVIDO.
+
+           PERFORM   CABECALHO-DELTA.
+           MOVE      COD-ANT-ORD    TO   COD-DELTA.
+           MOVE      NOME-ANT-ORD   TO   NOME-DELTA.
+           MOVE      "REMOVIDO"     TO   TIPO-DELTA.
+           MOVE      PRECO-ANT-ORD  TO   PRECO-ANT-DELTA.
+           MOVE      ZEROS          TO   PRECO-NOVO-DELTA.
+           WRITE     REG-DELTA FROM DETALHE-DELTA
+                     AFTER ADVANCING 1 LINE.
+           ADD       1              TO   QT-EXCLUIDOS.
+           ADD       1              TO   CT-LIN.
+
+       GRAVA-INCLUIDO.
+
+           PERFORM   CABECALHO-DELTA.
+           MOVE      COD-NOVO-ORD   TO   COD-DELTA.
+           MOVE      NOME-NOVO-ORD  TO   NOME-DELTA.
+           MOVE      "INCLUIDO"     TO   TIPO-DELTA.
+           MOVE      ZEROS          TO   PRECO-ANT-DELTA.
+           MOVE      PRECO-NOVO-ORD TO   PRECO-NOVO-DELTA.
+           WRITE     REG-DELTA FROM DETALHE-DELTA
+                     AFTER ADVANCING 1 LINE.
+           ADD       1              TO   QT-INCLUIDOS.
+           ADD       1              TO   CT-LIN.
+
+       VERIFICA-PRECO-DELTA.
+
+           IF        PRECO-ANT-ORD  NOT EQUAL   PRECO-NOVO-ORD
+                     PERFORM      CABECALHO-DELTA
+                     MOVE         COD-NOVO-ORD  TO   COD-DELTA
+                     MOVE         NOME-NOVO-ORD TO   NOME-DELTA
+                     MOVE         "PRECO"       TO   TIPO-DELTA
+                     MOVE         PRECO-ANT-ORD TO   PRECO-ANT-DELTA
+                     MOVE         PRECO-NOVO-ORD TO
+                                  PRECO-NOVO-DELTA
+                     WRITE        REG-DELTA FROM DETALHE-DELTA
+                                  AFTER ADVANCING 1 LINE
+                     ADD          1             TO  QT-ALTERADOS
+                     ADD          1             TO  CT-LIN
+                     PERFORM      GRAVA-HISTORICO-PRECO-SORT.
+
+       GRAVA-HISTORICO-PRECO-SORT.
+
+           MOVE      COD-NOVO-ORD    TO   COD-HISTL.
+           MOVE      PRECO-ANT-ORD   TO   PRECO-ANT-HISTL.
+           MOVE      PRECO-NOVO-ORD  TO   PRECO-NOV-HISTL.
+           MOVE      HOJE            TO   DATA-HISTL.
+           WRITE     REG-HIST-SORT.
+
+       CABECALHO-DELTA.
+
+           IF        PRIMEIRA-DELTA  EQUAL   "SIM"
+                     OR        CT-LIN          GREATER THAN CT-LIN-MAX
+                     WRITE     REG-DELTA FROM LINHA-DELTA-01
+                               AFTER ADVANCING PAGE
+                     WRITE     REG-DELTA FROM LINHA-DELTA-02
+                               AFTER ADVANCING 2 LINES
+                     MOVE      "NAO"     TO   PRIMEIRA-DELTA
+                     MOVE      ZEROES    TO   CT-LIN.
+
+       IMPRIME-RESUMO-DELTA.
 
+           PERFORM   CABECALHO-DELTA.
+           MOVE      QT-INCLUIDOS    TO   QT-INC-LIN.
+           MOVE      QT-EXCLUIDOS    TO   QT-EXC-LIN.
+           MOVE      QT-ALTERADOS    TO   QT-ALT-LIN.
+           WRITE     REG-DELTA FROM LINHA-DELTA-RESUMO
+                     AFTER ADVANCING 2 LINES.
