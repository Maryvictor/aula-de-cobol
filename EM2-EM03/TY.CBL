@@ -4,10 +4,18 @@
        INSTALLATION.     FATEC-SP.
        DATE-WRITTEN.     01/06/2020.
        DATE-COMPILED.
-       SECURITY. APENAS O AUTOR PODE MODIFICA-LO.    
+       SECURITY. APENAS O AUTOR PODE MODIFICA-LO.
       *REMARKS.  LE UM ARQUIVO E IMPRIME UM RELATORIO.
+      *          O ARQUIVO E ORDENADO (VIA SORTE) POR ESTADO/CIDADE,
+      *          APLICANDO O FILTRO DE ANO NA ROTINA DE ENTRADA; A
+      *          ROTINA DE SAIDA QUEBRA E SUBTOTALIZA A LISTAGEM POR
+      *          ESTADO/CIDADE, ALEM DO TOTAL GERAL DE CLIENTES.
+      *          ANTES DE SELECIONAR O NOME DO MES NA TABELA-MES, O
+      *          MES-USU E VALIDADO (FAIXA 01 A 12); REGISTROS COM
+      *          MES-USU FORA DA FAIXA SAO DESVIADOS PARA MES-EXC EM
+      *          VEZ DE SEGUIR PARA A ORDENACAO E A BUSCA NA TABELA.
        ENVIRONMENT             DIVISION.
-       
+
        CONFIGURATION SECTION.
              SOURCE-COMPUTER. MARIA-PC.
              OBJECT-COMPUTER. MARIA-PC.
@@ -17,15 +25,23 @@
 
            SELECT   CADENT           ASSIGN      TO      DISK
            ORGANIZATION   IS           LINE         SEQUENTIAL.
+           SELECT   OPTIONAL PARAM-ANO ASSIGN     TO      DISK
+           ORGANIZATION   IS           LINE         SEQUENTIAL.
+           SELECT   OPTIONAL PARAM-PAG ASSIGN     TO      DISK
+           ORGANIZATION   IS           LINE         SEQUENTIAL.
+           SELECT   TRAB             ASSIGN      TO      DISK.
            SELECT   REL-SAI          ASSIGN      TO      DISK.
 
+           SELECT   MES-EXC          ASSIGN      TO      DISK
+           ORGANIZATION   IS           LINE         SEQUENTIAL.
+
        DATA                           DIVISION.
 
        FILE SECTION.
        FD  CADENT
            LABEL         RECORD          ARE     STANDARD
            VALUE        OF FILE-ID       IS      "CADENT.DAT".
-      
+
        01  REG-USU.
              02 CPF-USU.
                 03 NNN-U        PIC 9(03).
@@ -40,19 +56,71 @@
                 03 DIA        PIC 9(02).
                 03 MES-USU    PIC 9(02).
                 03 ANO        PIC 9(04).
-             
+
+       FD  PARAM-ANO
+           LABEL         RECORD          ARE     STANDARD
+           VALUE        OF FILE-ID       IS      "PARAM-ANO.DAT".
+
+       01  REG-PARAM-ANO.
+             02 ANO-INI-PARAM   PIC 9(04).
+             02 ANO-FIM-PARAM   PIC 9(04).
+
+       FD  PARAM-PAG
+           LABEL         RECORD          ARE     STANDARD
+           VALUE        OF FILE-ID       IS      "PARAM-PAG.DAT".
+
+       01  REG-PARAM-PAG.
+             02 LINHAS-PAG-PARAM   PIC 9(02).
+
+       SD  TRAB.
+       01  REG-TRAB.
+             02 NNN-TRAB       PIC 9(03).
+             02 YYY-TRAB       PIC 9(03).
+             02 HHH-TRAB       PIC 9(03).
+             02 RR-TRAB        PIC 9(02).
+             02 NOM-TRAB       PIC X(30).
+             02 ESTADO-TRAB    PIC X(02).
+             02 CIDADE-TRAB    PIC X(30).
+             02 DIA-TRAB       PIC 9(02).
+             02 MES-TRAB       PIC 9(02).
+             02 ANO-TRAB       PIC 9(04).
+
        FD  REL-SAI
            LABEL         RECORD         IS          OMITTED.
 
        01  REG-SAI           PIC X(80).
-            
+
+       FD  MES-EXC
+           LABEL         RECORD          ARE     STANDARD
+           VALUE        OF FILE-ID       IS      "MES-EXC.DAT".
+
+       01  REG-MES-EXC.
+             02 NOM-MES-EXC     PIC X(30).
+             02 FILLER          PIC X(01).
+             02 MES-MES-EXC     PIC 9(02).
+             02 FILLER          PIC X(01).
+             02 MOTIVO-MES-EXC  PIC X(30).
+
 
        WORKING-STORAGE SECTION.
 
        77  FIM-ARQ          PIC X(03)             VALUE   "NAO".
        77  CT-LIN           PIC 9(02)             VALUE  40.
+       77  CT-LIN-MAX       PIC 9(02)             VALUE  38.
        77  CT-PAG           PIC 9(02)             VALUE  ZEROES.
-       
+       77  CT-CLI           PIC 9(05)             VALUE  ZEROES.
+       77  ANO-INICIAL      PIC 9(04)             VALUE  ZEROES.
+       77  ANO-FINAL        PIC 9(04)             VALUE  ZEROES.
+       77  VAR-CID          PIC X(30)             VALUE  SPACES.
+       77  VAR-EST          PIC X(02)             VALUE  SPACES.
+       77  PRIMEIRO-REG     PIC X(03)             VALUE  "SIM".
+       77  TOTAL-CLI-CID    PIC 9(05)             VALUE  ZEROS.
+
+       01  HOJE.
+           02 HOJE-AAAA      PIC 9(04).
+           02 HOJE-MM        PIC 9(02).
+           02 HOJE-DD        PIC 9(02).
+
 
        01  TABELA-MES.
            02 DEF-MES.
@@ -71,8 +139,8 @@
 
        01  TABELA-MES-RED   REDEFINES  TABELA-MES.
             02 MES          PIC X(009)
-                            OCCURS 12 TIMES.        
-                   
+                            OCCURS 12 TIMES.
+
        01  CAB-01.
            02 FILLER         PIC X(70) VALUE SPACES.
            02 FILLER         PIC X(05) VALUE "PAG. ".
@@ -86,9 +154,24 @@
 
        01  CAB-03.
            02 FILLER         PIC X(20) VALUE SPACES.
-           02 FILLER         PIC X(34) VALUE 
-                               "CLIENTES NO PERIODO DE 2010 A 2011".
-           02 FILLER         PIC X(26) VALUE SPACES.
+           02 FILLER         PIC X(21) VALUE
+                               "CLIENTES NO PERIODO ".
+           02 ANO-INI-CAB    PIC 9(04).
+           02 FILLER         PIC X(03) VALUE " A ".
+           02 ANO-FIM-CAB    PIC 9(04).
+           02 FILLER         PIC X(28) VALUE SPACES.
+
+       01  CAB-EST.
+           02 FILLER         PIC X(20) VALUE SPACES.
+           02 FILLER         PIC X(08) VALUE "ESTADO: ".
+           02 EST-CAB        PIC X(02).
+           02 FILLER         PIC X(50) VALUE SPACES.
+
+       01  CAB-CID.
+           02 FILLER         PIC X(20) VALUE SPACES.
+           02 FILLER         PIC X(08) VALUE "CIDADE: ".
+           02 CID-CAB        PIC X(30).
+           02 FILLER         PIC X(22) VALUE SPACES.
 
        01  CAB-04.
            02 FILLER        PIC X(15) VALUE SPACES.
@@ -110,7 +193,7 @@
            02 NOM            PIC X(30).
            02 FILLER         PIC X(03) VALUE SPACES.
            02 NNN            PIC 9(03).
-           02 FILLER         PIC X(01) VALUE ".". 
+           02 FILLER         PIC X(01) VALUE ".".
            02 YYY            PIC 9(03).
            02 FILLER         PIC X(01) VALUE ".".
            02 HHH            PIC 9(03).
@@ -124,89 +207,198 @@
            02 AAA            PIC 9(04).
            02 FILLER         PIC X(08) VALUE SPACES.
 
+       01  LINHA-SUBTOTAL.
+           02 FILLER         PIC X(10) VALUE SPACES.
+           02 FILLER         PIC X(24) VALUE
+                                "SUBTOTAL DA CIDADE/UF: ".
+           02 CLI-SUB        PIC ZZ.ZZ9.
+           02 FILLER         PIC X(41) VALUE SPACES.
+
        01  CAB-06.
            02 FILLER         PIC X(05) VALUE SPACES.
            02 FILLER         PIC X(19) VALUE "TOTAL DE CLIENTES: ".
-           
-
-       
-            
+           02 TOTAL-CLI-CAB  PIC ZZ.ZZ9.
+           02 FILLER         PIC X(50) VALUE SPACES.
 
-       PROCEDURE                                   DIVISION.
-       
-       PGM-EX05.
-
-	       PERFORM    INICIO.
-
-	       PERFORM    PRINCIPAL 
-                    UNTIL   FIM-ARQ      EQUAL     "SIM".
-      	 
-	       PERFORM   FIM.
-	  
-           STOP RUN.
-       INICIO.
 
-           OPEN INPUT       CADENT
-               OUTPUT       REL-SAI.
 
-           PERFORM       LEITURA.      
 
+       PROCEDURE                                   DIVISION.
 
-       LEITURA.
+           SORT    TRAB
+                   ASCENDING KEY ESTADO-TRAB
+                   ASCENDING KEY CIDADE-TRAB
+                   INPUT  PROCEDURE ROT-ENTRADA
+                   OUTPUT PROCEDURE ROT-SAIDA.
+           STOP RUN.
 
+       ROT-ENTRADA             SECTION.
+           PERFORM   INICIO-ENTRADA.
+           PERFORM   PRINCIPAL-ENTRADA
+                     UNTIL     FIM-ARQ    EQUAL    "SIM".
+           PERFORM   FIM-ENTRADA.
+
+       INICIO-ENTRADA          SECTION.
+           OPEN INPUT       CADENT.
+           OPEN OUTPUT      MES-EXC.
+
+           ACCEPT        HOJE          FROM      DATE YYYYMMDD.
+           MOVE          HOJE-AAAA     TO        ANO-FINAL.
+           SUBTRACT      1             FROM      HOJE-AAAA
+                                        GIVING    ANO-INICIAL.
+           PERFORM       LE-PARAMETRO-ENTRADA.
+           PERFORM       LEITURA-ENTRADA.
+
+       LE-PARAMETRO-ENTRADA    SECTION.
+           OPEN INPUT        PARAM-ANO.
+           READ PARAM-ANO
+                AT END
+                NEXT SENTENCE.
+           IF    ANO-INI-PARAM    NOT EQUAL   ZEROS  AND
+                 ANO-FIM-PARAM    NOT EQUAL   ZEROS
+                 MOVE  ANO-INI-PARAM   TO    ANO-INICIAL
+                 MOVE  ANO-FIM-PARAM   TO    ANO-FINAL.
+           CLOSE PARAM-ANO.
+
+       LEITURA-ENTRADA          SECTION.
            READ CADENT
-                    AT END 
+                    AT END
                     MOVE  "SIM"        TO        FIM-ARQ.
-       PRINCIPAL. 
-        
-           PERFORM             PESQUISA-TABELA.
-           PERFORM             SELECAO.
-	       PERFORM             LEITURA.
-       
-       PESQUISA-TABELA.
-           MOVE  MES (MES-USU) TO MMM.
-      
-
-
-       SELECAO.
-           IF ANO EQUAL 2010 OR ANO EQUAL 2011
-              PERFORM IMPRESSAO.
-    
-
-       IMPRESSAO.
-           IF CT-LIN GREATER THAN 38
-              PERFORM CABECALHO.
-           PERFORM IMPDET.   
-
-       IMPDET.
-
-           MOVE      NOM-USU      TO          NOM.
-           MOVE      NNN-U        TO          NNN.
-           MOVE      YYY-U        TO          YYY.
-           MOVE      HHH-U        TO          HHH.
-           MOVE      RR-U         TO          RR.
-           MOVE      DIA          TO          DDD.
-           MOVE      ANO          TO          AAA.
+
+       PRINCIPAL-ENTRADA        SECTION.
+           PERFORM             SELECAO-ENTRADA.
+           PERFORM             LEITURA-ENTRADA.
+
+       SELECAO-ENTRADA          SECTION.
+           IF ANO >= ANO-INICIAL AND ANO <= ANO-FINAL
+              IF MES-USU >= 1 AND MES-USU <= 12
+                 PERFORM GRAVACAO-ENTRADA
+              ELSE
+                 PERFORM GRAVACAO-EXCECAO-MES.
+
+       GRAVACAO-EXCECAO-MES     SECTION.
+           MOVE      NOM-USU         TO        NOM-MES-EXC.
+           MOVE      MES-USU         TO        MES-MES-EXC.
+           MOVE      "MES-USU FORA DA FAIXA 01-12"
+                                     TO        MOTIVO-MES-EXC.
+           WRITE     REG-MES-EXC.
+
+       GRAVACAO-ENTRADA         SECTION.
+           MOVE      NNN-U        TO          NNN-TRAB.
+           MOVE      YYY-U        TO          YYY-TRAB.
+           MOVE      HHH-U        TO          HHH-TRAB.
+           MOVE      RR-U         TO          RR-TRAB.
+           MOVE      NOM-USU      TO          NOM-TRAB.
+           MOVE      ESTADO-USU   TO          ESTADO-TRAB.
+           MOVE      CIDADE-USU   TO          CIDADE-TRAB.
+           MOVE      DIA          TO          DIA-TRAB.
+           MOVE      MES-USU      TO          MES-TRAB.
+           MOVE      ANO          TO          ANO-TRAB.
+           RELEASE   REG-TRAB.
+
+       FIM-ENTRADA               SECTION.
+           CLOSE     CADENT
+                     MES-EXC.
+
+       ROT-SAIDA                 SECTION.
+           PERFORM   INICIO-SAIDA.
+           PERFORM   PRINCIPAL-SAIDA
+                     UNTIL     FIM-ARQ    EQUAL    "SIM".
+           PERFORM   FIM-SAIDA.
+
+       INICIO-SAIDA               SECTION.
+           MOVE      "NAO"     TO    FIM-ARQ.
+           OPEN      OUTPUT    REL-SAI.
+           PERFORM   LE-PARAMETRO-PAG.
+           PERFORM   LE-SAIDA.
+
+       LE-PARAMETRO-PAG           SECTION.
+           OPEN      INPUT     PARAM-PAG.
+           READ      PARAM-PAG
+                     AT END
+                     MOVE      ZEROS    TO   LINHAS-PAG-PARAM.
+           IF        LINHAS-PAG-PARAM  NOT EQUAL  ZEROS
+                     MOVE      LINHAS-PAG-PARAM   TO  CT-LIN-MAX.
+           CLOSE     PARAM-PAG.
+
+       LE-SAIDA                   SECTION.
+           RETURN    TRAB
+                     AT END
+                     MOVE      "SIM"    TO   FIM-ARQ.
+
+       PRINCIPAL-SAIDA             SECTION.
+           PERFORM   IMPRESSAO-SAIDA.
+           PERFORM   LE-SAIDA.
+
+       IMPRESSAO-SAIDA             SECTION.
+           IF CT-LIN GREATER THAN CT-LIN-MAX
+              PERFORM CABECALHO-SAIDA.
+           IF        (VAR-CID <> CIDADE-TRAB)
+                      OR
+                      (VAR-EST <> ESTADO-TRAB)
+                     PERFORM QUEBRA-CONTROLE.
+           PERFORM PESQUISA-TABELA-SAIDA.
+           PERFORM IMPDET.
+
+       QUEBRA-CONTROLE              SECTION.
+           IF        PRIMEIRO-REG    EQUAL    "NAO"
+                     PERFORM         IMPRIME-SUBTOTAL.
+           PERFORM   CABECALHO-SAIDA.
+           MOVE      "NAO"           TO       PRIMEIRO-REG.
+           MOVE      CIDADE-TRAB     TO       VAR-CID.
+           MOVE      ESTADO-TRAB     TO       VAR-EST.
+
+       IMPRIME-SUBTOTAL              SECTION.
+           MOVE      TOTAL-CLI-CID   TO    CLI-SUB.
+           WRITE     REG-SAI FROM LINHA-SUBTOTAL
+                     AFTER ADVANCING 2 LINES.
+           MOVE      ZEROS    TO    TOTAL-CLI-CID.
+
+       PESQUISA-TABELA-SAIDA         SECTION.
+           MOVE  MES (MES-TRAB) TO MMM.
+
+       IMPDET                        SECTION.
+
+           MOVE      NOM-TRAB      TO          NOM.
+           MOVE      NNN-TRAB      TO          NNN.
+           MOVE      YYY-TRAB      TO          YYY.
+           MOVE      HHH-TRAB      TO          HHH.
+           MOVE      RR-TRAB       TO          RR.
+           MOVE      DIA-TRAB      TO          DDD.
+           MOVE      ANO-TRAB      TO          AAA.
            WRITE     REG-SAI FROM DETALHE BEFORE ADVANCING 1 LINE.
            ADD       1            TO          CT-LIN.
+           ADD       1            TO          CT-CLI.
+           ADD       1            TO          TOTAL-CLI-CID.
 
 
 
-       CABECALHO.
+       CABECALHO-SAIDA                SECTION.
            ADD       1            TO    CT-PAG.
            MOVE CT-PAG            TO    VAR-PAG.
+           MOVE ANO-INICIAL       TO    ANO-INI-CAB.
+           MOVE ANO-FINAL         TO    ANO-FIM-CAB.
+           MOVE ESTADO-TRAB       TO    EST-CAB.
+           MOVE CIDADE-TRAB       TO    CID-CAB.
            WRITE REG-SAI AFTER ADVANCING PAGE.
            WRITE REG-SAI FROM CAB-01 BEFORE ADVANCING 1 LINE.
            WRITE REG-SAI FROM CAB-02 BEFORE ADVANCING 2 LINES.
            WRITE REG-SAI FROM CAB-03 BEFORE ADVANCING 2 LINES.
+           WRITE REG-SAI FROM CAB-EST BEFORE ADVANCING 1 LINE.
+           WRITE REG-SAI FROM CAB-CID BEFORE ADVANCING 2 LINES.
            WRITE REG-SAI FROM CAB-04 BEFORE ADVANCING 1 LINE.
            WRITE REG-SAI FROM CAB-05 BEFORE ADVANCING 2 LINES.
            MOVE ZEROES TO CT-LIN.
 
 
 
-       FIM.
-           CLOSE       CADENT
-                       REL-SAI.
-                      
+       FIM-SAIDA                      SECTION.
+           IF        PRIMEIRO-REG    EQUAL    "NAO"
+                     PERFORM         IMPRIME-SUBTOTAL.
+           PERFORM     IMPRIME-TRAILER.
+           CLOSE       REL-SAI.
+
+       IMPRIME-TRAILER                SECTION.
+           MOVE      CT-CLI       TO          TOTAL-CLI-CAB.
+           WRITE     REG-SAI FROM CAB-06 BEFORE ADVANCING 2 LINES.
 
