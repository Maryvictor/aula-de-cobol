@@ -0,0 +1,80 @@
+//EM1NOITE JOB (FATEC,SP),'MARIA VICTOR',CLASS=A,MSGCLASS=X,
+//             RESTART=STEP1,COND=(0,NE)
+//*--------------------------------------------------------------*
+//* JOB    : EM1NOITE                                             *
+//* AUTOR  : MARIA VICTOR                                         *
+//* DATA   : 30/06/2020                                           *
+//* OBJETIVO: ENCADEAR EM UM UNICO JOB NOTURNO OS PASSOS DE        *
+//*           ENTRADA DE ALUNOS (EX02), FILTRO DE MEDIA/FALTAS    *
+//*           (EX05) E APURACAO DE PARCELAS (PGM04), CADA UM      *
+//*           GRAVANDO SEUS ARQUIVOS DE SAIDA EM DISCO ANTES DO    *
+//*           PASSO SEGUINTE COMECAR.  COMO CADA PASSO DEIXA SEU   *
+//*           RESULTADO GRAVADO EM ARQUIVO PERMANENTE, UM REINICIO *
+//*           DO JOB A PARTIR DE UM PASSO POSTERIOR (PARAMETRO     *
+//*           RESTART= DO CARTAO DE JOB) NAO EXIGE REPETIR OS      *
+//*           PASSOS ANTERIORES QUE JA TERMINARAM COM SUCESSO.      *
+//*                                                                *
+//* OBS.   : EX05 LE "CADALU2.DAT", NOME DIFERENTE DO ARQUIVO DE   *
+//*          SAIDA DE EX02 ("CADATU.DAT").  OS DOIS PASSOS SAO      *
+//*          INDEPENDENTES NO DESENHO ATUAL DOS PROGRAMAS (EX02     *
+//*          VALIDA DATA DE NASCIMENTO/IDADE, EX05 FILTRA POR       *
+//*          MEDIA/FALTAS A PARTIR DE UM OUTRO LOTE DE ALUNOS) E    *
+//*          NAO HA CAMPO EM COMUM PARA LIGAR OS DOIS AUTOMATICA-   *
+//*          MENTE.  O PASSO STEP1A ABAIXO FAZ UMA COPIA DO         *
+//*          ARQUIVO DE SAIDA VALIDADO DE EX02 PARA O NOME QUE EX05 *
+//*          ESPERA, PARA QUE O LOTE DO DIA JA PASSE PELA EDICAO DE *
+//*          IDADE ANTES DO CORTE DE MEDIA; SE NO FUTURO EX05 FOR   *
+//*          REESCRITO PARA LER DIRETO DE "CADATU.DAT" ESTE PASSO   *
+//*          DEIXA DE SER NECESSARIO.  DA MESMA FORMA, PGM04        *
+//*          (EM2-EM02) APURA PARCELAS DO ARQUIVO "CADPAG.DAT", QUE *
+//*          E UM LOTE DE COBRANCA INDEPENDENTE DO CADASTRO DE      *
+//*          ALUNOS -- ELE ENTRA NO JOB APENAS PARA COMPARTILHAR A  *
+//*          MESMA JANELA NOTURNA E O MESMO PONTO DE CHECAGEM,      *
+//*          NAO PORQUE CONSOME A SAIDA DE EX05.                    *
+//*--------------------------------------------------------------*
+//*
+//STEP1    EXEC PGM=EX02
+//STEPLIB  DD   DSN=FATEC.EM1.LOADLIB,DISP=SHR
+//CADALU   DD   DSN=FATEC.EM1.CADALU,DISP=SHR
+//CADATU   DD   DSN=FATEC.EM1.CADATU,DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5))
+//CADATUR  DD   DSN=FATEC.EM1.CADATU.REJ,DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1))
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP1A   EXEC PGM=IDCAMS,COND=(0,NE,STEP1)
+//*--------------------------------------------------------------*
+//* COPIA O LOTE VALIDADO DE EX02 (CADATU) PARA O NOME DE ENTRADA  *
+//* QUE EX05 ESPERA (CADALU2), PONTO DE CHECAGEM DO PASSO 1.       *
+//*--------------------------------------------------------------*
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+   REPRO INFILE(ENTRADA) OUTFILE(SAIDA)
+//ENTRADA  DD   DSN=FATEC.EM1.CADATU,DISP=SHR
+//SAIDA    DD   DSN=FATEC.EM1.CADALU2,DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5))
+//*
+//STEP2    EXEC PGM=EX05,COND=((0,NE,STEP1),(0,NE,STEP1A))
+//STEPLIB  DD   DSN=FATEC.EM1.LOADLIB,DISP=SHR
+//CADALU2  DD   DSN=FATEC.EM1.CADALU2,DISP=SHR
+//PARAMSEL DD   DSN=FATEC.EM1.PARAM.SEL,DISP=SHR
+//CADAPR   DD   DSN=FATEC.EM1.CADAPR,DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5))
+//CADREP   DD   DSN=FATEC.EM1.CADREP,DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5))
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP3    EXEC PGM=PGM04,COND=((0,NE,STEP1),(0,NE,STEP2))
+//*--------------------------------------------------------------*
+//* APURACAO DE PARCELAS (EM2-EM02).  ENTRA NA MESMA JANELA        *
+//* NOTURNA E NO MESMO PONTO DE CHECAGEM, MAS E INDEPENDENTE DOS    *
+//* ARQUIVOS DE ALUNO DOS PASSOS ANTERIORES -- VEJA OBSERVACAO NO   *
+//* CABECALHO DESTE JOB.                                            *
+//*--------------------------------------------------------------*
+//STEPLIB  DD   DSN=FATEC.EM2.LOADLIB,DISP=SHR
+//CADPAG   DD   DSN=FATEC.EM2.CADPAG,DISP=SHR
+//CADREC   DD   DSN=FATEC.EM2.CADREC,DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5))
+//RELAGING DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//*
