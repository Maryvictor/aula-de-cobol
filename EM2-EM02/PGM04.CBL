@@ -6,8 +6,14 @@
        DATE-COMPILED.
        SECURITY. APENAS O AUTOR PODE MODIFICA-LO.    
       *REMARKS.  LE UM REGISTRO COM DEZ PARCELAS E SOMA O TOTAL.
-                 
-              
+      *          O TOTAL E COMPARADO COM O LIMITE DE CREDITO DO
+      *          CLIENTE, LIDO DO ARQUIVO CREDLIM.DAT (CODIGO/LIMITE);
+      *          SE O CLIENTE NAO CONSTAR DO ARQUIVO, VALE O LIMITE
+      *          PADRAO LIMITE-PADRAO. CLIENTE ACIMA DO LIMITE NAO E
+      *          GRAVADO EM CADREC.DAT -- EM VEZ DISSO SAI NO
+      *          RELATORIO DE EXCECAO REL-EXC-CREDITO.
+
+
        ENVIRONMENT             DIVISION.
        
        CONFIGURATION SECTION.
@@ -21,6 +27,10 @@
            ORGANIZATION   IS           LINE         SEQUENTIAL.
            SELECT   CADREC           ASSIGN      TO      DISK
            ORGANIZATION   IS           LINE         SEQUENTIAL.
+           SELECT   REL-AGING        ASSIGN      TO      DISK.
+           SELECT   OPTIONAL CREDLIM ASSIGN      TO      DISK
+           ORGANIZATION   IS           LINE         SEQUENTIAL.
+           SELECT   REL-EXC-CREDITO  ASSIGN      TO      DISK.
 
        DATA      DIVISION.
 
@@ -28,12 +38,16 @@
        FD  CADPAG
            LABEL         RECORD          ARE     STANDARD
            VALUE        OF FILE-ID       IS      "CADPAG.DAT".
-      
+
        01   REG-ENT.
              02 CODIGO-ENT      PIC 9(05).
              02 NOME-ENT        PIC X(30).
-             02 PARCELAS        PIC 9(05)V9(02)
-                                 OCCURS 10 TIMES.
+             02 PARCELAS        OCCURS 10 TIMES.
+                03 VALOR-PARC      PIC 9(05)V9(02).
+                03 VENC-PARC.
+                   04 VENC-PARC-AAAA   PIC 9(04).
+                   04 VENC-PARC-MM     PIC 9(02).
+                   04 VENC-PARC-DD     PIC 9(02).
        FD  CADREC
            LABEL RECORD ARE  STANDARD.
 
@@ -41,13 +55,110 @@
              02 CODIGO-SAI         PIC 9(05).
              02 NOME-SAI           PIC X(30).
              02 TOTALPG-SAI        PIC 9(05)V9(02).
-                
-            
+
+       FD  REL-AGING
+           LABEL RECORD IS OMITTED.
+
+       01   REG-AGING              PIC X(80).
+
+       FD  CREDLIM
+           LABEL         RECORD          ARE     STANDARD
+           VALUE        OF FILE-ID       IS      "CREDLIM.DAT".
+
+       01   REG-CREDLIM.
+             02 CODIGO-CREDLIM     PIC 9(05).
+             02 LIMITE-CREDLIM     PIC 9(07)V9(02).
+
+       FD  REL-EXC-CREDITO
+           LABEL RECORD IS OMITTED.
+
+       01   REG-EXC-CREDITO        PIC X(80).
+
        WORKING-STORAGE SECTION.
 
        77  FIM-ARQ          PIC X(03)            VALUE "NAO".
        77  CTR              PIC 9(02)            VALUE ZEROS.
        77  TOTAL            PIC 9(05)V9(02)      VALUE ZEROES.
+       77  DIAS-ATRASO      PIC S9(06)           VALUE ZEROS.
+       77  TOTAL-CORRENTE   PIC 9(07)V9(02)      VALUE ZEROS.
+       77  TOTAL-30         PIC 9(07)V9(02)      VALUE ZEROS.
+       77  TOTAL-60         PIC 9(07)V9(02)      VALUE ZEROS.
+       77  TOTAL-90         PIC 9(07)V9(02)      VALUE ZEROS.
+       77  FIM-CREDLIM      PIC X(03)            VALUE "NAO".
+       77  QT-CREDLIM       PIC 9(03)            VALUE ZEROS.
+       77  CTR-CREDLIM      PIC 9(03)            VALUE ZEROS.
+       77  ACHOU-CREDLIM    PIC X(03)            VALUE "NAO".
+       77  LIMITE-PADRAO    PIC 9(07)V9(02)      VALUE 5000.
+       77  WLIMITE          PIC 9(07)V9(02)      VALUE ZEROS.
+       77  QT-EXC-CREDITO   PIC 9(05)            VALUE ZEROS.
+       77  PRIMEIRA-EXC     PIC X(03)            VALUE "SIM".
+
+       01  TAB-CREDLIM.
+           02 CODIGO-CRED-TAB PIC 9(05)      OCCURS 100 TIMES
+                                              VALUE ZEROS.
+           02 LIMITE-CRED-TAB PIC 9(07)V9(02) OCCURS 100 TIMES
+                                              VALUE ZEROS.
+
+       01  HOJE.
+           02 HOJE-AAAA      PIC 9(04).
+           02 HOJE-MM        PIC 9(02).
+           02 HOJE-DD        PIC 9(02).
+
+       01  LINHA-01.
+           02 FILLER          PIC X(25) VALUE SPACES.
+           02 FILLER          PIC X(30) VALUE
+                                "RELATORIO DE AGING - CADPAG".
+           02 FILLER          PIC X(25) VALUE SPACES.
+
+       01  LINHA-02.
+           02 FILLER          PIC X(05) VALUE SPACES.
+           02 FILLER          PIC X(22) VALUE "CORRENTE             :".
+           02 TOTAL-CORRENTE-LIN PIC ZZZ.ZZ9,99.
+           02 FILLER          PIC X(41) VALUE SPACES.
+
+       01  LINHA-03.
+           02 FILLER          PIC X(05) VALUE SPACES.
+           02 FILLER          PIC X(22) VALUE "ATE 30 DIAS ATRASO   :".
+           02 TOTAL-30-LIN    PIC ZZZ.ZZ9,99.
+           02 FILLER          PIC X(41) VALUE SPACES.
+
+       01  LINHA-04.
+           02 FILLER          PIC X(05) VALUE SPACES.
+           02 FILLER          PIC X(22) VALUE "ATE 60 DIAS ATRASO   :".
+           02 TOTAL-60-LIN    PIC ZZZ.ZZ9,99.
+           02 FILLER          PIC X(41) VALUE SPACES.
+
+       01  LINHA-05.
+           02 FILLER          PIC X(05) VALUE SPACES.
+           02 FILLER          PIC X(22) VALUE "90 DIAS OU MAIS      :".
+           02 TOTAL-90-LIN    PIC ZZZ.ZZ9,99.
+           02 FILLER          PIC X(41) VALUE SPACES.
+
+       01  LINHA-EXC-01.
+           02 FILLER          PIC X(20) VALUE SPACES.
+           02 FILLER          PIC X(30) VALUE
+                                "CLIENTES ACIMA DO LIMITE".
+           02 FILLER          PIC X(30) VALUE SPACES.
+
+       01  LINHA-EXC-02.
+           02 FILLER          PIC X(05) VALUE SPACES.
+           02 FILLER          PIC X(04) VALUE "COD.".
+           02 FILLER          PIC X(06) VALUE SPACES.
+           02 FILLER          PIC X(04) VALUE "NOME".
+           02 FILLER          PIC X(26) VALUE SPACES.
+           02 FILLER          PIC X(06) VALUE "TOTAL ".
+           02 FILLER          PIC X(12) VALUE "LIMITE".
+           02 FILLER          PIC X(17) VALUE SPACES.
+
+       01  DETALHE-EXC.
+           02 FILLER          PIC X(03) VALUE SPACES.
+           02 CODIGO-EXC      PIC 9(05).
+           02 FILLER          PIC X(02) VALUE SPACES.
+           02 NOME-EXC        PIC X(30).
+           02 TOTAL-EXC       PIC ZZ.ZZZ,99.
+           02 FILLER          PIC X(03) VALUE SPACES.
+           02 LIMITE-EXC      PIC ZZ.ZZZ,99.
+           02 FILLER          PIC X(14) VALUE SPACES.
 
        PROCEDURE                                   DIVISION.
        
@@ -64,10 +175,30 @@
        INICIO.
 
            OPEN INPUT       CADPAG
-                OUTPUT      CADREC.
-           PERFORM   LEITURA.     
+                OUTPUT      CADREC
+                            REL-AGING
+                            REL-EXC-CREDITO.
+           ACCEPT     HOJE      FROM      DATE YYYYMMDD.
+           PERFORM   LE-CREDLIM.
+           PERFORM   LEITURA.
+
+       LE-CREDLIM.
+           OPEN      INPUT     CREDLIM.
+           PERFORM   LEITURA-CREDLIM
+                     UNTIL     FIM-CREDLIM   EQUAL   "SIM".
+           CLOSE     CREDLIM.
 
-            
+       LEITURA-CREDLIM.
+           READ      CREDLIM
+                     AT END
+                     MOVE      "SIM"         TO      FIM-CREDLIM.
+           IF        FIM-CREDLIM  NOT EQUAL  "SIM"
+                AND  QT-CREDLIM  LESS THAN   100
+                     ADD       1             TO      QT-CREDLIM
+                     MOVE      CODIGO-CREDLIM TO
+                               CODIGO-CRED-TAB (QT-CREDLIM)
+                     MOVE      LIMITE-CREDLIM TO
+                               LIMITE-CRED-TAB (QT-CREDLIM).
 
        LEITURA.
            READ CADPAG
@@ -80,29 +211,97 @@
        PRINCIPAL.
 
            PERFORM ACUMULA-PG.
-           PERFORM GRAVA-SAI.
+           PERFORM SELECAO-CREDITO.
            PERFORM LEITURA.
 
        ACUMULA-PG.
            MOVE    ZEROS         TO TOTAL.
            MOVE    1             TO CTR.
            PERFORM SOMA-TAB      10 TIMES.
-        
+
+       SELECAO-CREDITO.
+           PERFORM VERIFICA-CREDITO.
+           IF      TOTAL         GREATER THAN   WLIMITE
+                   PERFORM       GRAVA-EXCECAO-CREDITO
+           ELSE
+                   PERFORM       GRAVA-SAI.
+
+       VERIFICA-CREDITO.
+           MOVE    "NAO"         TO        ACHOU-CREDLIM.
+           MOVE    LIMITE-PADRAO TO        WLIMITE.
+           MOVE    1             TO        CTR-CREDLIM.
+           PERFORM BUSCA-CREDLIM           QT-CREDLIM   TIMES.
+
+       BUSCA-CREDLIM.
+           IF      CODIGO-ENT    EQUAL     CODIGO-CRED-TAB (CTR-CREDLIM)
+                   MOVE  LIMITE-CRED-TAB (CTR-CREDLIM)   TO  WLIMITE
+                   MOVE  "SIM"                           TO
+                         ACHOU-CREDLIM.
+           ADD     1             TO        CTR-CREDLIM.
 
 
        SOMA-TAB.
-           ADD PARCELAS (CTR)    TO TOTAL.
+           ADD VALOR-PARC (CTR)  TO TOTAL.
+           PERFORM CLASSIFICA-VENCIMENTO.
            ADD 1                 TO CTR.
 
+       CLASSIFICA-VENCIMENTO.
+           COMPUTE DIAS-ATRASO =
+                   (HOJE-AAAA - VENC-PARC-AAAA (CTR)) * 360
+                 + (HOJE-MM   - VENC-PARC-MM   (CTR)) * 30
+                 + (HOJE-DD   - VENC-PARC-DD   (CTR)).
+           IF       DIAS-ATRASO       NOT GREATER THAN    0
+                    ADD    VALOR-PARC (CTR)    TO    TOTAL-CORRENTE
+           ELSE
+           IF       DIAS-ATRASO       NOT GREATER THAN    30
+                    ADD    VALOR-PARC (CTR)    TO    TOTAL-30
+           ELSE
+           IF       DIAS-ATRASO       NOT GREATER THAN    60
+                    ADD    VALOR-PARC (CTR)    TO    TOTAL-60
+           ELSE
+                    ADD    VALOR-PARC (CTR)    TO    TOTAL-90.
+
        GRAVA-SAI.
            MOVE CODIGO-ENT       TO CODIGO-SAI.
            MOVE NOME-ENT         TO NOME-SAI.
            MOVE TOTAL            TO TOTALPG-SAI.
-           WRITE REG-SAI.      
+           WRITE REG-SAI.
+
+       GRAVA-EXCECAO-CREDITO.
+           IF        PRIMEIRA-EXC  EQUAL   "SIM"
+                     PERFORM       CABECALHO-EXC
+                     MOVE          "NAO"   TO   PRIMEIRA-EXC.
+           MOVE      CODIGO-ENT    TO      CODIGO-EXC.
+           MOVE      NOME-ENT      TO      NOME-EXC.
+           MOVE      TOTAL         TO      TOTAL-EXC.
+           MOVE      WLIMITE       TO      LIMITE-EXC.
+           WRITE     REG-EXC-CREDITO FROM DETALHE-EXC
+                     AFTER ADVANCING 1 LINE.
+           ADD       1             TO      QT-EXC-CREDITO.
+
+       CABECALHO-EXC.
+           WRITE     REG-EXC-CREDITO FROM LINHA-EXC-01
+                     AFTER ADVANCING PAGE.
+           WRITE     REG-EXC-CREDITO FROM LINHA-EXC-02
+                     AFTER ADVANCING 2 LINES.
 
 
        FIM.
 
+           PERFORM   IMPRIME-AGING.
            CLOSE CADPAG
-                 CADREC.            
+                 CADREC
+                 REL-AGING
+                 REL-EXC-CREDITO.
+
+       IMPRIME-AGING.
+           MOVE      TOTAL-CORRENTE    TO    TOTAL-CORRENTE-LIN.
+           MOVE      TOTAL-30          TO    TOTAL-30-LIN.
+           MOVE      TOTAL-60          TO    TOTAL-60-LIN.
+           MOVE      TOTAL-90          TO    TOTAL-90-LIN.
+           WRITE     REG-AGING FROM LINHA-01 AFTER ADVANCING PAGE.
+           WRITE     REG-AGING FROM LINHA-02 AFTER ADVANCING 2 LINES.
+           WRITE     REG-AGING FROM LINHA-03 AFTER ADVANCING 1 LINE.
+           WRITE     REG-AGING FROM LINHA-04 AFTER ADVANCING 1 LINE.
+           WRITE     REG-AGING FROM LINHA-05 AFTER ADVANCING 1 LINE.
 
