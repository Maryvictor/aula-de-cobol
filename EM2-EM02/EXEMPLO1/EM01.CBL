@@ -1,4 +1,4 @@
-=      IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID.       REDF01.
        AUTHOR.           MARIA VICTOR.
        INSTALLATION.     FATEC-SP.
@@ -11,8 +11,19 @@
       *          CONTENDO A MENSAGEM 'LOTE OK', SE A TOTALIZACAO DOS
       *          REGISTROS FOR ADEQUADA. SE A TOTALIZACAO DOS REGISTROS
       *          FOR INADEQUADA,SERA GRAVADO A MENSAGEM 'LOTEREJEITADO'.
-                 
-              
+      *          A CADA INTERVALO-CKPT REGISTROS DE DETALHE O PROGRAMA
+      *          GRAVA UM PONTO DE CONTROLE (CONT/VALOR-TOTAL) EM
+      *          PONTO-CTRL.DAT. SE O JOB FOR REINICIADO, ESTE PONTO
+      *          DE CONTROLE E LIDO E OS REGISTROS JA PROCESSADOS SAO
+      *          SALTADOS, EM VEZ DE REPROCESSAR O LOTE INTEIRO.
+      *          SEMPRE QUE UM LOTE E REJEITADO, ALEM DO REGISTRO DE
+      *          EXCECAO, E GRAVADO UM REGISTRO DE ALERTA EM
+      *          ALERTA-LOTE.DAT PARA QUE O MECANISMO DE MONITORACAO
+      *          DO AMBIENTE (PAGING/E-MAIL) POSSA AVISAR A OPERACAO
+      *          EM MINUTOS, EM VEZ DE SO SE PERCEBER O LOTE REJEITADO
+      *          QUANDO OS SALDOS NAO BATEREM DIAS DEPOIS.
+
+
        ENVIRONMENT             DIVISION.
        
        CONFIGURATION SECTION.
@@ -25,12 +36,21 @@
            SELECT   ARQ-ENT           ASSIGN      TO      DISK
            ORGANIZATION   IS           LINE         SEQUENTIAL.
 
+           SELECT   LOTE-EXC          ASSIGN      TO      DISK
+           ORGANIZATION   IS           LINE         SEQUENTIAL.
+
+           SELECT   OPTIONAL PONTO-CTRL ASSIGN     TO      DISK
+           ORGANIZATION   IS           LINE         SEQUENTIAL.
+
+           SELECT   ALERTA-LOTE       ASSIGN      TO      DISK
+           ORGANIZATION   IS           LINE         SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ARQ-ENT
            LABEL         RECORD          ARE     STANDARD
            VALUE        OF FILE-ID       IS      "ARQ-ENT.DAT".
-      
+
        01  REG-LOTE.
              02 QUANT-ENT       PIC 9(03).
              02 VALOR-ENT       PIC 9(7)V9(2).
@@ -39,8 +59,33 @@
        01  REG-DET.
              02 FILLER          PIC X(10).
              02 VALOR-DET       PIC 9(5)V9(2).
-             02 FILLER          PIC X(13).    
-            
+             02 FILLER          PIC X(13).
+
+       FD  LOTE-EXC
+           LABEL         RECORD          ARE     STANDARD
+           VALUE        OF FILE-ID       IS      "LOTE-EXC.DAT".
+
+           COPY LOTEEXC.
+
+       FD  PONTO-CTRL
+           LABEL         RECORD          ARE     STANDARD
+           VALUE        OF FILE-ID       IS      "PONTO-CTRL.DAT".
+
+       01  REG-PONTO-CTRL.
+             02 CONT-CKPT       PIC 9(003).
+             02 VALOR-CKPT      PIC 9(007)V9(002).
+
+       FD  ALERTA-LOTE
+           LABEL         RECORD          ARE     STANDARD
+           VALUE        OF FILE-ID       IS      "ALERTA-LOTE.DAT".
+
+       01  REG-ALERTA-LOTE.
+             02 ALERTA-SEVERIDADE  PIC X(006).
+             02 FILLER             PIC X(001).
+             02 ALERTA-ID          PIC X(008).
+             02 FILLER             PIC X(001).
+             02 ALERTA-MENSAGEM    PIC X(040).
+
        WORKING-STORAGE SECTION.
 
        77  FIM-ARQ          PIC X(003)            VALUE "NAO".
@@ -48,6 +93,17 @@
        77  VALOR-TOTAL      PIC 9(007)V9(002)     VALUE ZEROS.
        77  AUX-QUANT        PIC 9(003)            VALUE ZEROS.
        77  AUX-VALOR        PIC 9(007)V9(002)     VALUE ZEROS.
+       77  SEQ-LOTE-EXC     PIC 9(004)            VALUE ZEROS.
+       77  EXISTE-CKPT      PIC X(003)            VALUE "SIM".
+       77  INTERVALO-CKPT   PIC 9(003)            VALUE 100.
+       77  CONT-DIV         PIC 9(003)            VALUE ZEROS.
+       77  CONT-RESTO       PIC 9(003)            VALUE ZEROS.
+
+       01  HORA-ATUAL.
+           02 HORA-ATUAL-HH PIC 9(02).
+           02 HORA-ATUAL-MN PIC 9(02).
+           02 HORA-ATUAL-SS PIC 9(02).
+           02 FILLER        PIC 9(02).
 
        PROCEDURE                                   DIVISION.
        
@@ -64,10 +120,27 @@
 
        INICIO.
 
-           OPEN INPUT       ARQ-ENT.
+           OPEN INPUT       ARQ-ENT
+               OUTPUT       LOTE-EXC
+               OUTPUT       ALERTA-LOTE.
            PERFORM    LEITURA-LOTE.
+           PERFORM    LE-CHECKPOINT.
+           IF         EXISTE-CKPT   EQUAL     "SIM"
+                      PERFORM       LEITURA-DET     CONT    TIMES.
            PERFORM    LEITURA-DET.
 
+       LE-CHECKPOINT.
+           OPEN       INPUT     PONTO-CTRL.
+           READ       PONTO-CTRL
+                      AT END
+                      MOVE      "NAO"        TO        EXISTE-CKPT.
+           IF         EXISTE-CKPT   EQUAL     "NAO"
+                      NEXT SENTENCE
+           ELSE
+                      MOVE      CONT-CKPT    TO        CONT
+                      MOVE      VALOR-CKPT   TO        VALOR-TOTAL.
+           CLOSE      PONTO-CTRL.
+
             
 
        LEITURA-LOTE.
@@ -96,6 +169,17 @@
        ACUMULA-DET.
            ADD VALOR-DET  TO VALOR-TOTAL.
            ADD 1          TO CONT.
+           DIVIDE     CONT         BY        INTERVALO-CKPT
+                      GIVING       CONT-DIV  REMAINDER  CONT-RESTO.
+           IF         CONT-RESTO   EQUAL     ZEROS
+                      PERFORM      GRAVA-CHECKPOINT.
+
+       GRAVA-CHECKPOINT.
+           OPEN       OUTPUT    PONTO-CTRL.
+           MOVE       CONT         TO        CONT-CKPT.
+           MOVE       VALOR-TOTAL  TO        VALOR-CKPT.
+           WRITE      REG-PONTO-CTRL.
+           CLOSE      PONTO-CTRL.
 
 
        VERIFICA-TOTAL.
@@ -107,13 +191,46 @@
                    DISPLAY "VALOR-TOTAL: " VALOR-TOTAL
                    DISPLAY "CONT       : " CONT  
            ELSE
-                   DISPLAY "LOTE REJEITADO"  
+                   DISPLAY "LOTE REJEITADO"
                    DISPLAY "VALOR TOTAL INFORMADO: " AUX-VALOR
                    DISPLAY "VALOR CONTABILIZADO: "   VALOR-TOTAL
                    DISPLAY "QUANTIDADE INFORMADOS: " AUX-QUANT
-                   DISPLAY "TOTAL DE REGISTROS: "    CONT.
+                   DISPLAY "TOTAL DE REGISTROS: "    CONT
+                   PERFORM GRAVA-EXCECAO-LOTE
+                   PERFORM GRAVA-ALERTA-LOTE.
+
+       GRAVA-EXCECAO-LOTE.
+
+           ADD          1             TO        SEQ-LOTE-EXC.
+           ACCEPT       HORA-ATUAL    FROM      TIME.
+           MOVE         "LOTE"        TO        LOTE-EXC-ID (1:4).
+           MOVE         SEQ-LOTE-EXC  TO        LOTE-EXC-ID (5:4).
+           ACCEPT       LOTE-EXC-DATA FROM      DATE YYYYMMDD.
+           MOVE         HORA-ATUAL-HH TO        LOTE-EXC-HH.
+           MOVE         HORA-ATUAL-MN TO        LOTE-EXC-MN.
+           MOVE         HORA-ATUAL-SS TO        LOTE-EXC-SS.
+           MOVE         AUX-VALOR     TO        LOTE-EXC-VALOR-ESP.
+           MOVE         VALOR-TOTAL   TO        LOTE-EXC-VALOR-REAL.
+           MOVE         AUX-QUANT     TO        LOTE-EXC-QUANT-ESP.
+           MOVE         CONT          TO        LOTE-EXC-QUANT-REAL.
+           WRITE        REG-LOTE-EXC.
+
+       GRAVA-ALERTA-LOTE.
+
+           MOVE         "URGENT"      TO        ALERTA-SEVERIDADE.
+           MOVE         LOTE-EXC-ID   TO        ALERTA-ID.
+           MOVE         "LOTE REJEITADO - VER LOTE-EXC.DAT"
+                                       TO        ALERTA-MENSAGEM.
+           WRITE        REG-ALERTA-LOTE.
 
        FIM.
 
-           CLOSE ARQ-ENT.            
+           PERFORM LIMPA-CHECKPOINT.
+           CLOSE ARQ-ENT
+                 LOTE-EXC
+                 ALERTA-LOTE.
+
+       LIMPA-CHECKPOINT.
+           OPEN       OUTPUT    PONTO-CTRL.
+           CLOSE      PONTO-CTRL.
 
