@@ -0,0 +1,19 @@
+      *REMARKS.  LAYOUT PADRAO DO REGISTRO DE EXCECAO DE BALANCEAMENTO
+      *          DE LOTE (CAPA X DETALHE). COPIADO POR QUALQUER
+      *          PROGRAMA DE ENTRADA DE LOTE QUE PRECISE REGISTRAR UMA
+      *          REJEICAO DE FORMA PERMANENTE, EM VEZ DE APENAS
+      *          EXIBIR A MENSAGEM NO CONSOLE.
+       01  REG-LOTE-EXC.
+           02 LOTE-EXC-ID          PIC X(08).
+           02 LOTE-EXC-DATA.
+              03 LOTE-EXC-AAAA     PIC 9(04).
+              03 LOTE-EXC-MM       PIC 9(02).
+              03 LOTE-EXC-DD       PIC 9(02).
+           02 LOTE-EXC-HORA.
+              03 LOTE-EXC-HH       PIC 9(02).
+              03 LOTE-EXC-MN       PIC 9(02).
+              03 LOTE-EXC-SS       PIC 9(02).
+           02 LOTE-EXC-VALOR-ESP   PIC 9(07)V9(02).
+           02 LOTE-EXC-VALOR-REAL  PIC 9(07)V9(02).
+           02 LOTE-EXC-QUANT-ESP   PIC 9(03).
+           02 LOTE-EXC-QUANT-REAL  PIC 9(03).
