@@ -8,7 +8,11 @@
       *REMARKS.  LE OS REGISTRO DO ARQUIVO DE
       *          ENTRADA CADENT, CALCULAR O SALARIO E GRAVAR NO
       *          ARQUIVO DE SAIDA CADSAI POR ORDEM ASCENDENTE POR NOME.
-      
+      *          AO FINAL, GRAVA EM LANCTO-CTB UM UNICO REGISTRO
+      *          RESUMO (TOTAL BRUTO, DESPESAS, IMPOSTOS E LIQUIDO DA
+      *          FOLHA) PARA A CONTABILIDADE LANCAR O RESULTADO DESTA
+      *          RODADA NO RAZAO SEM TER QUE SOMAR CADSAI NA MAO.
+
        ENVIRONMENT             DIVISION.
        
        CONFIGURATION SECTION.
@@ -24,6 +28,11 @@
 
            SELECT   CADSAI           ASSIGN      TO      DISK
            ORGANIZATION    IS         LINE          SEQUENTIAL.
+
+           SELECT   REL-EXC          ASSIGN      TO      DISK.
+
+           SELECT   LANCTO-CTB       ASSIGN      TO      DISK
+           ORGANIZATION    IS         LINE          SEQUENTIAL.
        DATA                           DIVISION.
 
        FILE SECTION.
@@ -54,14 +63,60 @@
        01   REG-SAI.
             03 NOME-SAI         PIC X(30).
             03 SALARIOL-SAI     PIC 9(05)V99.
-            
+
+       FD  REL-EXC
+           LABEL         RECORD         IS          OMITTED.
+
+       01  REG-EXC           PIC X(80).
+
+       FD  LANCTO-CTB
+           LABEL         RECORD         ARE        STANDARD
+           VALUE        OF FILE-ID      IS       "LANCTO-CTB.DAT".
+
+       01  REG-LANCTO-CTB.
+           02 DATA-LANCTO.
+              03 DATA-LANCTO-AAAA       PIC 9(04).
+              03 DATA-LANCTO-MM         PIC 9(02).
+              03 DATA-LANCTO-DD         PIC 9(02).
+           02 QT-FUNC-LANCTO            PIC 9(05).
+           02 TOTAL-BRUTO-LANCTO        PIC 9(09)V99.
+           02 TOTAL-DESPESAS-LANCTO     PIC 9(09)V99.
+           02 TOTAL-IMPOSTOS-LANCTO     PIC 9(09)V99.
+           02 TOTAL-LIQUIDO-LANCTO      PIC S9(09)V99.
 
        WORKING-STORAGE SECTION.
 
        77     FIM-ARQ         PIC X(03) VALUE  "NAO".
        77     WR-SALARIO      PIC 9(05)V99 VALUE ZERO.
        77     VAR-SALARIO     PIC 9(05)V99 VALUE ZERO.
-       
+       77     WR-LIQUIDO      PIC S9(06)V99 VALUE ZERO.
+       77     QT-FUNC         PIC 9(05)     VALUE ZERO.
+       77     TOTAL-BRUTO     PIC 9(09)V99  VALUE ZERO.
+       77     TOTAL-DESPESAS  PIC 9(09)V99  VALUE ZERO.
+       77     TOTAL-IMPOSTOS  PIC 9(09)V99  VALUE ZERO.
+       77     TOTAL-LIQUIDO   PIC S9(09)V99 VALUE ZERO.
+
+       01  HOJE.
+           02 HOJE-AAAA      PIC 9(04).
+           02 HOJE-MM        PIC 9(02).
+           02 HOJE-DD        PIC 9(02).
+
+       01  CAB-EXC.
+           02 FILLER         PIC X(15) VALUE SPACES.
+           02 FILLER         PIC X(36)   VALUE
+                       "FUNCIONARIOS COM DESCONTOS MAIORES ".
+           02 FILLER         PIC X(15) VALUE "QUE O BRUTO".
+           02 FILLER         PIC X(14) VALUE SPACES.
+
+       01  LINHA-EXC.
+           02 FILLER          PIC X(05) VALUE SPACES.
+           02 NOME-EXC        PIC X(30).
+           02 FILLER          PIC X(07) VALUE "BRUTO: ".
+           02 BRUTO-EXC       PIC ZZ.ZZ9,99.
+           02 FILLER          PIC X(09) VALUE "  FALTAM:".
+           02 FALTAM-EXC      PIC Z.ZZ9,99-.
+           02 FILLER          PIC X(11) VALUE SPACES.
+
 
        PROCEDURE                                   DIVISION.
        
@@ -81,7 +136,11 @@
 
 
        INICIO                 SECTION.
-           OPEN    OUTPUT CADSAI.
+           OPEN    OUTPUT CADSAI
+                          REL-EXC
+                          LANCTO-CTB.
+           ACCEPT  HOJE  FROM DATE YYYYMMDD.
+           WRITE   REG-EXC FROM CAB-EXC AFTER ADVANCING PAGE.
            PERFORM LE-SORT.
 
 
@@ -93,24 +152,54 @@
 
        PRINCIPAL              SECTION.
             PERFORM  CALCULO.
-            PERFORM GRAVACAO.
+            IF        WR-LIQUIDO    LESS THAN    ZERO
+                      PERFORM GRAVA-EXCECAO
+            ELSE
+                      MOVE    WR-LIQUIDO    TO    VAR-SALARIO
+                      PERFORM GRAVACAO
+                      PERFORM ACUMULA-TOTAIS.
             PERFORM  LE-SORT.
-            
+
 
 
        CALCULO                 SECTION.
            MULTIPLY HORAS-TRAB BY VALORH-TRAB GIVING WR-SALARIO.
-           SUBTRACT DESPESAS-TRAB IMPOSTOS-TRAB FROM WR-SALARIO GIVING 
-                                                VAR-SALARIO. 
-                                      
-           
+           COMPUTE  WR-LIQUIDO = WR-SALARIO - DESPESAS-TRAB
+                                             - IMPOSTOS-TRAB.
+
+       ACUMULA-TOTAIS           SECTION.
+           ADD      1              TO   QT-FUNC.
+           ADD      WR-SALARIO     TO   TOTAL-BRUTO.
+           ADD      DESPESAS-TRAB  TO   TOTAL-DESPESAS.
+           ADD      IMPOSTOS-TRAB  TO   TOTAL-IMPOSTOS.
+           ADD      WR-LIQUIDO     TO   TOTAL-LIQUIDO.
+
 
        GRAVACAO                SECTION.
            MOVE NOME-TRAB   TO  NOME-SAI.
            MOVE VAR-SALARIO TO  SALARIOL-SAI.
            WRITE REG-SAI.
 
+       GRAVA-EXCECAO            SECTION.
+           MOVE      NOME-TRAB     TO    NOME-EXC.
+           MOVE      WR-SALARIO    TO    BRUTO-EXC.
+           MOVE      WR-LIQUIDO    TO    FALTAM-EXC.
+           WRITE     REG-EXC FROM LINHA-EXC AFTER ADVANCING 1 LINE.
+
+
+       GRAVA-LANCTO-CTB          SECTION.
+           MOVE      HOJE             TO    DATA-LANCTO.
+           MOVE      QT-FUNC          TO    QT-FUNC-LANCTO.
+           MOVE      TOTAL-BRUTO      TO    TOTAL-BRUTO-LANCTO.
+           MOVE      TOTAL-DESPESAS   TO    TOTAL-DESPESAS-LANCTO.
+           MOVE      TOTAL-IMPOSTOS   TO    TOTAL-IMPOSTOS-LANCTO.
+           MOVE      TOTAL-LIQUIDO    TO    TOTAL-LIQUIDO-LANCTO.
+           WRITE     REG-LANCTO-CTB.
+
 
        FIM                      SECTION.
-           CLOSE  CADSAI.                                
+           PERFORM GRAVA-LANCTO-CTB.
+           CLOSE  CADSAI
+                  REL-EXC
+                  LANCTO-CTB.
 
