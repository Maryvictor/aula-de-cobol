@@ -17,6 +17,10 @@
 
            SELECT   CADENT           ASSIGN      TO      DISK
            ORGANIZATION   IS           LINE         SEQUENTIAL.
+           SELECT   OPTIONAL PARAM-DATA ASSIGN    TO      DISK
+           ORGANIZATION   IS           LINE         SEQUENTIAL.
+           SELECT   OPTIONAL PARAM-PAG ASSIGN     TO      DISK
+           ORGANIZATION   IS           LINE         SEQUENTIAL.
            SELECT   TRAB             ASSIGN      TO      DISK.
            SELECT   RELCURA          ASSIGN      TO      DISK.
 
@@ -35,7 +39,22 @@
                 03 MES-ENT       PIC 9(02).
                 03 ANO-ENT       PIC 9(04).
              02 CASOS-ENT        PIC 9(05).
-             02 CURADOS-ENT      PIC 9(05).   
+             02 CURADOS-ENT      PIC 9(05).
+
+       FD  PARAM-DATA
+           LABEL         RECORD          ARE     STANDARD
+           VALUE        OF FILE-ID       IS      "PARAM-DATA.DAT".
+
+       01  REG-PARAM-DATA.
+             02 DATA-INI-ARQ     PIC 9(08).
+             02 DATA-FIM-ARQ     PIC 9(08).
+
+       FD  PARAM-PAG
+           LABEL         RECORD          ARE     STANDARD
+           VALUE        OF FILE-ID       IS      "PARAM-PAG.DAT".
+
+       01  REG-PARAM-PAG.
+             02 LINHAS-PAG-PARAM   PIC 9(02).
 
        SD  TRAB.
        01  REG-TRAB.
@@ -60,9 +79,18 @@
 
        77  FIM-ARQ          PIC X(03)             VALUE   "NAO".
        77  CT-LIN           PIC 9(02)             VALUE  20.
+       77  CT-LIN-MAX       PIC 9(02)             VALUE  19.
        77  CT-PAG           PIC 9(02)             VALUE  ZEROES.
        77  VAR-CID          PIC X(30)             VALUE SPACES.
        77  VAR-EST          PIC X(02)             VALUE SPACES.
+       77  PRIMEIRO-REG     PIC X(03)             VALUE "SIM".
+       77  TOTAL-CASOS-CID    PIC 9(07)           VALUE ZEROS.
+       77  TOTAL-CURADOS-CID  PIC 9(07)           VALUE ZEROS.
+       77  TOTAL-CASOS-GER    PIC 9(07)           VALUE ZEROS.
+       77  TOTAL-CURADOS-GER  PIC 9(07)           VALUE ZEROS.
+       77  DATA-INI-PARAM     PIC 9(08)           VALUE ZEROS.
+       77  DATA-FIM-PARAM     PIC 9(08)           VALUE 99999999.
+       77  DATA-COMP-ENT      PIC 9(08)           VALUE ZEROS.
 
        01  CAB-01.
            02 FILLER         PIC X(15) VALUE SPACES.
@@ -107,6 +135,25 @@
            02 CURADOS            PIC 9(05).
            02 FILLER         PIC X(14) VALUE SPACES.
 
+       01  LINHA-SUBTOTAL.
+           02 FILLER          PIC X(10) VALUE SPACES.
+           02 FILLER          PIC X(20) VALUE "SUBTOTAL DA CIDADE: ".
+           02 FILLER          PIC X(07) VALUE "CASOS: ".
+           02 CASOS-SUB       PIC ZZ.ZZ9.
+           02 FILLER          PIC X(10) VALUE "  CURADOS:".
+           02 CURADOS-SUB     PIC ZZ.ZZ9.
+           02 FILLER          PIC X(21) VALUE SPACES.
+
+       01  LINHA-TOTAL-GERAL.
+           02 FILLER          PIC X(10) VALUE SPACES.
+           02 FILLER          PIC X(25) VALUE
+                                "TOTAL GERAL DO RELATORIO".
+           02 FILLER          PIC X(08) VALUE "  CASOS:".
+           02 CASOS-GER-LIN   PIC ZZ.ZZZ.ZZ9.
+           02 FILLER          PIC X(10) VALUE "  CURADOS:".
+           02 CURADOS-GER-LIN PIC ZZ.ZZZ.ZZ9.
+           02 FILLER          PIC X(07) VALUE SPACES.
+
        PROCEDURE                                   DIVISION.
        
            SORT TRAB
@@ -124,11 +171,24 @@
            PERFORM FIM-ENTRADA.             
 
        INICIO-ENTRADA SECTION.
-           OPEN INPUT CADENT 
+           OPEN INPUT CADENT
+           PERFORM LE-PARAMETRO-ENTRADA.
            PERFORM LEITURA-ENTRADA.
 
+       LE-PARAMETRO-ENTRADA SECTION.
+           OPEN     INPUT     PARAM-DATA.
+           READ     PARAM-DATA
+                    AT END
+                    MOVE      ZEROS    TO    DATA-INI-ARQ
+                    MOVE      ZEROS    TO    DATA-FIM-ARQ.
+           IF       DATA-INI-ARQ    NOT EQUAL    ZEROS   AND
+                    DATA-FIM-ARQ    NOT EQUAL    ZEROS
+                    MOVE      DATA-INI-ARQ    TO    DATA-INI-PARAM
+                    MOVE      DATA-FIM-ARQ    TO    DATA-FIM-PARAM.
+           CLOSE    PARAM-DATA.
+
        LEITURA-ENTRADA SECTION.
-           READ CADENT 
+           READ CADENT
                 AT END
                 MOVE "SIM" TO FIM-ARQ.
 
@@ -137,14 +197,19 @@
            PERFORM LEITURA-ENTRADA.
 
        GRAVACAO-ENTRADA SECTION.
-           MOVE ESTADO-ENT TO ESTADO-TRAB.
-           MOVE CIDADE-ENT TO CIDADE-TRAB.
-           MOVE DIA-ENT    TO DIA-TRAB.
-           MOVE MES-ENT    TO MES-TRAB.
-           MOVE ANO-ENT    TO ANO-TRAB.
-           MOVE CASOS-ENT  TO CASOS-TRAB.
-           MOVE CURADOS-ENT TO CURADOS-TRAB.
-           RELEASE REG-TRAB.
+           COMPUTE   DATA-COMP-ENT   =   ANO-ENT * 10000
+                                      +   MES-ENT * 100
+                                      +   DIA-ENT.
+           IF        DATA-COMP-ENT   >=   DATA-INI-PARAM   AND
+                     DATA-COMP-ENT   <=   DATA-FIM-PARAM
+                     MOVE ESTADO-ENT TO ESTADO-TRAB
+                     MOVE CIDADE-ENT TO CIDADE-TRAB
+                     MOVE DIA-ENT    TO DIA-TRAB
+                     MOVE MES-ENT    TO MES-TRAB
+                     MOVE ANO-ENT    TO ANO-TRAB
+                     MOVE CASOS-ENT  TO CASOS-TRAB
+                     MOVE CURADOS-ENT TO CURADOS-TRAB
+                     RELEASE REG-TRAB.
 
        FIM-ENTRADA SECTION.
            CLOSE CADENT.    
@@ -160,7 +225,17 @@
        INICIO-SAIDA SECTION.
            MOVE "NAO" TO FIM-ARQ.
            OPEN  OUTPUT RELCURA.
-           PERFORM LE-SAIDA.  
+           PERFORM LE-PARAMETRO-PAG.
+           PERFORM LE-SAIDA.
+
+       LE-PARAMETRO-PAG SECTION.
+           OPEN      INPUT     PARAM-PAG.
+           READ      PARAM-PAG
+                     AT END
+                     MOVE      ZEROS    TO   LINHAS-PAG-PARAM.
+           IF        LINHAS-PAG-PARAM  NOT EQUAL  ZEROS
+                     MOVE      LINHAS-PAG-PARAM   TO  CT-LIN-MAX.
+           CLOSE     PARAM-PAG.
 
        LE-SAIDA SECTION.
            RETURN TRAB
@@ -172,18 +247,29 @@
            PERFORM LE-SAIDA.           
                 
        IMPRESSAO-SAIDA SECTION.
-           IF CT-LIN GREATER THAN 19 
-              PERFORM CABECALHO-SAIDA.  
-           IF (VAR-CID <> CIDADE-TRAB) 
-                     OR 
-                   (VAR-EST <> ESTADO-TRAB) 
-               PERFORM CABECALHO-SAIDA.
-           PERFORM DETALHE-SAIDA.           
-          
-       
-
-
-
+           IF CT-LIN GREATER THAN CT-LIN-MAX
+              PERFORM CABECALHO-SAIDA.
+           IF (VAR-CID <> CIDADE-TRAB)
+                     OR
+                   (VAR-EST <> ESTADO-TRAB)
+               PERFORM QUEBRA-CONTROLE.
+           PERFORM DETALHE-SAIDA.
+
+       QUEBRA-CONTROLE SECTION.
+           IF        PRIMEIRO-REG    EQUAL    "NAO"
+                     PERFORM         IMPRIME-SUBTOTAL.
+           PERFORM   CABECALHO-SAIDA.
+           MOVE      "NAO"           TO       PRIMEIRO-REG.
+           MOVE      CIDADE-TRAB     TO       VAR-CID.
+           MOVE      ESTADO-TRAB     TO       VAR-EST.
+
+       IMPRIME-SUBTOTAL SECTION.
+           MOVE      TOTAL-CASOS-CID     TO    CASOS-SUB.
+           MOVE      TOTAL-CURADOS-CID   TO    CURADOS-SUB.
+           WRITE     REG-REL FROM LINHA-SUBTOTAL
+                     AFTER ADVANCING 2 LINES.
+           MOVE      ZEROS    TO    TOTAL-CASOS-CID
+                                    TOTAL-CURADOS-CID.
 
        DETALHE-SAIDA SECTION.
 
@@ -194,6 +280,10 @@
            MOVE      CURADOS-TRAB TO        CURADOS.
            WRITE     REG-REL FROM DETALHE AFTER ADVANCING 1 LINE.
            ADD       1            TO          CT-LIN.
+           ADD       CASOS-TRAB   TO          TOTAL-CASOS-CID
+                                               TOTAL-CASOS-GER.
+           ADD       CURADOS-TRAB TO          TOTAL-CURADOS-CID
+                                               TOTAL-CURADOS-GER.
 
        CABECALHO-SAIDA SECTION.
            ADD       1            TO    CT-PAG.
@@ -207,12 +297,19 @@
            WRITE REG-REL FROM CAB-04 AFTER ADVANCING 2 LINES.
            WRITE REG-REL
            MOVE ZEROES TO CT-LIN.
-           MOVE CIDADE-TRAB               TO    VAR-CID.
-           MOVE ESTADO-TRAB               TO    VAR-EST.
 
 
 
        FIM-SAIDA SECTION.
+           IF        PRIMEIRO-REG    EQUAL    "NAO"
+                     PERFORM         IMPRIME-SUBTOTAL.
+           PERFORM   IMPRIME-TOTAL-GERAL.
            CLOSE       RELCURA.
+
+       IMPRIME-TOTAL-GERAL SECTION.
+           MOVE      TOTAL-CASOS-GER     TO    CASOS-GER-LIN.
+           MOVE      TOTAL-CURADOS-GER   TO    CURADOS-GER-LIN.
+           WRITE     REG-REL FROM LINHA-TOTAL-GERAL
+                     AFTER ADVANCING 2 LINES.
                       
 
