@@ -7,8 +7,19 @@
        SECURITY. APENAS O AUTOR PODE MODIFICA-LO. 
       *REMARKS. LE OS REGISTRO DO ARQUIVO DE
       *         ENTRADA CADALU, CALCULA A MEDIA
-      *         E GRAVA O ARQUIVO DE SAIDA CADAPR SOMENTE OS ARQUIVOS 
-      *         COM MEDIA >= 7 E FALTAS <= 18.
+      *         E GRAVA O ARQUIVO DE SAIDA CADAPR SOMENTE OS ALUNOS
+      *         COM MEDIA E FALTAS DENTRO DO CORTE DE APROVACAO.
+      *         O CORTE DE MEDIA/FALTAS E LIDO DO ARQUIVO DE PARAMETRO
+      *         PARAM-SEL PARA PERMITIR AJUSTE POR TERMO SEM RECOMPILAR.
+      *         OS ALUNOS QUE NAO ATINGEM O CORTE SAO GRAVADOS NO
+      *         ARQUIVO CADREP, COM A INDICACAO DE QUAL CONDICAO FALHOU.
+      *         O ARQUIVO HIST-TURMA.DAT GUARDA OS TOTAIS ACUMULADOS
+      *         DE ALUNOS, APROVADOS E SOMA DE MEDIAS DE TODOS OS
+      *         TERMOS JA RODADOS, PARA ACOMPANHAR A MEDIA E A TAXA DE
+      *         APROVACAO DA TURMA AO LONGO DO TEMPO.
+      *         TODO ALUNO REPROVADO TAMBEM GRAVA UM REGISTRO NO
+      *         FORMATO PADRAO DE EXCECAO EM1REJ5.DAT, COMUM AOS
+      *         DEMAIS PROGRAMAS DE FILTRO DO EM1.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -21,13 +32,21 @@
            ORGANIZATION IS LINE SEQUENTIAL.
            SELECT CADAPR ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
-       
-       DATA DIVISION. 
+           SELECT CADREP ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL PARAM-SEL ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL HIST-TURMA ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EM1-REJ ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
        FILE SECTION.
-       FD CADALU 
+       FD CADALU
           LABEL    RECORD        ARE        STANDARD
           VALUE   OF FILE-ID     IS        "CADALU2.DAT".
-       01 REG-ENT. 
+       01 REG-ENT.
           03 NUMERO-ENT   PIC 9(05).
           03 NOME-ENT     PIC X(20).
           03 NOTA1-ENT    PIC 9(02)V9(02).
@@ -41,49 +60,188 @@
           03 NUMERO-SAI   PIC 9(05).
           03 NOME-SAI     PIC X(20).
           03 MEDIA-SAI    PIC 9(02)V99.
-      
+
+       01 REG-TRAILER-SAI.
+          03 TRAILER-ID-SAI PIC X(05).
+          03 CT-REG-TRL     PIC 9(07).
+          03 HASH-TRL       PIC 9(09).
+          03 FILLER         PIC X(08).
+
+       FD CADREP
+          LABEL     RECORD       ARE         STANDARD
+          VALUE     OF FILE-ID   IS         "CADREP.DAT".
+       01 REG-REP.
+          03 NUMERO-REP   PIC 9(05).
+          03 NOME-REP     PIC X(20).
+          03 MEDIA-REP    PIC 9(02)V99.
+          03 FALTAS-REP   PIC X(02).
+          03 MOTIVO-REP   PIC X(06).
+
+       FD PARAM-SEL
+          LABEL     RECORD       ARE         STANDARD
+          VALUE     OF FILE-ID   IS         "PARAM-SEL.DAT".
+       01 REG-PARAM.
+          03 MEDIA-MIN-PARAM    PIC 9(02)V99.
+          03 FALTAS-MAX-PARAM   PIC 9(02).
+
+       FD HIST-TURMA
+          LABEL     RECORD       ARE         STANDARD
+          VALUE     OF FILE-ID   IS         "HIST-TURMA.DAT".
+       01 REG-HIST.
+          03 QTD-ALUNOS-REG   PIC 9(07).
+          03 QTD-APROV-REG    PIC 9(07).
+          03 SOMA-MEDIA-REG   PIC 9(09)V99.
+
+       FD EM1-REJ
+          LABEL     RECORD       ARE         STANDARD
+          VALUE     OF FILE-ID   IS         "EM1REJ5.DAT".
+
+          COPY EM1REJ.
+
        WORKING-STORAGE SECTION.
        77 FIM-ARQ    PIC X(03)       VALUE "NAO".
        77 SOMA-NOTA  PIC 9(02)V9(02) VALUE ZEROS.
        77 WMEDIA     PIC 99V99       VALUE ZEROS.
+       77 WFALTAS    PIC 9(02)       VALUE ZEROS.
+       77 MEDIA-MIN  PIC 9(02)V99    VALUE 7.
+       77 FALTAS-MAX PIC 9(02)       VALUE 18.
+       77 CT-REG-SAI PIC 9(07)       VALUE ZEROS.
+       77 HASH-NUMERO-SAI PIC 9(09)  VALUE ZEROS.
+       77 FIM-HIST        PIC X(03)     VALUE "NAO".
+       77 CT-ALUNOS       PIC 9(07)     VALUE ZEROS.
+       77 SOMA-MEDIA-GER  PIC 9(09)V99  VALUE ZEROS.
+       77 QTD-ALUNOS-HIST PIC 9(07)     VALUE ZEROS.
+       77 QTD-APROV-HIST  PIC 9(07)     VALUE ZEROS.
+       77 SOMA-MEDIA-HIST PIC 9(09)V99  VALUE ZEROS.
+       77 MEDIA-GERAL-HIST PIC 9(02)V99 VALUE ZEROS.
+       77 TAXA-APROV-HIST PIC 9(03)V99  VALUE ZEROS.
 
        PROCEDURE DIVISION.
-       PGM-EX05. 
+       PGM-EX05.
            PERFORM INICIO.
-           PERFORM PRINCIPAL 
+           PERFORM PRINCIPAL
                    UNTIL FIM-ARQ EQUAL "SIM".
            PERFORM TERMINO.
            STOP RUN.
-       
-       INICIO. 
-           OPEN INPUT  CADALU 
-                OUTPUT CADAPR.
+
+       INICIO.
+           OPEN INPUT  CADALU
+                OUTPUT CADAPR
+                       CADREP
+                       EM1-REJ.
+           PERFORM LE-PARAMETRO.
+           PERFORM LE-HISTORICO.
            PERFORM LEITURA.
-       
-       LEITURA. 
-           READ CADALU 
-                AT END 
+
+       LE-HISTORICO.
+           OPEN INPUT HIST-TURMA.
+           READ HIST-TURMA
+                AT END
+                MOVE "SIM" TO FIM-HIST.
+           IF   FIM-HIST EQUAL "SIM"
+                NEXT SENTENCE
+           ELSE
+                MOVE QTD-ALUNOS-REG TO QTD-ALUNOS-HIST
+                MOVE QTD-APROV-REG  TO QTD-APROV-HIST
+                MOVE SOMA-MEDIA-REG TO SOMA-MEDIA-HIST.
+           CLOSE HIST-TURMA.
+
+       LE-PARAMETRO.
+           OPEN INPUT  PARAM-SEL.
+           READ PARAM-SEL
+                AT END
+                NEXT SENTENCE.
+           IF MEDIA-MIN-PARAM NOT EQUAL ZEROS
+              MOVE MEDIA-MIN-PARAM  TO MEDIA-MIN.
+           IF FALTAS-MAX-PARAM NOT EQUAL ZEROS
+              MOVE FALTAS-MAX-PARAM TO FALTAS-MAX.
+           CLOSE PARAM-SEL.
+
+       LEITURA.
+           READ CADALU
+                AT END
                 MOVE "SIM" TO FIM-ARQ.
-    
+
        PRINCIPAL.
            PERFORM CALCMEDIA.
            PERFORM SELECAO.
            PERFORM LEITURA.
-      
-       CALCMEDIA. 
-           ADD NOTA1-ENT NOTA2-ENT GIVING SOMA-NOTA. 
+
+       CALCMEDIA.
+           ADD NOTA1-ENT NOTA2-ENT GIVING SOMA-NOTA.
            DIVIDE SOMA-NOTA BY 2 GIVING WMEDIA.
+           MOVE FALTAS-ENT TO WFALTAS.
+           ADD   1         TO CT-ALUNOS.
+           ADD   WMEDIA    TO SOMA-MEDIA-GER.
 
        SELECAO.
-           IF       WMEDIA       >= 7 AND  FALTAS-ENT <= 18
-                    PERFORM        GRAVACAO.
+           IF       WMEDIA   >= MEDIA-MIN  AND
+                    WFALTAS  <= FALTAS-MAX
+                    PERFORM        GRAVACAO
+           ELSE
+                    PERFORM        GRAVA-REPROVADO.
 
-       GRAVACAO.   
+       GRAVACAO.
            MOVE  NUMERO-ENT TO NUMERO-SAI.
            MOVE  NOME-ENT   TO NOME-SAI.
            MOVE  WMEDIA     TO MEDIA-SAI.
            WRITE REG-SAI.
+           ADD   1          TO CT-REG-SAI.
+           ADD   NUMERO-SAI TO HASH-NUMERO-SAI.
+
+       GRAVA-REPROVADO.
+           MOVE  NUMERO-ENT TO NUMERO-REP.
+           MOVE  NOME-ENT   TO NOME-REP.
+           MOVE  WMEDIA     TO MEDIA-REP.
+           MOVE  FALTAS-ENT TO FALTAS-REP.
+           IF    WMEDIA  < MEDIA-MIN  AND  WFALTAS > FALTAS-MAX
+                 MOVE "AMBOS "  TO MOTIVO-REP
+           ELSE
+              IF WMEDIA  < MEDIA-MIN
+                 MOVE "MEDIA "  TO MOTIVO-REP
+              ELSE
+                 MOVE "FALTAS" TO MOTIVO-REP.
+           WRITE REG-REP.
+           PERFORM GRAVA-EM1-REJ.
+
+       GRAVA-EM1-REJ.
+           MOVE  "EX05"         TO EM1-REJ-PROGRAMA.
+           MOVE  NUMERO-ENT     TO EM1-REJ-CHAVE.
+           MOVE  MOTIVO-REP     TO EM1-REJ-MOTIVO.
+           WRITE REG-EM1-REJ.
 
        TERMINO.
+           PERFORM GRAVA-TRAILER-SAI.
+           PERFORM GRAVA-HISTORICO.
            CLOSE CADALU
-                 CADAPR.
+                 CADAPR
+                 CADREP
+                 EM1-REJ.
+
+       GRAVA-TRAILER-SAI.
+           MOVE  "TRLR:"         TO TRAILER-ID-SAI.
+           MOVE  CT-REG-SAI      TO CT-REG-TRL.
+           MOVE  HASH-NUMERO-SAI TO HASH-TRL.
+           WRITE REG-TRAILER-SAI.
+
+       GRAVA-HISTORICO.
+           ADD   CT-ALUNOS      TO QTD-ALUNOS-HIST.
+           ADD   CT-REG-SAI     TO QTD-APROV-HIST.
+           ADD   SOMA-MEDIA-GER TO SOMA-MEDIA-HIST.
+           IF    QTD-ALUNOS-HIST NOT EQUAL ZEROS
+                 DIVIDE SOMA-MEDIA-HIST BY QTD-ALUNOS-HIST
+                        GIVING MEDIA-GERAL-HIST
+                 DIVIDE QTD-APROV-HIST  BY QTD-ALUNOS-HIST
+                        GIVING TAXA-APROV-HIST
+                 MULTIPLY 100 BY TAXA-APROV-HIST.
+           DISPLAY "HISTORICO DA TURMA (ACUMULADO):".
+           DISPLAY "ALUNOS TOTAIS : " QTD-ALUNOS-HIST.
+           DISPLAY "APROVADOS     : " QTD-APROV-HIST.
+           DISPLAY "MEDIA GERAL   : " MEDIA-GERAL-HIST.
+           DISPLAY "TAXA APROV(%) : " TAXA-APROV-HIST.
+           MOVE  QTD-ALUNOS-HIST TO QTD-ALUNOS-REG.
+           MOVE  QTD-APROV-HIST  TO QTD-APROV-REG.
+           MOVE  SOMA-MEDIA-HIST TO SOMA-MEDIA-REG.
+           OPEN  OUTPUT HIST-TURMA.
+           WRITE REG-HIST.
+           CLOSE HIST-TURMA.
