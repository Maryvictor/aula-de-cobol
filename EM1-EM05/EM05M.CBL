@@ -0,0 +1,196 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX05M.
+       AUTHOR. MARIA VICTOR.
+       INSTALLATION. FATEC-SP.
+       DATE-WRITTEN. 21/06/2020.
+       DATE-COMPILED.
+       SECURITY. APENAS O AUTOR PODE MODIFICA-LO.
+      *REMARKS. APLICA TRANSACOES DE MATRICULA (I), LANCAMENTO DE
+      *         NOTA1/NOTA2/FALTAS (A) E TRANCAMENTO (E) DO ARQUIVO
+      *         TRANALU SOBRE O CADASTRO MESTRE CADALU2 (JA ORDENADO
+      *         POR NUMERO-ENT), GERANDO UM NOVO MESTRE CADALU2N NO
+      *         FORMATO QUE EX05 JA ESPERA COMO ENTRADA, MAIS UM LOG
+      *         DE TUDO O QUE FOI APLICADO OU REJEITADO. TRANALU DEVE
+      *         VIR ORDENADO POR NUMERO-TRANS ANTES DA EXECUCAO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MARIA-PC.
+       OBJECT-COMPUTER. MARIA-PC.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADALU2 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANALU ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADALU2N ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LOG-MANUT ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADALU2
+          LABEL    RECORD        ARE        STANDARD
+          VALUE   OF FILE-ID     IS        "CADALU2.DAT".
+       01 REG-ENT.
+          03 NUMERO-ENT   PIC 9(05).
+          03 NOME-ENT     PIC X(20).
+          03 NOTA1-ENT    PIC 9(02)V9(02).
+          03 NOTA2-ENT    PIC 9(02)V99.
+          03 FALTAS-ENT   PIC X(02).
+
+       FD TRANALU
+          LABEL    RECORD        ARE        STANDARD
+          VALUE   OF FILE-ID     IS        "TRANALU.DAT".
+       01 REG-TRANS.
+          03 NUMERO-TRANS  PIC 9(05).
+          03 TIPO-TRANS    PIC X(01).
+          03 NOME-TRANS    PIC X(20).
+          03 NOTA1-TRANS   PIC 9(02)V99.
+          03 NOTA2-TRANS   PIC 9(02)V99.
+          03 FALTAS-TRANS  PIC X(02).
+
+       FD CADALU2N
+          LABEL    RECORD        ARE        STANDARD
+          VALUE   OF FILE-ID     IS        "CADALU2N.DAT".
+       01 REG-NOVO.
+          03 NUMERO-NOVO  PIC 9(05).
+          03 NOME-NOVO    PIC X(20).
+          03 NOTA1-NOVO   PIC 9(02)V99.
+          03 NOTA2-NOVO   PIC 9(02)V99.
+          03 FALTAS-NOVO  PIC X(02).
+
+       FD LOG-MANUT
+          LABEL    RECORD        ARE        STANDARD
+          VALUE   OF FILE-ID     IS        "LOGALU.DAT".
+       01 REG-LOG.
+          03 NUMERO-LOG    PIC 9(05).
+          03 TIPO-LOG      PIC X(01).
+          03 STATUS-LOG    PIC X(09).
+          03 DATA-LOG.
+             04 DATA-LOG-AAAA  PIC 9(04).
+             04 DATA-LOG-MM    PIC 9(02).
+             04 DATA-LOG-DD    PIC 9(02).
+
+       WORKING-STORAGE SECTION.
+       77 FIM-MESTRE   PIC X(03)  VALUE "NAO".
+       77 FIM-TRANS    PIC X(03)  VALUE "NAO".
+       77 CHAVE-MESTRE PIC 9(05)  VALUE ZEROS.
+       77 CHAVE-TRANS  PIC 9(05)  VALUE ZEROS.
+
+       01 HOJE.
+          02 HOJE-AAAA  PIC 9(04).
+          02 HOJE-MM    PIC 9(02).
+          02 HOJE-DD    PIC 9(02).
+
+       PROCEDURE DIVISION.
+       PGM-EX05M.
+           PERFORM INICIO.
+           PERFORM PRINCIPAL
+                   UNTIL FIM-MESTRE EQUAL "SIM"
+                   AND   FIM-TRANS  EQUAL "SIM".
+           PERFORM FIM.
+           STOP RUN.
+
+       INICIO.
+           OPEN INPUT  CADALU2
+                       TRANALU
+                OUTPUT CADALU2N
+                       LOG-MANUT.
+           ACCEPT HOJE FROM DATE YYYYMMDD.
+           PERFORM LEITURA-MESTRE.
+           PERFORM LEITURA-TRANS.
+
+       LEITURA-MESTRE.
+           READ CADALU2
+                AT END
+                MOVE "SIM" TO FIM-MESTRE.
+           IF   FIM-MESTRE EQUAL "SIM"
+                MOVE 99999     TO CHAVE-MESTRE
+           ELSE
+                MOVE NUMERO-ENT TO CHAVE-MESTRE.
+
+       LEITURA-TRANS.
+           READ TRANALU
+                AT END
+                MOVE "SIM" TO FIM-TRANS.
+           IF   FIM-TRANS  EQUAL "SIM"
+                MOVE 99999      TO CHAVE-TRANS
+           ELSE
+                MOVE NUMERO-TRANS TO CHAVE-TRANS.
+
+       PRINCIPAL.
+           IF        CHAVE-TRANS LESS THAN    CHAVE-MESTRE
+                     PERFORM TRATA-MATRICULA
+                     PERFORM LEITURA-TRANS
+           ELSE
+           IF        CHAVE-TRANS GREATER THAN CHAVE-MESTRE
+                     PERFORM COPIA-MESTRE
+                     PERFORM LEITURA-MESTRE
+           ELSE
+                     PERFORM TRATA-NOTA-TRANCAMENTO
+                     PERFORM LEITURA-TRANS
+                     PERFORM LEITURA-MESTRE.
+
+       TRATA-MATRICULA.
+           IF        TIPO-TRANS  EQUAL "I"
+                     MOVE NUMERO-TRANS TO NUMERO-NOVO
+                     MOVE NOME-TRANS   TO NOME-NOVO
+                     MOVE NOTA1-TRANS  TO NOTA1-NOVO
+                     MOVE NOTA2-TRANS  TO NOTA2-NOVO
+                     MOVE FALTAS-TRANS TO FALTAS-NOVO
+                     WRITE REG-NOVO
+                     PERFORM GRAVA-LOG-APLICADA
+           ELSE
+                     PERFORM GRAVA-LOG-REJEITADA.
+
+       TRATA-NOTA-TRANCAMENTO.
+           IF        TIPO-TRANS  EQUAL "A"
+                     MOVE NUMERO-ENT   TO NUMERO-NOVO
+                     MOVE NOME-ENT     TO NOME-NOVO
+                     MOVE NOTA1-TRANS  TO NOTA1-NOVO
+                     MOVE NOTA2-TRANS  TO NOTA2-NOVO
+                     MOVE FALTAS-TRANS TO FALTAS-NOVO
+                     WRITE REG-NOVO
+                     PERFORM GRAVA-LOG-APLICADA
+           ELSE
+           IF        TIPO-TRANS  EQUAL "E"
+                     PERFORM GRAVA-LOG-APLICADA
+           ELSE
+                     MOVE NUMERO-ENT TO NUMERO-NOVO
+                     MOVE NOME-ENT   TO NOME-NOVO
+                     MOVE NOTA1-ENT  TO NOTA1-NOVO
+                     MOVE NOTA2-ENT  TO NOTA2-NOVO
+                     MOVE FALTAS-ENT TO FALTAS-NOVO
+                     WRITE REG-NOVO
+                     PERFORM GRAVA-LOG-REJEITADA.
+
+       COPIA-MESTRE.
+           MOVE NUMERO-ENT TO NUMERO-NOVO.
+           MOVE NOME-ENT   TO NOME-NOVO.
+           MOVE NOTA1-ENT  TO NOTA1-NOVO.
+           MOVE NOTA2-ENT  TO NOTA2-NOVO.
+           MOVE FALTAS-ENT TO FALTAS-NOVO.
+           WRITE REG-NOVO.
+
+       GRAVA-LOG-APLICADA.
+           MOVE NUMERO-TRANS TO NUMERO-LOG.
+           MOVE TIPO-TRANS   TO TIPO-LOG.
+           MOVE "APLICADA"   TO STATUS-LOG.
+           MOVE HOJE         TO DATA-LOG.
+           WRITE REG-LOG.
+
+       GRAVA-LOG-REJEITADA.
+           MOVE NUMERO-TRANS TO NUMERO-LOG.
+           MOVE TIPO-TRANS   TO TIPO-LOG.
+           MOVE "REJEITADA"  TO STATUS-LOG.
+           MOVE HOJE         TO DATA-LOG.
+           WRITE REG-LOG.
+
+       FIM.
+           CLOSE CADALU2
+                 TRANALU
+                 CADALU2N
+                 LOG-MANUT.
