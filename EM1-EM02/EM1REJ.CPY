@@ -0,0 +1,12 @@
+      *REMARKS.  LAYOUT PADRAO DO REGISTRO DE EXCECAO COMUM AOS
+      *          PROGRAMAS DE FILTRO DO EM1 (EX02/EX05/EX06/EX07/EX08).
+      *          CADA PROGRAMA GRAVA UM REGISTRO NESTE FORMATO SEMPRE
+      *          QUE UM REGISTRO DE ENTRADA E EXCLUIDO POR NAO ATENDER
+      *          A REGRA DE NEGOCIO DO PROGRAMA, PARA QUE A OPERACAO
+      *          CONSIGA VER, NO LOTE COMO UM TODO, O QUE FOI
+      *          DESCARTADO E POR QUE, SEM PRECISAR INFERIR ISSO DA
+      *          DIFERENCA ENTRE QUANTIDADE DE ENTRADA E DE SAIDA.
+       01  REG-EM1-REJ.
+           02 EM1-REJ-PROGRAMA    PIC X(08).
+           02 EM1-REJ-CHAVE       PIC 9(05).
+           02 EM1-REJ-MOTIVO      PIC X(06).
