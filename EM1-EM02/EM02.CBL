@@ -7,10 +7,17 @@
        SECURITY. APENAS O AUTOR PODE MODIFICA-LO.    
       *REMARKS.  LE OS REGISTRO DO ARQUIVO DE
       *          ENTRADA CADALU E GRAVA NO
-      *          ARQUIVO DE SAIDA CADATU 
+      *          ARQUIVO DE SAIDA CADATU
       *          OS CAMPOS: NUMERO,NOME E DATA DE NASCIMENTO.
+      *          A DATA DE NASCIMENTO E VALIDADA (DIA/MES/ANO) E OS
+      *          REGISTROS COM DATA INVALIDA SAO DESVIADOS PARA O
+      *          ARQUIVO DE REJEITADOS CADATU-REJ. OS REGISTROS
+      *          VALIDOS RECEBEM A IDADE ATUAL CALCULADA EM IDADE-SAI.
+      *          TODO REGISTRO DESVIADO PARA CADATU-REJ TAMBEM GRAVA UM
+      *          REGISTRO NO FORMATO PADRAO DE EXCECAO EM1REJ2.DAT,
+      *          COMUM AOS DEMAIS PROGRAMAS DE FILTRO DO EM1.
        ENVIRONMENT             DIVISION.
-       
+
        CONFIGURATION SECTION.
              SOURCE-COMPUTER. MARIA-PC.
              OBJECT-COMPUTER. MARIA-PC.
@@ -23,13 +30,19 @@
 
            SELECT   CADATU           ASSIGN      TO      DISK
            ORGANIZATION    IS         LINE          SEQUENTIAL.
+
+           SELECT   CADATU-REJ       ASSIGN      TO      DISK
+           ORGANIZATION    IS         LINE          SEQUENTIAL.
+
+           SELECT   EM1-REJ          ASSIGN      TO      DISK
+           ORGANIZATION    IS         LINE          SEQUENTIAL.
        DATA                           DIVISION.
 
        FILE SECTION.
        FD  CADALU
            LABEL         RECORD          ARE     STANDARD
            VALUE        OF FILE-ID       IS      "CADALU.DAT".
-      
+
        01  REG-ENT.
              03 NUMERO-ENT       PIC 9(05).
              03 NOME-ENT         PIC X(20).
@@ -38,11 +51,11 @@
                 04 DD-ENT        PIC 9(02).
                 04 MM-ENT        PIC 9(02).
                 04 AAAA-ENT      PIC 9(04).
-             
+
        FD  CADATU
            LABEL         RECORD         ARE        STANDARD
            VALUE        OF FILE-ID      IS       "CADATU.DAT".
-       
+
        01   REG-SAI.
             05 NUMERO-SAI       PIC 9(05).
             05 NOME-SAI         PIC X(20).
@@ -50,52 +63,161 @@
                06 DD-SAI        PIC 9(02).
                06 MM-SAI        PIC 9(02).
                06 AAAA-SAI      PIC 9(04).
-            
+            05 IDADE-SAI        PIC 9(03).
+
+       01   REG-TRAILER-SAI.
+            05 TRAILER-ID-SAI   PIC X(05).
+            05 CT-REG-TRL       PIC 9(07).
+            05 HASH-TRL         PIC 9(09).
+            05 FILLER           PIC X(15).
+
+       FD  CADATU-REJ
+           LABEL         RECORD         ARE        STANDARD
+           VALUE        OF FILE-ID      IS       "CADATU-REJ.DAT".
+
+       01   REG-REJ.
+            05 NUMERO-REJ       PIC 9(05).
+            05 NOME-REJ         PIC X(20).
+            05 DATA-NASC-REJ.
+               06 DD-REJ        PIC 9(02).
+               06 MM-REJ        PIC 9(02).
+               06 AAAA-REJ      PIC 9(04).
+
+       FD  EM1-REJ
+           LABEL         RECORD         ARE        STANDARD
+           VALUE        OF FILE-ID      IS       "EM1REJ2.DAT".
+
+           COPY EM1REJ.
 
        WORKING-STORAGE SECTION.
 
        77  FIM-ARQ          PIC X(03)             VALUE   "NAO".
+       77  DATA-VALIDA      PIC X(03)             VALUE   "SIM".
+       77  WIDADE           PIC 9(03)             VALUE   ZEROS.
+       77  CT-REG-SAI       PIC 9(07)             VALUE   ZEROS.
+       77  HASH-NUMERO-SAI  PIC 9(09)             VALUE   ZEROS.
+
+       01  HOJE.
+           02 HOJE-AAAA      PIC 9(04).
+           02 HOJE-MM        PIC 9(02).
+           02 HOJE-DD        PIC 9(02).
+
        PROCEDURE                                   DIVISION.
-       
+
        PGM-EXER02.
 
 	       PERFORM    INICIO.
 
-	       PERFORM    PRINCIPAL 
+	       PERFORM    PRINCIPAL
                     UNTIL   FIM-ARQ      EQUAL     "SIM".
-      	 
+
 	       PERFORM   TERMINO.
-	  
+
            STOP RUN.
        INICIO.
 
            OPEN INPUT       CADALU
-               OUTPUT       CADATU.
+               OUTPUT       CADATU
+                             CADATU-REJ
+                             EM1-REJ.
 
-           PERFORM       LEITURA.      
+           ACCEPT           HOJE            FROM      DATE YYYYMMDD.
+
+           PERFORM       LEITURA.
 
 
        LEITURA.
 
            READ CADALU
-                    AT END 
+                    AT END
                     MOVE  "SIM"        TO        FIM-ARQ.
        PRINCIPAL.
 
-	       PERFORM             GRAVACAO.
+	       PERFORM             VALIDA-DATA.
+	       PERFORM             SELECAO.
 	       PERFORM             LEITURA.
 
 
+       VALIDA-DATA.
+
+           MOVE      "SIM"           TO          DATA-VALIDA.
+
+           IF        MM-ENT          <    1    OR
+                     MM-ENT          >    12
+                     MOVE "NAO"      TO          DATA-VALIDA.
+
+           IF        AAAA-ENT        <    1900  OR
+                     AAAA-ENT        >    HOJE-AAAA
+                     MOVE "NAO"      TO          DATA-VALIDA.
+
+           IF        DD-ENT          <    1    OR
+                     DD-ENT          >    31
+                     MOVE "NAO"      TO          DATA-VALIDA.
+
+
+       SELECAO.
+
+           IF        DATA-VALIDA     EQUAL       "SIM"
+                     PERFORM         CALCULA-IDADE
+                     PERFORM         GRAVACAO
+           ELSE
+                     PERFORM         GRAVA-REJEITADO.
+
+
+       CALCULA-IDADE.
+
+           SUBTRACT  AAAA-ENT        FROM        HOJE-AAAA
+                     GIVING          WIDADE.
+
+           IF        MM-ENT          >    HOJE-MM
+                     SUBTRACT        1           FROM  WIDADE
+           ELSE
+               IF    MM-ENT          EQUAL       HOJE-MM  AND
+                     DD-ENT          >    HOJE-DD
+                     SUBTRACT        1           FROM  WIDADE.
+
+
        GRAVACAO.
 
            MOVE      NUMERO-ENT      TO          NUMERO-SAI.
            MOVE      NOME-ENT        TO          NOME-SAI.
            MOVE      DATA-NASC-ENT   TO          DATA-NASC-SAI.
+           MOVE      WIDADE          TO          IDADE-SAI.
            WRITE     REG-SAI.
+           ADD       1               TO          CT-REG-SAI.
+           ADD       NUMERO-SAI      TO          HASH-NUMERO-SAI.
+
+
+       GRAVA-REJEITADO.
+
+           MOVE      NUMERO-ENT      TO          NUMERO-REJ.
+           MOVE      NOME-ENT        TO          NOME-REJ.
+           MOVE      DATA-NASC-ENT   TO          DATA-NASC-REJ.
+           WRITE     REG-REJ.
+           PERFORM   GRAVA-EM1-REJ.
+
+
+       GRAVA-EM1-REJ.
+
+           MOVE      "EX02"          TO          EM1-REJ-PROGRAMA.
+           MOVE      NUMERO-ENT      TO          EM1-REJ-CHAVE.
+           MOVE      "DTINV "        TO          EM1-REJ-MOTIVO.
+           WRITE     REG-EM1-REJ.
 
 
        TERMINO.
+           PERFORM     GRAVA-TRAILER-SAI.
            CLOSE       CADALU
-                       CADATU.
-                      
+                       CADATU
+                       CADATU-REJ
+                       EM1-REJ.
+
+
+       GRAVA-TRAILER-SAI.
+
+           MOVE      "TRLR:"         TO          TRAILER-ID-SAI.
+           MOVE      CT-REG-SAI      TO          CT-REG-TRL.
+           MOVE      HASH-NUMERO-SAI TO          HASH-TRL.
+           WRITE     REG-TRAILER-SAI.
+
 
