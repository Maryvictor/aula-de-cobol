@@ -8,7 +8,16 @@
       *REMARKS.  LE OS REGISTRO DO ARQUIVO DE
       *          ENTRADA CADENT E GRAVA NO
       *          ARQUIVO DE SAIDA CADSAI APENAS
-      *          OS REGISTRO COM SALARIO ACIMA DE 3000.
+      *          OS REGISTRO COM SALARIO ACIMA DO CORTE.
+      *          O CORTE E LIDO DO ARQUIVO DE PARAMETRO PARAM-SAL
+      *          PARA QUE O FINANCEIRO POSSA ALTERA-LO SEM RECOMPILAR.
+      *          AO FINAL E IMPRESSO UM RESUMO DE CONTROLE (REL-RESUMO)
+      *          COM QUANTIDADE E TOTAL DE FOLHA ACIMA E ABAIXO DO
+      *          CORTE.
+      *          TODO REGISTRO ABAIXO DO CORTE (DESCARTADO DE CADSAI)
+      *          TAMBEM GRAVA UM REGISTRO NO FORMATO PADRAO DE EXCECAO
+      *          EM1REJ6.DAT, COMUM AOS DEMAIS PROGRAMAS DE FILTRO DO
+      *          EM1.
        ENVIRONMENT             DIVISION.
        CONFIGURATION SECTION.
              SOURCE-COMPUTER.  MARIA-PC.
@@ -23,13 +32,21 @@
            SELECT   CADSAI ASSIGN   TO      DISK
            ORGANIZATION IS  LINE      SEQUENTIAL.
 
+           SELECT   OPTIONAL PARAM-SAL ASSIGN TO    DISK
+           ORGANIZATION IS  LINE      SEQUENTIAL.
+
+           SELECT   REL-RESUMO ASSIGN TO   DISK.
+
+           SELECT   EM1-REJ ASSIGN    TO    DISK
+           ORGANIZATION IS  LINE      SEQUENTIAL.
+
        DATA                           DIVISION.
 
        FILE SECTION.
        FD  CADENT
            LABEL  RECORD     ARE     STANDARD
            VALUE  OF FILE-ID IS     "CADENT.DAT".
-      
+
        01  REG-ENT.
              02 MATRICULA-ENT       PIC 9(05).
              02 NOME-ENT            PIC X(30).
@@ -37,41 +54,113 @@
        FD  CADSAI
            LABEL  RECORD      ARE   STANDARD
            VALUE  OF FILE-ID  IS    "CADSAI.DAT".
-       
+
        01   REG-SAI.
             03 MATRICULA-SAI        PIC 9(05).
             03 NOME-SAI             PIC X(30).
             03 SALARIO-BRUTO-SAI    PIC 9(5)V99.
 
+       01   REG-TRAILER-SAI.
+            03 TRAILER-ID-SAI       PIC X(05).
+            03 CT-REG-TRL           PIC 9(07).
+            03 HASH-TRL             PIC 9(09).
+            03 FILLER               PIC X(21).
+
+       FD  PARAM-SAL
+           LABEL  RECORD      ARE   STANDARD
+           VALUE  OF FILE-ID  IS    "PARAM-SAL.DAT".
+
+       01   REG-PARAM.
+            03 CORTE-PARAM          PIC 9(5)V99.
+
+       FD  REL-RESUMO
+           LABEL RECORD IS OMITTED.
+
+       01   REG-RESUMO              PIC X(80).
+
+       FD  EM1-REJ
+           LABEL  RECORD      ARE   STANDARD
+           VALUE  OF FILE-ID  IS    "EM1REJ6.DAT".
+
+           COPY EM1REJ.
+
        WORKING-STORAGE SECTION.
 
-       77  FIM-ARQ    PIC X(03)     VALUE   "NAO".
-       
+       77  FIM-ARQ         PIC X(03)       VALUE   "NAO".
+       77  CORTE-SALARIO   PIC 9(5)V99     VALUE   3000.
+       77  QTD-ACIMA       PIC 9(05)       VALUE   ZEROS.
+       77  QTD-ABAIXO      PIC 9(05)       VALUE   ZEROS.
+       77  TOTAL-ACIMA     PIC 9(09)V99    VALUE   ZEROS.
+       77  TOTAL-ABAIXO    PIC 9(09)V99    VALUE   ZEROS.
+       77  HASH-MATRICULA  PIC 9(09)       VALUE   ZEROS.
+
+       01  LINHA-01.
+           02 FILLER          PIC X(25) VALUE SPACES.
+           02 FILLER          PIC X(30) VALUE
+                                "RESUMO DE CONTROLE - CADENT".
+           02 FILLER          PIC X(25) VALUE SPACES.
+
+       01  LINHA-02.
+           02 FILLER          PIC X(05) VALUE SPACES.
+           02 FILLER          PIC X(22) VALUE "CORTE DE REFERENCIA : ".
+           02 CORTE-LIN       PIC ZZ.ZZZ,99.
+           02 FILLER          PIC X(48) VALUE SPACES.
+
+       01  LINHA-03.
+           02 FILLER          PIC X(05) VALUE SPACES.
+           02 FILLER          PIC X(22) VALUE "ACIMA DO CORTE  QTDE :".
+           02 QTD-ACIMA-LIN   PIC ZZ.ZZ9.
+           02 FILLER          PIC X(08) VALUE "  TOTAL:".
+           02 TOTAL-ACIMA-LIN PIC ZZZ.ZZZ.ZZ9,99.
+           02 FILLER          PIC X(33) VALUE SPACES.
+
+       01  LINHA-04.
+           02 FILLER          PIC X(05) VALUE SPACES.
+           02 FILLER          PIC X(22) VALUE "ABAIXO DO CORTE QTDE :".
+           02 QTD-ABAIXO-LIN  PIC ZZ.ZZ9.
+           02 FILLER          PIC X(08) VALUE "  TOTAL:".
+           02 TOTAL-ABAIXO-LIN PIC ZZZ.ZZZ.ZZ9,99.
+           02 FILLER          PIC X(33) VALUE SPACES.
+
        PROCEDURE                     DIVISION.
-       
+
        PGM-EX06.
 
 	       PERFORM    INICIO.
 
-	       PERFORM    PRINCIPAL 
+	       PERFORM    PRINCIPAL
                     UNTIL      FIM-ARQ   EQUAL     "SIM".
-      	 
+
 	       PERFORM   TERMINO.
-	  
+
            STOP RUN.
 
        INICIO.
 
            OPEN INPUT        CADENT
-               OUTPUT        CADSAI.
+               OUTPUT        CADSAI
+                              REL-RESUMO
+                              EM1-REJ.
+
+           PERFORM       LE-PARAMETRO.
+           PERFORM       LEITURA.
+
+
+       LE-PARAMETRO.
 
-           PERFORM       LEITURA.      
+           OPEN INPUT        PARAM-SAL.
+           READ PARAM-SAL
+                AT END
+                NEXT SENTENCE.
+           IF    CORTE-PARAM     NOT EQUAL  ZEROS
+                 MOVE  CORTE-PARAM    TO    CORTE-SALARIO.
+           CLOSE PARAM-SAL.
 
 
        LEITURA.
 
            READ CADENT
-                    AT END 
+                    AT END
                     MOVE    "SIM"    TO   FIM-ARQ.
 
        PRINCIPAL.
@@ -82,8 +171,21 @@
 
        SELECAO.
 
-           IF    SALARIO-BRUTO-ENT >  3000
-	             PERFORM      GRAVACAO.
+           IF    SALARIO-BRUTO-ENT >  CORTE-SALARIO
+                 ADD      1                   TO   QTD-ACIMA
+                 ADD      SALARIO-BRUTO-ENT   TO   TOTAL-ACIMA
+	             PERFORM      GRAVACAO
+           ELSE
+                 ADD      1                   TO   QTD-ABAIXO
+                 ADD      SALARIO-BRUTO-ENT   TO   TOTAL-ABAIXO
+                 PERFORM      GRAVA-EM1-REJ.
+
+       GRAVA-EM1-REJ.
+
+           MOVE      "EX06"            TO          EM1-REJ-PROGRAMA.
+           MOVE      MATRICULA-ENT     TO          EM1-REJ-CHAVE.
+           MOVE      "SALBX "          TO          EM1-REJ-MOTIVO.
+           WRITE     REG-EM1-REJ.
 
        GRAVACAO.
 
@@ -91,10 +193,39 @@
            MOVE      NOME-ENT          TO          NOME-SAI.
            MOVE      SALARIO-BRUTO-ENT TO          SALARIO-BRUTO-SAI.
            WRITE     REG-SAI.
+           ADD       MATRICULA-SAI     TO          HASH-MATRICULA.
 
 
        TERMINO.
+
+           PERFORM   GRAVA-TRAILER-SAI.
+           PERFORM   IMPRIME-RESUMO.
+
            CLOSE       CADENT
-                       CADSAI.
-                      
+                       CADSAI
+                       REL-RESUMO
+                       EM1-REJ.
+
+
+       GRAVA-TRAILER-SAI.
+
+           MOVE      "TRLR:"         TO          TRAILER-ID-SAI.
+           MOVE      QTD-ACIMA       TO          CT-REG-TRL.
+           MOVE      HASH-MATRICULA  TO          HASH-TRL.
+           WRITE     REG-TRAILER-SAI.
+
+
+       IMPRIME-RESUMO.
+
+           MOVE      CORTE-SALARIO     TO    CORTE-LIN.
+           MOVE      QTD-ACIMA         TO    QTD-ACIMA-LIN.
+           MOVE      TOTAL-ACIMA       TO    TOTAL-ACIMA-LIN.
+           MOVE      QTD-ABAIXO        TO    QTD-ABAIXO-LIN.
+           MOVE      TOTAL-ABAIXO      TO    TOTAL-ABAIXO-LIN.
+
+           WRITE     REG-RESUMO FROM LINHA-01 AFTER ADVANCING PAGE.
+           WRITE     REG-RESUMO FROM LINHA-02 AFTER ADVANCING 2 LINES.
+           WRITE     REG-RESUMO FROM LINHA-03 AFTER ADVANCING 2 LINES.
+           WRITE     REG-RESUMO FROM LINHA-04 AFTER ADVANCING 1 LINE.
+
 
