@@ -6,8 +6,16 @@
        DATE-COMPILED.
        SECURITY. APENAS O AUTOR PODE MODIFICA-LO.    
       *REMARKS.  LE OS REGISTRO DO ARQUIVO DE
-      *          ENTRADA CADENT, ORDENA POR PELO NOME DO LIVRO 
+      *          ENTRADA CADENT, ORDENA POR PELO NOME DO LIVRO
       *          (USANDO SORTE) E GRAVA NO ARQUIVO DE SAIDA CADLIVRO.
+      *          ANTES DE SOBRESCREVER ARQC, O CONTEUDO ATUAL (DA
+      *          RODADA ANTERIOR) E PRESERVADO EM ARQC-ANT; DEPOIS DO
+      *          MERGE, OS DOIS SAO RESUMIDOS POR COD (UM REGISTRO POR
+      *          COD, COM A CLASSIFICACAO SO-ARQA/SO-ARQB/CORRESPONDEU)
+      *          E COMPARADOS, IMPRIMINDO EM REL-DELTA-ARQC OS CODIGOS
+      *          QUE PASSARAM A CORRESPONDER, QUE PASSARAM A SO-ARQA OU
+      *          SO-ARQB, E OS QUE TIVERAM A TURMA ALTERADA DE UMA
+      *          RODADA PARA A OUTRA.
                 
        ENVIRONMENT             DIVISION.
        
@@ -22,9 +30,22 @@
            ORGANIZATION   IS           LINE         SEQUENTIAL.
            SELECT   ARQB          ASSIGN      TO      DISK
            ORGANIZATION   IS           LINE         SEQUENTIAL.
-           SELECT   ARQC           ASSIGN      TO      DISK
+           SELECT   OPTIONAL  ARQC        ASSIGN      TO      DISK
            ORGANIZATION    IS         LINE          SEQUENTIAL.
 
+           SELECT   REL-DIVERG     ASSIGN      TO      DISK.
+
+           SELECT   OPTIONAL  ARQC-ANT    ASSIGN      TO      DISK
+           ORGANIZATION    IS         LINE          SEQUENTIAL.
+
+           SELECT   RESUMO-ANT          ASSIGN      TO      DISK
+           ORGANIZATION    IS         LINE          SEQUENTIAL.
+
+           SELECT   RESUMO-NOVO         ASSIGN      TO      DISK
+           ORGANIZATION    IS         LINE          SEQUENTIAL.
+
+           SELECT   REL-DELTA-ARQC      ASSIGN      TO      DISK.
+
        DATA                           DIVISION.
 
        FILE SECTION.
@@ -57,33 +78,179 @@
             03 COD-ARQC       PIC 9(04).
             03 NOME-ARQC      PIC X(30).
             03 TURMA-ARQC     PIC X(20).
-            
-            
+            03 STATUS-ARQC    PIC X(01).
 
-       WORKING-STORAGE SECTION. 
+       FD  REL-DIVERG
+           LABEL         RECORD         IS          OMITTED.
 
-       77    FIM-ARQ          PIC X(03) VALUE "NAO". 
-       77    CH-ARQA          PIC X(04) VALUE SPACES.   
-       77    CH-ARQB           PIC X(04) VALUE SPACES.   
+       01  REG-DIVERG        PIC X(80).
+
+       FD  ARQC-ANT
+           LABEL         RECORD         ARE        STANDARD
+           VALUE        OF FILE-ID      IS       "ARQC-ANT.DAT".
+
+       01   REG-ARQC-ANT.
+            03 COD-ARQC-ANT      PIC 9(04).
+            03 NOME-ARQC-ANT     PIC X(30).
+            03 TURMA-ARQC-ANT    PIC X(20).
+            03 STATUS-ARQC-ANT   PIC X(01).
+
+       FD  RESUMO-ANT
+           LABEL         RECORD         ARE        STANDARD
+           VALUE        OF FILE-ID      IS       "RESUMO-ANT.DAT".
+
+       01   REG-RESUMO-ANT.
+            03 COD-RES-ANT       PIC 9(04).
+            03 TURMA-RES-ANT     PIC X(20).
+            03 STATUS-RES-ANT    PIC X(01).
+
+       FD  RESUMO-NOVO
+           LABEL         RECORD         ARE        STANDARD
+           VALUE        OF FILE-ID      IS       "RESUMO-NOVO.DAT".
+
+       01   REG-RESUMO-NOVO.
+            03 COD-RES-NOVO      PIC 9(04).
+            03 TURMA-RES-NOVO    PIC X(20).
+            03 STATUS-RES-NOVO   PIC X(01).
+
+       FD  REL-DELTA-ARQC
+           LABEL         RECORD         IS          OMITTED.
+
+       01   REG-DELTA-ARQC               PIC X(90).
+
+       WORKING-STORAGE SECTION.
+
+       77    FIM-ARQ          PIC X(03) VALUE "NAO".
+       77    CH-ARQA          PIC X(04) VALUE SPACES.
+       77    CH-ARQB           PIC X(04) VALUE SPACES.
+       77    ST-GRAVACAO      PIC X(01) VALUE SPACES.
+
+       77    FIM-COPIA-ARQC   PIC X(03) VALUE "NAO".
+
+       77    FIM-COL-ANT      PIC X(03) VALUE "NAO".
+       77    FIM-COL-NOVO     PIC X(03) VALUE "NAO".
+       77    COD-ULT-ANT      PIC 9(04) VALUE ZEROS.
+       77    PRIMEIRO-ANT     PIC X(03) VALUE "SIM".
+       77    COD-ULT-NOVO     PIC 9(04) VALUE ZEROS.
+       77    PRIMEIRO-NOVO    PIC X(03) VALUE "SIM".
+
+       77    FIM-RES-ANT      PIC X(03) VALUE "NAO".
+       77    FIM-RES-NOVO     PIC X(03) VALUE "NAO".
+       77    CH-RES-ANT       PIC X(04) VALUE SPACES.
+       77    CH-RES-NOVO      PIC X(04) VALUE SPACES.
+
+       77    QT-NOVO-MATCH    PIC 9(05) VALUE ZEROS.
+       77    QT-NOVO-SOA      PIC 9(05) VALUE ZEROS.
+       77    QT-NOVO-SOB      PIC 9(05) VALUE ZEROS.
+       77    QT-TURMA-ALT     PIC 9(05) VALUE ZEROS.
+       77    PRIMEIRA-DELTA-ARQC  PIC X(03) VALUE "SIM".
+       77    CT-LIN-ARQC      PIC 9(02) VALUE 45.
+       77    CT-LIN-MAX-ARQC  PIC 9(02) VALUE 44.
+
+       01  CAB-DIVERG.
+           02 FILLER         PIC X(15) VALUE SPACES.
+           02 FILLER         PIC X(40)   VALUE
+                       "DIVERGENCIAS ENTRE ARQA E ARQB POR COD".
+           02 FILLER         PIC X(25) VALUE SPACES.
+
+       01  LINHA-DIVERG-1.
+           02 FILLER          PIC X(03) VALUE SPACES.
+           02 FILLER          PIC X(04) VALUE "COD:".
+           02 COD-DIV         PIC 9(04).
+           02 FILLER          PIC X(02) VALUE SPACES.
+           02 FILLER          PIC X(07) VALUE "NOME-A:".
+           02 NOME-A-DIV      PIC X(30).
+           02 FILLER          PIC X(30) VALUE SPACES.
+
+       01  LINHA-DIVERG-2.
+           02 FILLER          PIC X(03) VALUE SPACES.
+           02 FILLER          PIC X(07) VALUE "NOME-B:".
+           02 NOME-B-DIV      PIC X(30).
+           02 FILLER          PIC X(40) VALUE SPACES.
+
+       01  LINHA-DIVERG-3.
+           02 FILLER          PIC X(03) VALUE SPACES.
+           02 FILLER          PIC X(08) VALUE "TURMA-A:".
+           02 TURMA-A-DIV     PIC X(20).
+           02 FILLER          PIC X(03) VALUE SPACES.
+           02 FILLER          PIC X(08) VALUE "TURMA-B:".
+           02 TURMA-B-DIV     PIC X(20).
+           02 FILLER          PIC X(18) VALUE SPACES.
+
+       01  CAB-DELTA-ARQC.
+           02 FILLER     PIC X(15) VALUE SPACES.
+           02 FILLER     PIC X(45) VALUE
+                  "ALTERACOES ENTRE RODADAS DO MERGE ARQA/ARQB".
+           02 FILLER     PIC X(20) VALUE SPACES.
+
+       01  LINHA-DELTA-ARQC-01.
+           02 FILLER           PIC X(03) VALUE SPACES.
+           02 FILLER           PIC X(04) VALUE "COD:".
+           02 COD-DELTA-ARQC   PIC 9(04).
+           02 FILLER           PIC X(02) VALUE SPACES.
+           02 TIPO-DELTA-ARQC  PIC X(25).
+
+       01  LINHA-DELTA-ARQC-02.
+           02 FILLER            PIC X(03) VALUE SPACES.
+           02 FILLER            PIC X(11) VALUE "TURMA-ANT: ".
+           02 TURMA-ANT-DELTA   PIC X(20).
+           02 FILLER            PIC X(03) VALUE SPACES.
+           02 FILLER            PIC X(11) VALUE "TURMA-NOVA:".
+           02 TURMA-NOVO-DELTA  PIC X(20).
+
+       01  LINHA-DELTA-ARQC-RESUMO.
+           02 FILLER        PIC X(05) VALUE SPACES.
+           02 FILLER        PIC X(13) VALUE "NOVOS-MATCH:".
+           02 QT-NM-LIN     PIC ZZ.ZZ9.
+           02 FILLER        PIC X(14) VALUE "  NOVOS-SO-A:".
+           02 QT-NA-LIN     PIC ZZ.ZZ9.
+           02 FILLER        PIC X(14) VALUE "  NOVOS-SO-B:".
+           02 QT-NB-LIN     PIC ZZ.ZZ9.
+           02 FILLER        PIC X(16) VALUE "  TURMA ALTER.:".
+           02 QT-TA-LIN     PIC ZZ.ZZ9.
 
-       
        PROCEDURE                                   DIVISION.
        
        PGM-EXE.
 
+               PERFORM PREPARA-ANTERIOR-ARQC.
 	       PERFORM INICIO.
            PERFORM PRINCIPAL
                    UNTIL
                    CH-ARQA EQUAL CH-ARQB AND
                    CH-ARQB EQUAL HIGH-VALUES.
            PERFORM FIM.
-           STOP    RUN.  
+           PERFORM GERA-DELTA-ARQC.
+           STOP    RUN.
+
+       PREPARA-ANTERIOR-ARQC.
+
+           OPEN      INPUT     ARQC.
+           OPEN      OUTPUT    ARQC-ANT.
+           PERFORM   COPIA-ANTERIOR-ARQC
+                     UNTIL     FIM-COPIA-ARQC  EQUAL   "SIM".
+           CLOSE     ARQC.
+           CLOSE     ARQC-ANT.
+
+       COPIA-ANTERIOR-ARQC.
+
+           READ      ARQC
+                     AT END
+                     MOVE      "SIM"         TO   FIM-COPIA-ARQC.
+           IF        FIM-COPIA-ARQC  NOT EQUAL   "SIM"
+                     MOVE      COD-ARQC      TO   COD-ARQC-ANT
+                     MOVE      NOME-ARQC     TO   NOME-ARQC-ANT
+                     MOVE      TURMA-ARQC    TO   TURMA-ARQC-ANT
+                     MOVE      STATUS-ARQC   TO   STATUS-ARQC-ANT
+                     WRITE     REG-ARQC-ANT.
 
 
        INICIO.
            OPEN INPUT ARQA
-                      ARQB 
-               OUTPUT ARQC.
+                      ARQB
+               OUTPUT ARQC
+                      REL-DIVERG.
+           WRITE REG-DIVERG FROM CAB-DIVERG AFTER ADVANCING PAGE.
            PERFORM LER-ARQA.
            PERFORM LER-ARQB.
 
@@ -123,13 +290,19 @@
                 PERFORM LER-ARQB.
 
        IGUAL.
+           MOVE    "M"         TO   ST-GRAVACAO.
            PERFORM GRAVA-ARQA.
            PERFORM GRAVA-ARQB.
+           IF        NOME-ARQA     NOT EQUAL    NOME-ARQB    OR
+                     TURMA-ARQA    NOT EQUAL    TURMA-ARQB
+                     PERFORM GRAVA-DIVERGENCIA.
 
        ARQA-MENOR.
+           MOVE    "A"         TO   ST-GRAVACAO.
            PERFORM GRAVA-ARQA.
-     
+
        ARQB-MENOR.
+           MOVE    "B"         TO   ST-GRAVACAO.
            PERFORM GRAVA-ARQB.
 
 
@@ -137,18 +310,241 @@
            MOVE    COD-ARQB    TO   COD-ARQC.
            MOVE    NOME-ARQB   TO   NOME-ARQC.
            MOVE    TURMA-ARQB  TO   TURMA-ARQC.
+           MOVE    ST-GRAVACAO TO   STATUS-ARQC.
            WRITE   REG-ARQC.
 
        GRAVA-ARQA.
            MOVE    COD-ARQA    TO   COD-ARQC.
            MOVE    NOME-ARQA   TO   NOME-ARQC.
            MOVE    TURMA-ARQA  TO   TURMA-ARQC.
+           MOVE    ST-GRAVACAO TO   STATUS-ARQC.
            WRITE   REG-ARQC.
 
+       GRAVA-DIVERGENCIA.
+           MOVE      COD-ARQA        TO    COD-DIV.
+           MOVE      NOME-ARQA       TO    NOME-A-DIV.
+           WRITE     REG-DIVERG FROM LINHA-DIVERG-1
+                     AFTER ADVANCING 2 LINES.
+           MOVE      NOME-ARQB       TO    NOME-B-DIV.
+           WRITE     REG-DIVERG FROM LINHA-DIVERG-2
+                     AFTER ADVANCING 1 LINE.
+           MOVE      TURMA-ARQA      TO    TURMA-A-DIV.
+           MOVE      TURMA-ARQB      TO    TURMA-B-DIV.
+           WRITE     REG-DIVERG FROM LINHA-DIVERG-3
+                     AFTER ADVANCING 1 LINE.
+
        FIM.
            CLOSE    ARQA
                     ARQB
-                    ARQC.        
+                    ARQC
+                    REL-DIVERG.
+
+       GERA-DELTA-ARQC.
+
+           PERFORM   COLETA-RESUMO-ANT.
+           PERFORM   COLETA-RESUMO-NOVO.
+           OPEN      INPUT     RESUMO-ANT
+                                RESUMO-NOVO.
+           OPEN      OUTPUT    REL-DELTA-ARQC.
+           PERFORM   LEITURA-RES-ANT.
+           PERFORM   LEITURA-RES-NOVO.
+           PERFORM   COMPARA-DELTA-ARQC
+                     UNTIL     FIM-RES-ANT    EQUAL   "SIM"
+                     AND       FIM-RES-NOVO   EQUAL   "SIM".
+           PERFORM   IMPRIME-RESUMO-DELTA-ARQC.
+           CLOSE     RESUMO-ANT
+                     RESUMO-NOVO
+                     REL-DELTA-ARQC.
+
+       COLETA-RESUMO-ANT.
+
+           OPEN      INPUT     ARQC-ANT.
+           OPEN      OUTPUT    RESUMO-ANT.
+           PERFORM   LEITURA-ARQC-ANT-RES.
+           PERFORM   GRAVA-RESUMO-ANT
+                     UNTIL     FIM-COL-ANT    EQUAL   "SIM".
+           CLOSE     ARQC-ANT.
+           CLOSE     RESUMO-ANT.
+
+       LEITURA-ARQC-ANT-RES.
+
+           READ      ARQC-ANT
+                     AT END
+                     MOVE      "SIM"    TO   FIM-COL-ANT.
+
+       GRAVA-RESUMO-ANT.
+
+           IF        FIM-COL-ANT   NOT EQUAL   "SIM"
+                     IF   PRIMEIRO-ANT     EQUAL     "SIM"   OR
+                          COD-ARQC-ANT     NOT EQUAL  COD-ULT-ANT
+                          MOVE   COD-ARQC-ANT     TO   COD-RES-ANT
+                          MOVE   TURMA-ARQC-ANT   TO   TURMA-RES-ANT
+                          MOVE   STATUS-ARQC-ANT  TO   STATUS-RES-ANT
+                          WRITE  REG-RESUMO-ANT
+                          MOVE   COD-ARQC-ANT     TO   COD-ULT-ANT
+                          MOVE   "NAO"            TO   PRIMEIRO-ANT.
+           PERFORM   LEITURA-ARQC-ANT-RES.
+
+       COLETA-RESUMO-NOVO.
+
+           OPEN      INPUT     ARQC.
+           OPEN      OUTPUT    RESUMO-NOVO.
+           PERFORM   LEITURA-ARQC-NOVO-RES.
+           PERFORM   GRAVA-RESUMO-NOVO
+                     UNTIL     FIM-COL-NOVO   EQUAL   "SIM".
+           CLOSE     ARQC.
+           CLOSE     RESUMO-NOVO.
+
+       LEITURA-ARQC-NOVO-RES.
+
+           READ      ARQC
+                     AT END
+                     MOVE      "SIM"    TO   FIM-COL-NOVO.
+
+       GRAVA-RESUMO-NOVO.
+
+           IF        FIM-COL-NOVO  NOT EQUAL   "SIM"
+                     IF   PRIMEIRO-NOVO    EQUAL     "SIM"   OR
+                          COD-ARQC         NOT EQUAL  COD-ULT-NOVO
+                          MOVE   COD-ARQC         TO   COD-RES-NOVO
+                          MOVE   TURMA-ARQC       TO   TURMA-RES-NOVO
+                          MOVE   STATUS-ARQC      TO   STATUS-RES-NOVO
+                          WRITE  REG-RESUMO-NOVO
+                          MOVE   COD-ARQC         TO   COD-ULT-NOVO
+                          MOVE   "NAO"            TO   PRIMEIRO-NOVO.
+           PERFORM   LEITURA-ARQC-NOVO-RES.
+
+       LEITURA-RES-ANT.
+
+           READ      RESUMO-ANT
+                     AT END
+                     MOVE      "SIM"        TO   FIM-RES-ANT.
+           IF        FIM-RES-ANT   EQUAL    "SIM"
+                     MOVE      HIGH-VALUES  TO   CH-RES-ANT
+           ELSE
+                     MOVE      COD-RES-ANT  TO   CH-RES-ANT.
+
+       LEITURA-RES-NOVO.
+
+           READ      RESUMO-NOVO
+                     AT END
+                     MOVE      "SIM"        TO   FIM-RES-NOVO.
+           IF        FIM-RES-NOVO  EQUAL    "SIM"
+                     MOVE      HIGH-VALUES  TO   CH-RES-NOVO
+           ELSE
+                     MOVE      COD-RES-NOVO TO   CH-RES-NOVO.
+
+       COMPARA-DELTA-ARQC.
+
+           IF        CH-RES-ANT    LESS THAN     CH-RES-NOVO
+                     PERFORM      GRAVA-REMOVIDO-ARQC
+                     PERFORM      LEITURA-RES-ANT
+           ELSE
+           IF        CH-RES-NOVO   LESS THAN     CH-RES-ANT
+                     PERFORM      GRAVA-NOVO-ARQC
+                     PERFORM      LEITURA-RES-NOVO
+           ELSE
+                     PERFORM      VERIFICA-MUDANCA-ARQC
+                     PERFORM      LEITURA-RES-ANT
+                     PERFORM      LEITURA-RES-NOVO.
+
+       GRAVA-REMOVIDO-ARQC.
+
+           PERFORM   CABECALHO-DELTA-ARQC.
+           MOVE      COD-RES-ANT      TO   COD-DELTA-ARQC.
+           MOVE      "REMOVIDO"       TO   TIPO-DELTA-ARQC.
+           WRITE     REG-DELTA-ARQC FROM LINHA-DELTA-ARQC-01
+                     AFTER ADVANCING 2 LINES.
+           MOVE      TURMA-RES-ANT    TO   TURMA-ANT-DELTA.
+           MOVE      SPACES           TO   TURMA-NOVO-DELTA.
+           WRITE     REG-DELTA-ARQC FROM LINHA-DELTA-ARQC-02
+                     AFTER ADVANCING 1 LINE.
+           ADD       2                TO   CT-LIN-ARQC.
+
+       GRAVA-NOVO-ARQC.
+
+           PERFORM   CABECALHO-DELTA-ARQC.
+           MOVE      COD-RES-NOVO     TO   COD-DELTA-ARQC.
+           IF        STATUS-RES-NOVO  EQUAL   "M"
+                     MOVE  "NOVO - CORRESPONDEU"  TO  TIPO-DELTA-ARQC
+                     ADD   1                      TO  QT-NOVO-MATCH
+           ELSE
+           IF        STATUS-RES-NOVO  EQUAL   "A"
+                     MOVE  "NOVO - SO ARQA"       TO  TIPO-DELTA-ARQC
+                     ADD   1                      TO  QT-NOVO-SOA
+           ELSE
+                     MOVE  "NOVO - SO ARQB"       TO  TIPO-DELTA-ARQC
+                     ADD   1                      TO  QT-NOVO-SOB.
+           WRITE     REG-DELTA-ARQC FROM LINHA-DELTA-ARQC-01
+                     AFTER ADVANCING 2 LINES.
+           MOVE      SPACES           TO   TURMA-ANT-DELTA.
+           MOVE      TURMA-RES-NOVO   TO   TURMA-NOVO-DELTA.
+           WRITE     REG-DELTA-ARQC FROM LINHA-DELTA-ARQC-02
+                     AFTER ADVANCING 1 LINE.
+           ADD       2                TO   CT-LIN-ARQC.
+
+       VERIFICA-MUDANCA-ARQC.
+
+           IF        STATUS-RES-ANT   NOT EQUAL   STATUS-RES-NOVO
+                     PERFORM   GRAVA-MUDANCA-STATUS-ARQC
+           ELSE
+           IF        TURMA-RES-ANT    NOT EQUAL   TURMA-RES-NOVO
+                     PERFORM   GRAVA-MUDANCA-TURMA-ARQC.
+
+       GRAVA-MUDANCA-STATUS-ARQC.
+
+           PERFORM   CABECALHO-DELTA-ARQC.
+           MOVE      COD-RES-NOVO     TO   COD-DELTA-ARQC.
+           IF        STATUS-RES-NOVO  EQUAL   "M"
+                     MOVE "PASSOU A CORRESPONDER" TO  TIPO-DELTA-ARQC
+                     ADD  1                        TO  QT-NOVO-MATCH
+           ELSE
+           IF        STATUS-RES-NOVO  EQUAL   "A"
+                     MOVE "PASSOU A SO ARQA"      TO  TIPO-DELTA-ARQC
+                     ADD  1                        TO  QT-NOVO-SOA
+           ELSE
+                     MOVE "PASSOU A SO ARQB"      TO  TIPO-DELTA-ARQC
+                     ADD  1                        TO  QT-NOVO-SOB.
+           WRITE     REG-DELTA-ARQC FROM LINHA-DELTA-ARQC-01
+                     AFTER ADVANCING 2 LINES.
+           MOVE      TURMA-RES-ANT    TO   TURMA-ANT-DELTA.
+           MOVE      TURMA-RES-NOVO   TO   TURMA-NOVO-DELTA.
+           WRITE     REG-DELTA-ARQC FROM LINHA-DELTA-ARQC-02
+                     AFTER ADVANCING 1 LINE.
+           ADD       2                TO   CT-LIN-ARQC.
+
+       GRAVA-MUDANCA-TURMA-ARQC.
+
+           PERFORM   CABECALHO-DELTA-ARQC.
+           MOVE      COD-RES-NOVO     TO   COD-DELTA-ARQC.
+           MOVE      "TURMA ALTERADA" TO   TIPO-DELTA-ARQC.
+           WRITE     REG-DELTA-ARQC FROM LINHA-DELTA-ARQC-01
+                     AFTER ADVANCING 2 LINES.
+           MOVE      TURMA-RES-ANT    TO   TURMA-ANT-DELTA.
+           MOVE      TURMA-RES-NOVO   TO   TURMA-NOVO-DELTA.
+           WRITE     REG-DELTA-ARQC FROM LINHA-DELTA-ARQC-02
+                     AFTER ADVANCING 1 LINE.
+           ADD       1                TO   QT-TURMA-ALT.
+           ADD       2                TO   CT-LIN-ARQC.
+
+       CABECALHO-DELTA-ARQC.
+
+           IF        PRIMEIRA-DELTA-ARQC  EQUAL   "SIM"
+                     OR        CT-LIN-ARQC  GREATER THAN CT-LIN-MAX-ARQC
+                     WRITE   REG-DELTA-ARQC FROM CAB-DELTA-ARQC
+                             AFTER ADVANCING PAGE
+                     MOVE    "NAO"   TO   PRIMEIRA-DELTA-ARQC
+                     MOVE    ZEROES  TO   CT-LIN-ARQC.
+
+       IMPRIME-RESUMO-DELTA-ARQC.
+
+           PERFORM   CABECALHO-DELTA-ARQC.
+           MOVE      QT-NOVO-MATCH    TO   QT-NM-LIN.
+           MOVE      QT-NOVO-SOA      TO   QT-NA-LIN.
+           MOVE      QT-NOVO-SOB      TO   QT-NB-LIN.
+           MOVE      QT-TURMA-ALT     TO   QT-TA-LIN.
+           WRITE     REG-DELTA-ARQC FROM LINHA-DELTA-ARQC-RESUMO
+                     AFTER ADVANCING 2 LINES.
     
 
 
