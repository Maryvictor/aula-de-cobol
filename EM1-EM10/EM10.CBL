@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       EX10.
+       AUTHOR.           MARIA VICTOR.
+       INSTALLATION.     FATEC-SP.
+       DATE-WRITTEN.     23/06/2020.
+       DATE-COMPILED.
+       SECURITY.  APENAS O AUTOR PODE MODIFICA-LO.
+      *REMARKS.  CONSULTA AVULSA, SEM RODAR UM JOB BATCH INTEIRO, DE
+      *          UM UNICO ALUNO (CADALU2, O MESMO ARQUIVO LIDO POR
+      *          EX05) OU DE UM UNICO FUNCIONARIO (CADFUN, O MESMO
+      *          ARQUIVO INDEXADO LIDO POR EX08). O OPERADOR ESCOLHE
+      *          NO CONSOLE QUAL DOS DOIS QUER CONSULTAR E INFORMA A
+      *          MATRICULA/CODIGO; O PROGRAMA MOSTRA OS DADOS ATUAIS
+      *          DAQUELE REGISTRO (NO CASO DO ALUNO, JA COM A MEDIA
+      *          CALCULADA). A CONSULTA DE FUNCIONARIO USA LEITURA
+      *          DIRETA (ACCESS MODE RANDOM) PELA CHAVE CODIGO-ENT,
+      *          SEM VARRER O ARQUIVO; A DE ALUNO VARRE CADALU2 ATE
+      *          ACHAR A MATRICULA OU CHEGAR NO FIM, POIS ESTE ARQUIVO
+      *          NAO E INDEXADO.
+       ENVIRONMENT             DIVISION.
+       CONFIGURATION SECTION.
+             SOURCE-COMPUTER.  MARIA-PC.
+             OBJECT-COMPUTER.  MARIA-PC.
+             SPECIAL-NAMES.         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT   CADALU2 ASSIGN   TO    DISK
+           ORGANIZATION IS  LINE      SEQUENTIAL.
+
+           SELECT   CADFUN ASSIGN    TO    DISK
+           ORGANIZATION IS  INDEXED
+           ACCESS MODE  IS  RANDOM
+           RECORD KEY   IS  CODIGO-ENT.
+
+       DATA                           DIVISION.
+
+       FILE SECTION.
+       FD  CADALU2
+           LABEL     RECORD       ARE         STANDARD
+           VALUE     OF FILE-ID   IS         "CADALU2.DAT".
+
+       01  REG-ALU.
+           03 NUMERO-ALU   PIC 9(05).
+           03 NOME-ALU     PIC X(20).
+           03 NOTA1-ALU    PIC 9(02)V9(02).
+           03 NOTA2-ALU    PIC 9(02)V99.
+           03 FALTAS-ALU   PIC X(02).
+
+       FD  CADFUN
+           LABEL  RECORD     ARE     STANDARD
+           VALUE  OF FILE-ID IS     "CADFUN.DAT".
+
+       01  REG-ENT.
+             02 CODIGO-ENT              PIC 9(05).
+             02 NOME-ENT                PIC X(20).
+             02 SALARIO-BRUTO-ENT       PIC 9(5)V99.
+
+       WORKING-STORAGE SECTION.
+
+       77  TIPO-CONSULTA    PIC X(01)     VALUE SPACES.
+       77  CHAVE-INFORMADA  PIC 9(05)     VALUE ZEROS.
+       77  FIM-ALU          PIC X(03)     VALUE "NAO".
+       77  ACHOU            PIC X(03)     VALUE "NAO".
+       77  SOMA-NOTA-CONS   PIC 9(02)V9(02) VALUE ZEROS.
+       77  MEDIA-CONS       PIC 99V99     VALUE ZEROS.
+
+       PROCEDURE                     DIVISION.
+
+       PGM-EX10.
+
+	       PERFORM    INICIO.
+	       PERFORM    PRINCIPAL.
+	       PERFORM    TERMINO.
+
+           STOP RUN.
+
+       INICIO.
+
+           DISPLAY "CONSULTA AVULSA - ALUNO (A) OU FUNCIONARIO (F)?".
+           ACCEPT   TIPO-CONSULTA.
+           DISPLAY "INFORME A MATRICULA/CODIGO: ".
+           ACCEPT   CHAVE-INFORMADA.
+
+       PRINCIPAL.
+
+           IF        TIPO-CONSULTA    EQUAL    "A"  OR  "a"
+                     PERFORM          CONSULTA-ALUNO
+           ELSE
+              IF     TIPO-CONSULTA    EQUAL    "F"  OR  "f"
+                     PERFORM          CONSULTA-FUNCIONARIO
+              ELSE
+                     DISPLAY "OPCAO INVALIDA - INFORME A OU F.".
+
+       CONSULTA-ALUNO.
+
+           OPEN      INPUT      CADALU2.
+           PERFORM   LE-ALUNO
+                     UNTIL      FIM-ALU  EQUAL  "SIM"
+                     OR         ACHOU    EQUAL  "SIM".
+           CLOSE     CADALU2.
+
+           IF        ACHOU      EQUAL    "SIM"
+                     PERFORM    CALCULA-MEDIA-CONS
+                     DISPLAY "MATRICULA : " NUMERO-ALU
+                     DISPLAY "NOME      : " NOME-ALU
+                     DISPLAY "MEDIA     : " MEDIA-CONS
+                     DISPLAY "FALTAS    : " FALTAS-ALU
+           ELSE
+                     DISPLAY "ALUNO NAO ENCONTRADO.".
+
+       LE-ALUNO.
+
+           READ      CADALU2
+                     AT END
+                     MOVE     "SIM"     TO     FIM-ALU.
+           IF        FIM-ALU    NOT EQUAL "SIM"  AND
+                     NUMERO-ALU EQUAL   CHAVE-INFORMADA
+                     MOVE       "SIM"   TO     ACHOU.
+
+       CALCULA-MEDIA-CONS.
+
+           ADD       NOTA1-ALU  NOTA2-ALU  GIVING  SOMA-NOTA-CONS.
+           DIVIDE    SOMA-NOTA-CONS  BY  2  GIVING  MEDIA-CONS.
+
+       CONSULTA-FUNCIONARIO.
+
+           MOVE      CHAVE-INFORMADA  TO  CODIGO-ENT.
+           OPEN      INPUT      CADFUN.
+           READ      CADFUN
+                     INVALID KEY
+                     DISPLAY "FUNCIONARIO NAO ENCONTRADO."
+                     NOT INVALID KEY
+                     DISPLAY "CODIGO    : " CODIGO-ENT
+                     DISPLAY "NOME      : " NOME-ENT
+                     DISPLAY "SALARIO   : " SALARIO-BRUTO-ENT.
+           CLOSE     CADFUN.
+
+       TERMINO.
+
+           CONTINUE.
