@@ -8,7 +8,18 @@
       *REMARKS.  LE OS REGISTRO DO ARQUIVO DE
       *          ENTRADA CADFUN E GRAVA NO
       *          ARQUIVO DE SAIDA CADSAI
-      *          OS REGISTRO COM SALARIO REAJUSTADO.
+      *          OS REGISTRO COM SALARIO ANTIGO E REAJUSTADO.
+      *          AO FINAL E IMPRESSO UM RESUMO (REL-IMPACTO) COM O
+      *          TOTAL DA FOLHA ANTES E DEPOIS DO REAJUSTE E O CUSTO
+      *          TOTAL DO REAJUSTE.
+      *          CADFUN PASSOU A SER ARQUIVO INDEXADO POR CODIGO-ENT
+      *          PARA PERMITIR CONSULTA/MANUTENCAO POR MATRICULA SEM
+      *          VARRER O ARQUIVO INTEIRO; ESTE PROGRAMA CONTINUA
+      *          LENDO-O SEQUENCIALMENTE, NA ORDEM DA CHAVE.
+      *          REGISTRO COM SALARIO FORA DE QUALQUER FAIXA DE
+      *          REAJUSTE NAO E GRAVADO EM CADSAI; EM VEZ DISSO GRAVA
+      *          UM REGISTRO NO FORMATO PADRAO DE EXCECAO EM1REJ8.DAT,
+      *          COMUM AOS DEMAIS PROGRAMAS DE FILTRO DO EM1.
        ENVIRONMENT             DIVISION.
        CONFIGURATION SECTION.
              SOURCE-COMPUTER.  MARIA-PC.
@@ -18,18 +29,25 @@
        FILE-CONTROL.
 
            SELECT   CADFUN ASSIGN    TO    DISK
-           ORGANIZATION IS  LINE      SEQUENTIAL.
+           ORGANIZATION IS  INDEXED
+           ACCESS MODE  IS  SEQUENTIAL
+           RECORD KEY   IS  CODIGO-ENT.
 
            SELECT   CADSAI ASSIGN   TO      DISK
            ORGANIZATION IS  LINE      SEQUENTIAL.
 
+           SELECT   REL-IMPACTO ASSIGN TO  DISK.
+
+           SELECT   EM1-REJ ASSIGN    TO    DISK
+           ORGANIZATION IS  LINE      SEQUENTIAL.
+
        DATA                           DIVISION.
 
        FILE SECTION.
        FD  CADFUN
            LABEL  RECORD     ARE     STANDARD
            VALUE  OF FILE-ID IS     "CADFUN.DAT".
-      
+
        01  REG-ENT.
              02 CODIGO-ENT              PIC 9(05).
              02 NOME-ENT                PIC X(20).
@@ -37,83 +55,179 @@
        FD  CADSAI
            LABEL  RECORD      ARE   STANDARD
            VALUE  OF FILE-ID  IS    "CADSAI1.DAT".
-       
+
        01   REG-SAI.
             03 CODIGO-SAI                PIC 9(05).
             03 NOME-SAI                  PIC X(20).
+            03 SALARIO-ANTIGO-SAI        PIC 9(5)V99.
             03 SALARIO-REAJUSTADO-SAI    PIC 9(5)V99.
 
+       01   REG-TRAILER-SAI.
+            03 TRAILER-ID-SAI           PIC X(05).
+            03 CT-REG-TRL               PIC 9(07).
+            03 HASH-TRL                 PIC 9(09).
+            03 FILLER                   PIC X(18).
+
+       FD  REL-IMPACTO
+           LABEL RECORD IS OMITTED.
+
+       01   REG-IMPACTO             PIC X(80).
+
+       FD  EM1-REJ
+           LABEL  RECORD      ARE   STANDARD
+           VALUE  OF FILE-ID  IS    "EM1REJ8.DAT".
+
+           COPY EM1REJ.
+
        WORKING-STORAGE SECTION.
 
        77  FIM-ARQ    PIC X(03)     VALUE   "NAO".
+       77  FAIXA-VALIDA PIC X(03)   VALUE   "NAO".
        77  WMULT      PIC 9(5)V99.
        77  WDIV       PIC 9(5)V99.
        77  WRESULTADO PIC 9(5)V99.
-       
+       77  TOTAL-ANTIGO     PIC 9(09)V99   VALUE ZEROS.
+       77  TOTAL-REAJUSTADO PIC 9(09)V99   VALUE ZEROS.
+       77  TOTAL-CUSTO      PIC 9(09)V99   VALUE ZEROS.
+       77  CT-REG-SAI       PIC 9(07)      VALUE ZEROS.
+       77  HASH-CODIGO-SAI  PIC 9(09)      VALUE ZEROS.
+
+       01  LINHA-01.
+           02 FILLER     PIC X(25) VALUE SPACES.
+           02 FILLER     PIC X(30) VALUE "IMPACTO DO REAJUSTE SALARIAL".
+           02 FILLER     PIC X(25) VALUE SPACES.
+
+       01  LINHA-02.
+           02 FILLER         PIC X(05) VALUE SPACES.
+           02 FILLER         PIC X(24) VALUE "FOLHA ANTES DO REAJUSTE:".
+           02 TOTAL-ANT-LIN  PIC ZZZ.ZZZ.ZZ9,99.
+           02 FILLER         PIC X(41) VALUE SPACES.
+
+       01  LINHA-03.
+           02 FILLER         PIC X(05) VALUE SPACES.
+           02 FILLER      PIC X(25) VALUE "FOLHA DEPOIS DO REAJUSTE:".
+           02 TOTAL-REA-LIN  PIC ZZZ.ZZZ.ZZ9,99.
+           02 FILLER         PIC X(40) VALUE SPACES.
+
+       01  LINHA-04.
+           02 FILLER         PIC X(05) VALUE SPACES.
+           02 FILLER      PIC X(25) VALUE "CUSTO TOTAL DO REAJUSTE :".
+           02 TOTAL-CUS-LIN  PIC ZZZ.ZZZ.ZZ9,99.
+           02 FILLER         PIC X(40) VALUE SPACES.
+
        PROCEDURE                     DIVISION.
-       
+
        PGM-EX08.
 
 	       PERFORM    INICIO.
 
-	       PERFORM    PRINCIPAL 
+	       PERFORM    PRINCIPAL
                     UNTIL      FIM-ARQ   EQUAL     "SIM".
-      	 
+
 	       PERFORM   TERMINO.
-	  
+
            STOP RUN.
 
        INICIO.
 
            OPEN INPUT        CADFUN
-               OUTPUT        CADSAI.
+               OUTPUT        CADSAI
+                              REL-IMPACTO
+                              EM1-REJ.
 
-           PERFORM       LEITURA.      
+           PERFORM       LEITURA.
 
 
        LEITURA.
 
            READ CADFUN
-                    AT END 
+                    AT END
                     MOVE    "SIM"    TO   FIM-ARQ.
 
        PRINCIPAL.
 
 	       PERFORM             SELECAO.
-           PERFORM             DIVIDIR.
-           PERFORM             SOMA.
-           PERFORM             GRAVACAO.
+           IF                  FAIXA-VALIDA EQUAL "SIM"
+                               PERFORM DIVIDIR
+                               PERFORM SOMA
+                               PERFORM ACUMULA-TOTAIS
+                               PERFORM GRAVACAO
+           ELSE
+                               PERFORM GRAVA-EM1-REJ.
 	       PERFORM             LEITURA.
 
 
        SELECAO.
 
+           MOVE  "NAO"   TO   FAIXA-VALIDA.
+
            IF    SALARIO-BRUTO-ENT >= 1 AND SALARIO-BRUTO-ENT <= 1000
-	             MULTIPLY SALARIO-BRUTO-ENT BY 12 GIVING WMULT.
+	             MULTIPLY SALARIO-BRUTO-ENT BY 12 GIVING WMULT
+                 MOVE     "SIM"                TO   FAIXA-VALIDA.
 
            IF    SALARIO-BRUTO-ENT > 1000 AND SALARIO-BRUTO-ENT <= 2000
-                 MULTIPLY SALARIO-BRUTO-ENT BY 11 GIVING WMULT.
+                 MULTIPLY SALARIO-BRUTO-ENT BY 11 GIVING WMULT
+                 MOVE     "SIM"                TO   FAIXA-VALIDA.
 
             IF   SALARIO-BRUTO-ENT > 2000
-                 MULTIPLY SALARIO-BRUTO-ENT BY 10 GIVING WMULT.         
+                 MULTIPLY SALARIO-BRUTO-ENT BY 10 GIVING WMULT
+                 MOVE     "SIM"                TO   FAIXA-VALIDA.
 
        DIVIDIR.
                  DIVIDE WMULT BY 100 GIVING WDIV.
 
-       SOMA. 
-                 ADD  SALARIO-BRUTO-ENT WDIV GIVING WRESULTADO.      
+       SOMA.
+                 ADD  SALARIO-BRUTO-ENT WDIV GIVING WRESULTADO.
 
+       ACUMULA-TOTAIS.
+                 ADD  SALARIO-BRUTO-ENT    TO TOTAL-ANTIGO.
+                 ADD  WRESULTADO           TO TOTAL-REAJUSTADO.
 
        GRAVACAO.
 
-           MOVE      CODIGO-ENT     TO          CODIGO-SAI.
-           MOVE      NOME-ENT       TO          NOME-SAI.
-           MOVE      WRESULTADO     TO          SALARIO-REAJUSTADO-SAI.
+           MOVE      CODIGO-ENT        TO       CODIGO-SAI.
+           MOVE      NOME-ENT          TO       NOME-SAI.
+           MOVE      SALARIO-BRUTO-ENT TO       SALARIO-ANTIGO-SAI.
+           MOVE      WRESULTADO        TO       SALARIO-REAJUSTADO-SAI.
            WRITE     REG-SAI.
+           ADD       1                 TO       CT-REG-SAI.
+           ADD       CODIGO-SAI        TO       HASH-CODIGO-SAI.
+
+
+       GRAVA-EM1-REJ.
+
+           MOVE      "EX08"            TO       EM1-REJ-PROGRAMA.
+           MOVE      CODIGO-ENT        TO       EM1-REJ-CHAVE.
+           MOVE      "FAIXA "          TO       EM1-REJ-MOTIVO.
+           WRITE     REG-EM1-REJ.
 
 
        TERMINO.
+           SUBTRACT  TOTAL-ANTIGO  FROM  TOTAL-REAJUSTADO
+                     GIVING        TOTAL-CUSTO.
+           PERFORM   GRAVA-TRAILER-SAI.
+           PERFORM   IMPRIME-IMPACTO.
            CLOSE       CADFUN
-                       CADSAI.
-                      
+                       CADSAI
+                       REL-IMPACTO
+                       EM1-REJ.
+
+
+       GRAVA-TRAILER-SAI.
+
+           MOVE      "TRLR:"         TO       TRAILER-ID-SAI.
+           MOVE      CT-REG-SAI      TO       CT-REG-TRL.
+           MOVE      HASH-CODIGO-SAI TO       HASH-TRL.
+           WRITE     REG-TRAILER-SAI.
+
+
+       IMPRIME-IMPACTO.
+           MOVE      TOTAL-ANTIGO      TO    TOTAL-ANT-LIN.
+           MOVE      TOTAL-REAJUSTADO  TO    TOTAL-REA-LIN.
+           MOVE      TOTAL-CUSTO       TO    TOTAL-CUS-LIN.
+           WRITE     REG-IMPACTO FROM LINHA-01 AFTER ADVANCING PAGE.
+           WRITE     REG-IMPACTO FROM LINHA-02 AFTER ADVANCING 2 LINES.
+           WRITE     REG-IMPACTO FROM LINHA-03 AFTER ADVANCING 1 LINE.
+           WRITE     REG-IMPACTO FROM LINHA-04 AFTER ADVANCING 2 LINES.
+
 
