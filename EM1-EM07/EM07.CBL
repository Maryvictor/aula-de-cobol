@@ -6,9 +6,16 @@
        DATE-COMPILED.
        SECURITY. APENAS O AUTOR PODE MODIFICA-LO. 
       *REMARKS. LE OS REGISTRO DO ARQUIVO DE
-      *         ENTRADA CADALU, CALCULA A MEDIA
-      *         E GRAVA O ARQUIVO DE SAIDA CADATU SOMENTE OS DADOS DO 
-      *         SEXO FEMININO.
+      *         ENTRADA CADALU, CALCULA A MEDIA E GRAVA O ARQUIVO DE
+      *         SAIDA CADATU3 COM OS DADOS DO SEXO FEMININO E O
+      *         ARQUIVO CADATU4 COM OS DADOS DO SEXO MASCULINO.
+      *         AO FINAL E IMPRESSO UM COMPARATIVO DE MEDIA E
+      *         PERCENTUAL DE APROVACAO POR SEXO (REL-COMP).
+      *         REGISTRO COM SEXO-ENT DIFERENTE DE F/M NAO E GRAVADO
+      *         EM NENHUM DOS DOIS ARQUIVOS DE SAIDA; EM VEZ DISSO
+      *         GRAVA UM REGISTRO NO FORMATO PADRAO DE EXCECAO
+      *         EM1REJ7.DAT, COMUM AOS DEMAIS PROGRAMAS DE FILTRO DO
+      *         EM1.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -21,13 +28,18 @@
            ORGANIZATION IS LINE SEQUENTIAL.
            SELECT CADATU ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
-       
-       DATA DIVISION. 
+           SELECT CADATU-M ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REL-COMP ASSIGN TO DISK.
+           SELECT EM1-REJ ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
        FILE SECTION.
-       FD CADALU 
+       FD CADALU
           LABEL    RECORD        ARE        STANDARD
           VALUE   OF FILE-ID     IS        "CADALU3.DAT".
-       01 REG-ENT. 
+       01 REG-ENT.
           03 NUMERO-ENT   PIC 9(05).
           03 NOME-ENT     PIC X(20).
           03 NOTA1-ENT    PIC 9(02)V9(02).
@@ -36,7 +48,7 @@
           03 NOTA4-ENT    PIC 9(02)V99.
           03 SEXO-ENT     PIC X(01).
 
-       FD CADATU 
+       FD CADATU
           LABEL     RECORD       ARE         STANDARD
           VALUE     OF FILE-ID   IS         "CADATU3.DAT".
        01 REG-SAI.
@@ -44,50 +56,185 @@
           03 NOME-SAI     PIC X(20).
           03 MEDIA-SAI    PIC 9(02)V99.
           03 SEXO-SAI     PIC X(01).
-      
+
+       01 REG-TRAILER-SAI.
+          03 TRAILER-ID-SAI PIC X(05).
+          03 CT-REG-TRL     PIC 9(07).
+          03 HASH-TRL       PIC 9(09).
+          03 FILLER         PIC X(09).
+
+       FD CADATU-M
+          LABEL     RECORD       ARE         STANDARD
+          VALUE     OF FILE-ID   IS         "CADATU4.DAT".
+       01 REG-SAI-M.
+          03 NUMERO-SAI-M   PIC 9(05).
+          03 NOME-SAI-M     PIC X(20).
+          03 MEDIA-SAI-M    PIC 9(02)V99.
+          03 SEXO-SAI-M     PIC X(01).
+
+       FD REL-COMP
+          LABEL RECORD IS OMITTED.
+       01 REG-COMP           PIC X(80).
+
+       FD EM1-REJ
+          LABEL     RECORD       ARE         STANDARD
+          VALUE     OF FILE-ID   IS         "EM1REJ7.DAT".
+
+          COPY EM1REJ.
+
        WORKING-STORAGE SECTION.
        77 FIM-ARQ    PIC X(03)       VALUE "NAO".
        77 SOMA-NOTA  PIC 9(02)V9(02) VALUE ZEROS.
        77 WMEDIA     PIC 99V99       VALUE ZEROS.
 
+       77 QTD-F          PIC 9(05)       VALUE ZEROS.
+       77 QTD-M          PIC 9(05)       VALUE ZEROS.
+       77 QTD-APR-F      PIC 9(05)       VALUE ZEROS.
+       77 QTD-APR-M      PIC 9(05)       VALUE ZEROS.
+       77 SOMA-MEDIA-F   PIC 9(07)V99    VALUE ZEROS.
+       77 SOMA-MEDIA-M   PIC 9(07)V99    VALUE ZEROS.
+       77 MEDIA-F        PIC 9(02)V99    VALUE ZEROS.
+       77 MEDIA-M        PIC 9(02)V99    VALUE ZEROS.
+       77 PERC-APR-F     PIC 9(03)V99    VALUE ZEROS.
+       77 PERC-APR-M     PIC 9(03)V99    VALUE ZEROS.
+       77 HASH-NUMERO-F  PIC 9(09)       VALUE ZEROS.
+
+       01  LINHA-01.
+           02 FILLER      PIC X(20) VALUE SPACES.
+           02 FILLER      PIC X(40) VALUE
+                            "COMPARATIVO DE MEDIA E APROVACAO P/SEXO".
+           02 FILLER      PIC X(20) VALUE SPACES.
+
+       01  LINHA-02.
+           02 FILLER        PIC X(05) VALUE SPACES.
+           02 FILLER        PIC X(15) VALUE "SEXO FEMININO:".
+           02 FILLER        PIC X(10) VALUE " QTDE:".
+           02 QTD-F-LIN     PIC ZZ.ZZ9.
+           02 FILLER        PIC X(10) VALUE " MEDIA:".
+           02 MEDIA-F-LIN   PIC Z9,99.
+           02 FILLER        PIC X(12) VALUE " APROVACAO:".
+           02 PERC-F-LIN    PIC ZZ9,99.
+           02 FILLER        PIC X(01) VALUE "%".
+
+       01  LINHA-03.
+           02 FILLER        PIC X(05) VALUE SPACES.
+           02 FILLER        PIC X(15) VALUE "SEXO MASCULINO:".
+           02 FILLER        PIC X(10) VALUE " QTDE:".
+           02 QTD-M-LIN     PIC ZZ.ZZ9.
+           02 FILLER        PIC X(10) VALUE " MEDIA:".
+           02 MEDIA-M-LIN   PIC Z9,99.
+           02 FILLER        PIC X(12) VALUE " APROVACAO:".
+           02 PERC-M-LIN    PIC ZZ9,99.
+           02 FILLER        PIC X(01) VALUE "%".
+
        PROCEDURE DIVISION.
-       PGM-EX07. 
+       PGM-EX07.
            PERFORM INICIO.
-           PERFORM PRINCIPAL 
+           PERFORM PRINCIPAL
                    UNTIL FIM-ARQ EQUAL "SIM".
            PERFORM TERMINO.
            STOP RUN.
-       
-       INICIO. 
-           OPEN INPUT  CADALU 
-                OUTPUT CADATU.
+
+       INICIO.
+           OPEN INPUT  CADALU
+                OUTPUT CADATU
+                       CADATU-M
+                       REL-COMP
+                       EM1-REJ.
            PERFORM LEITURA.
-       
-       LEITURA. 
-           READ CADALU 
-                AT END 
+
+       LEITURA.
+           READ CADALU
+                AT END
                 MOVE "SIM" TO FIM-ARQ.
-    
+
        PRINCIPAL.
            PERFORM CALCMEDIA.
            PERFORM SELECAO.
            PERFORM LEITURA.
-      
-       CALCMEDIA. 
-           ADD NOTA1-ENT NOTA2-ENT NOTA3-ENT NOTA4-ENT GIVING SOMA-NOTA. 
+
+       CALCMEDIA.
+           ADD NOTA1-ENT NOTA2-ENT NOTA3-ENT NOTA4-ENT GIVING SOMA-NOTA.
            DIVIDE SOMA-NOTA BY 4 GIVING WMEDIA.
 
        SELECAO.
-           IF       SEXO-ENT       EQUAL       "F"  OR "f" 
-                    PERFORM        GRAVACAO.
+           IF       SEXO-ENT       EQUAL       "F"  OR "f"
+                    PERFORM        ACUMULA-F
+                    PERFORM        GRAVACAO
+           ELSE
+              IF    SEXO-ENT       EQUAL       "M"  OR "m"
+                    PERFORM        ACUMULA-M
+                    PERFORM        GRAVACAO-M
+              ELSE
+                    PERFORM        GRAVA-EM1-REJ.
+
+       ACUMULA-F.
+           ADD  1          TO QTD-F.
+           ADD  WMEDIA     TO SOMA-MEDIA-F.
+           IF   WMEDIA  >= 7
+                ADD 1      TO QTD-APR-F.
+
+       ACUMULA-M.
+           ADD  1          TO QTD-M.
+           ADD  WMEDIA     TO SOMA-MEDIA-M.
+           IF   WMEDIA  >= 7
+                ADD 1      TO QTD-APR-M.
 
-       GRAVACAO.   
+       GRAVACAO.
            MOVE  NUMERO-ENT TO NUMERO-SAI.
            MOVE  NOME-ENT   TO NOME-SAI.
            MOVE  WMEDIA     TO MEDIA-SAI.
            MOVE  SEXO-ENT   TO SEXO-SAI.
            WRITE REG-SAI.
+           ADD   NUMERO-SAI TO HASH-NUMERO-F.
+
+       GRAVACAO-M.
+           MOVE  NUMERO-ENT TO NUMERO-SAI-M.
+           MOVE  NOME-ENT   TO NOME-SAI-M.
+           MOVE  WMEDIA     TO MEDIA-SAI-M.
+           MOVE  SEXO-ENT   TO SEXO-SAI-M.
+           WRITE REG-SAI-M.
+
+       GRAVA-EM1-REJ.
+           MOVE  "EX07"      TO EM1-REJ-PROGRAMA.
+           MOVE  NUMERO-ENT  TO EM1-REJ-CHAVE.
+           MOVE  "SEXOIN"    TO EM1-REJ-MOTIVO.
+           WRITE REG-EM1-REJ.
 
        TERMINO.
+           PERFORM GRAVA-TRAILER-SAI.
+           PERFORM CALCULA-COMPARATIVO.
+           PERFORM IMPRIME-COMPARATIVO.
            CLOSE CADALU
-                 CADATU.
+                 CADATU
+                 CADATU-M
+                 REL-COMP
+                 EM1-REJ.
+
+       GRAVA-TRAILER-SAI.
+           MOVE  "TRLR:"      TO TRAILER-ID-SAI.
+           MOVE  QTD-F        TO CT-REG-TRL.
+           MOVE  HASH-NUMERO-F TO HASH-TRL.
+           WRITE REG-TRAILER-SAI.
+
+       CALCULA-COMPARATIVO.
+           IF   QTD-F  >  ZEROS
+                DIVIDE SOMA-MEDIA-F BY QTD-F GIVING MEDIA-F
+                DIVIDE QTD-APR-F    BY QTD-F GIVING PERC-APR-F
+                MULTIPLY 100 BY PERC-APR-F.
+           IF   QTD-M  >  ZEROS
+                DIVIDE SOMA-MEDIA-M BY QTD-M GIVING MEDIA-M
+                DIVIDE QTD-APR-M    BY QTD-M GIVING PERC-APR-M
+                MULTIPLY 100 BY PERC-APR-M.
+
+       IMPRIME-COMPARATIVO.
+           MOVE QTD-F      TO QTD-F-LIN.
+           MOVE MEDIA-F    TO MEDIA-F-LIN.
+           MOVE PERC-APR-F TO PERC-F-LIN.
+           MOVE QTD-M      TO QTD-M-LIN.
+           MOVE MEDIA-M    TO MEDIA-M-LIN.
+           MOVE PERC-APR-M TO PERC-M-LIN.
+
+           WRITE REG-COMP FROM LINHA-01 AFTER ADVANCING PAGE.
+           WRITE REG-COMP FROM LINHA-02 AFTER ADVANCING 2 LINES.
+           WRITE REG-COMP FROM LINHA-03 AFTER ADVANCING 1 LINE.
