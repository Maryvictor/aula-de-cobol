@@ -17,8 +17,12 @@
 
            SELECT   CADALU           ASSIGN      TO      DISK
            ORGANIZATION   IS           LINE         SEQUENTIAL.
+           SELECT   OPTIONAL PARAM-PAG ASSIGN     TO      DISK
+           ORGANIZATION   IS           LINE         SEQUENTIAL.
            SELECT   TRAB             ASSIGN      TO      DISK.
            SELECT   RELALU           ASSIGN      TO      DISK.
+           SELECT   RELALU-CSV       ASSIGN      TO      DISK
+           ORGANIZATION   IS           LINE         SEQUENTIAL.
 
        DATA                           DIVISION.
 
@@ -38,6 +42,13 @@
              02 NOME-ENT        PIC X(30).
              02 EMAIL-ENT       PIC X(20).
 
+       FD  PARAM-PAG
+           LABEL         RECORD          ARE     STANDARD
+           VALUE        OF FILE-ID       IS      "PARAM-PAG.DAT".
+
+       01  REG-PARAM-PAG.
+             02 LINHAS-PAG-PARAM   PIC 9(02).
+
        SD  TRAB.
        01  REG-TRAB.
              02 COD-TRAB         PIC 9(02).
@@ -51,19 +62,28 @@
 
     
              
-       FD  RELALU 
+       FD  RELALU
            LABEL         RECORD         IS          OMITTED.
 
        01  REG-REL           PIC X(80).
-            
+
+       FD  RELALU-CSV
+           LABEL         RECORD          ARE     STANDARD
+           VALUE        OF FILE-ID       IS      "RELALU.CSV".
+
+       01  REG-REL-CSV       PIC X(130).
 
        WORKING-STORAGE SECTION.
 
        77  FIM-ARQ          PIC X(03)             VALUE   "NAO".
        77  CT-LIN           PIC 9(02)             VALUE  40.
+       77  CT-LIN-MAX       PIC 9(02)             VALUE  39.
        77  CT-PAG           PIC 9(02)             VALUE  ZEROES.
        77  WR-CURSO         PIC X(30).
        77  WR-DISCIPLINA      PIC X(30).
+       77  PRIMEIRO-REG     PIC X(03)             VALUE "SIM".
+       77  CT-ALU-GRUPO     PIC 9(05)             VALUE ZEROS.
+       77  CT-ALU-GER       PIC 9(05)             VALUE ZEROS.
 
        01  CAB-01.
            02 FILLER         PIC X(20) VALUE SPACES.
@@ -108,6 +128,34 @@
            02 EMAIL-DET      PIC X(30).
            02 FILLER         PIC X(02) VALUE SPACES.
 
+       01  LINHA-SUBTOTAL-ALU.
+           02 FILLER          PIC X(10) VALUE SPACES.
+           02 FILLER          PIC X(24) VALUE
+                                 "TOTAL DE ALUNOS TURMA: ".
+           02 QT-ALU-SUB      PIC ZZ.ZZ9.
+           02 FILLER          PIC X(40) VALUE SPACES.
+
+       01  LINHA-TOTAL-GERAL-ALU.
+           02 FILLER          PIC X(10) VALUE SPACES.
+           02 FILLER          PIC X(24) VALUE
+                                 "TOTAL GERAL DE ALUNOS: ".
+           02 QT-ALU-GER-LIN  PIC ZZ.ZZ9.
+           02 FILLER          PIC X(40) VALUE SPACES.
+
+       01  LINHA-CSV.
+           02 CURSO-CSV       PIC X(30).
+           02 FILLER          PIC X(01) VALUE ",".
+           02 DISCIPLINA-CSV  PIC X(30).
+           02 FILLER          PIC X(01) VALUE ",".
+           02 MATRI-CSV       PIC X(08).
+           02 FILLER          PIC X(01) VALUE "-".
+           02 MATRIC-CSV      PIC X(01).
+           02 FILLER          PIC X(01) VALUE ",".
+           02 NOME-CSV        PIC X(30).
+           02 FILLER          PIC X(01) VALUE ",".
+           02 EMAIL-CSV       PIC X(20).
+           02 FILLER          PIC X(06) VALUE SPACES.
+
        PROCEDURE                                   DIVISION.
        
        PGM-EX.
@@ -167,8 +215,19 @@
 
        INICIO-SAIDA SECTION.
            MOVE "NAO" TO FIM-ARQ.
-           OPEN  OUTPUT RELALU.
-           PERFORM LE-SAIDA.  
+           OPEN  OUTPUT RELALU
+                        RELALU-CSV.
+           PERFORM LE-PARAMETRO-PAG.
+           PERFORM LE-SAIDA.
+
+       LE-PARAMETRO-PAG SECTION.
+           OPEN      INPUT     PARAM-PAG.
+           READ      PARAM-PAG
+                     AT END
+                     MOVE      ZEROS    TO   LINHAS-PAG-PARAM.
+           IF        LINHAS-PAG-PARAM  NOT EQUAL  ZEROS
+                     MOVE      LINHAS-PAG-PARAM   TO  CT-LIN-MAX.
+           CLOSE     PARAM-PAG.
 
        LE-SAIDA SECTION.
            RETURN TRAB
@@ -180,23 +239,49 @@
            PERFORM LE-SAIDA.           
                 
        IMPRESSAO-SAIDA SECTION.
-           IF CT-LIN GREATER THAN 39 
-                          OR 
-              (WR-CURSO <> CURSO-TRAB) 
+           IF CT-LIN GREATER THAN CT-LIN-MAX
+               PERFORM CABECALHO-SAIDA.
+           IF (WR-CURSO <> CURSO-TRAB)
                           OR
               (WR-DISCIPLINA <> DISCIPLINA-TRAB)
-               PERFORM CABECALHO-SAIDA.
-           PERFORM DETALHE-SAIDA.   
+               PERFORM QUEBRA-CONTROLE.
+           PERFORM DETALHE-SAIDA.
+
+       QUEBRA-CONTROLE SECTION.
+           IF        PRIMEIRO-REG    EQUAL    "NAO"
+                     PERFORM         IMPRIME-SUBTOTAL-ALU.
+           PERFORM   CABECALHO-SAIDA.
+           MOVE      "NAO"           TO       PRIMEIRO-REG.
+           MOVE      CURSO-TRAB      TO       WR-CURSO.
+           MOVE      DISCIPLINA-TRAB TO       WR-DISCIPLINA.
+
+       IMPRIME-SUBTOTAL-ALU SECTION.
+           MOVE      CT-ALU-GRUPO    TO       QT-ALU-SUB.
+           WRITE     REG-REL FROM LINHA-SUBTOTAL-ALU
+                     AFTER ADVANCING 2 LINES.
+           MOVE      ZEROS           TO       CT-ALU-GRUPO.
 
        DETALHE-SAIDA SECTION.
 
-    
+
            MOVE      MATRI-TRAB   TO         MATRI-DET
            MOVE      MATRIC-TRAB  TO         MATRIC-DET.
            MOVE      NOME-TRAB    TO         NOME-DET.
            MOVE      EMAIL-TRAB   TO         EMAIL-DET.
            WRITE     REG-REL FROM DETALHE AFTER ADVANCING 1 LINE.
            ADD       1            TO          CT-LIN.
+           ADD       1            TO          CT-ALU-GRUPO
+                                               CT-ALU-GER.
+           PERFORM   GRAVACAO-CSV.
+
+       GRAVACAO-CSV SECTION.
+           MOVE      CURSO-TRAB       TO      CURSO-CSV.
+           MOVE      DISCIPLINA-TRAB  TO      DISCIPLINA-CSV.
+           MOVE      MATRI-TRAB       TO      MATRI-CSV.
+           MOVE      MATRIC-TRAB      TO      MATRIC-CSV.
+           MOVE      NOME-TRAB        TO      NOME-CSV.
+           MOVE      EMAIL-TRAB       TO      EMAIL-CSV.
+           WRITE     REG-REL-CSV FROM LINHA-CSV.
 
        CABECALHO-SAIDA SECTION.
            ADD       1            TO    CT-PAG.
@@ -204,8 +289,6 @@
            WRITE REG-REL FROM CAB-01 AFTER ADVANCING 2 LINE.
            MOVE  CURSO-TRAB       TO    CURSO.
            MOVE  DISCIPLINA-TRAB  TO    DISCIPLINA.
-           MOVE  CURSO-TRAB       TO    WR-CURSO.
-           MOVE  DISCIPLINA-TRAB  TO    WR-DISCIPLINA.
            WRITE REG-REL FROM CAB-02 AFTER ADVANCING 3 LINES.
            WRITE REG-REL FROM CAB-03 AFTER ADVANCING 2 LINES.
            WRITE REG-REL FROM CAB-04 AFTER ADVANCING 3 LINES.
@@ -214,6 +297,15 @@
 
 
        FIM-SAIDA SECTION.
-           CLOSE       RELALU.
+           IF        PRIMEIRO-REG    EQUAL    "NAO"
+                     PERFORM         IMPRIME-SUBTOTAL-ALU.
+           PERFORM   IMPRIME-TOTAL-GERAL-ALU.
+           CLOSE       RELALU
+                       RELALU-CSV.
+
+       IMPRIME-TOTAL-GERAL-ALU SECTION.
+           MOVE      CT-ALU-GER      TO       QT-ALU-GER-LIN.
+           WRITE     REG-REL FROM LINHA-TOTAL-GERAL-ALU
+                     AFTER ADVANCING 2 LINES.
                       
 
