@@ -6,6 +6,12 @@
        DATE-COMPILED.
        SECURITY. APENAS O AUTOR PODE MODIFICA-LO.    
       *REMARKS.  LE UM ARQUIVO E IMPRIME UM RELATORIO.
+      *          O MULTIPLICADOR DE IDA/VOLTA USADO NO CALCULO DO VR
+      *          (ANTES FIXO EM 2) E LIDO DE UMA TABELA DE TARIFAS POR
+      *          DEPARTAMENTO (PARAM-TARIFA.DAT); DEPARTAMENTOS SEM
+      *          ENTRADA NA TABELA CONTINUAM USANDO O MULTIPLICADOR
+      *          PADRAO DE 2, PARA NAO MUDAR O CALCULO DE QUEM JA
+      *          RODAVA SEM ESTE PARAMETRO.
        ENVIRONMENT             DIVISION.
        
        CONFIGURATION SECTION.
@@ -17,8 +23,16 @@
 
            SELECT   CADENT           ASSIGN      TO      DISK
            ORGANIZATION   IS           LINE         SEQUENTIAL.
+           SELECT   OPTIONAL PARAM-DEPTO ASSIGN   TO      DISK
+           ORGANIZATION   IS           LINE         SEQUENTIAL.
+           SELECT   OPTIONAL PARAM-PAG ASSIGN     TO      DISK
+           ORGANIZATION   IS           LINE         SEQUENTIAL.
+           SELECT   OPTIONAL PARAM-TARIFA ASSIGN    TO      DISK
+           ORGANIZATION   IS           LINE         SEQUENTIAL.
            SELECT   TRAB              ASSIGN      TO      DISK.
            SELECT   RELTRAN             ASSIGN      TO      DISK.
+           SELECT   DISBOLSO          ASSIGN      TO      DISK
+           ORGANIZATION   IS           LINE         SEQUENTIAL.
 
        DATA                           DIVISION.
 
@@ -33,26 +47,89 @@
              02 PREC-TRANS-ENT   PIC 9(4)V99.
              02 DIAS-TRAB-ENT    PIC 99.
 
+       FD  PARAM-DEPTO
+           LABEL         RECORD          ARE     STANDARD
+           VALUE        OF FILE-ID       IS      "PARAM-DEPTO.DAT".
+
+       01  REG-PARAM-DEPTO.
+             02 DEPTO-PARAM      PIC 9(02).
+
+       FD  PARAM-PAG
+           LABEL         RECORD          ARE     STANDARD
+           VALUE        OF FILE-ID       IS      "PARAM-PAG.DAT".
+
+       01  REG-PARAM-PAG.
+             02 LINHAS-PAG-PARAM   PIC 9(02).
+
+       FD  PARAM-TARIFA
+           LABEL         RECORD          ARE     STANDARD
+           VALUE        OF FILE-ID       IS      "PARAM-TARIFA.DAT".
+
+       01  REG-PARAM-TARIFA.
+             02 DEPTO-TARIFA-PARAM   PIC 9(02).
+             02 MULT-TARIFA-PARAM    PIC 9(01)V99.
+
        SD  TRAB.
        01  REG-TRAB.
              02 NOME-TRAB         PIC X(30).
              02 DEPARTAMENTO-TRAB PIC 9(02).
              02 PREC-TRANS-TRAB   PIC 9(4)V99.
              02 DIAS-TRAB-TRAB    PIC 99.
+             02 VALOR-VR-TRAB     PIC 9(06)V99.
+
 
-             
-             
-       FD  RELTRAN 
+       FD  RELTRAN
            LABEL         RECORD         IS          OMITTED.
 
        01  REG-REL           PIC X(80).
-            
+
+       FD  DISBOLSO
+           LABEL         RECORD          ARE     STANDARD
+           VALUE        OF FILE-ID       IS      "DISBOLSO.DAT".
+
+       01  REG-DISB.
+             02 NOME-DISB        PIC X(30).
+             02 VALOR-DISB       PIC 9(06)V99.
+             02 PERIODO-DISB.
+                03 PERIODO-MM-DISB   PIC 9(02).
+                03 PERIODO-AAAA-DISB PIC 9(04).
 
        WORKING-STORAGE SECTION.
 
        77  FIM-ARQ          PIC X(03)             VALUE   "NAO".
+       77  FIM-PARAM        PIC X(03)             VALUE   "NAO".
+       77  FIM-PARAM-TAR    PIC X(03)             VALUE   "NAO".
        77  CT-LIN           PIC 9(02)             VALUE  30.
+       77  CT-LIN-MAX       PIC 9(02)             VALUE  29.
        77  CT-PAG           PIC 9(02)             VALUE  ZEROES.
+       77  VR-M             PIC 9(06)V99          VALUE ZEROS.
+       77  VALOR-VR         PIC 9(06)V99          VALUE ZEROS.
+       77  QT-DEPTO         PIC 9(02)             VALUE ZEROS.
+       77  CTR-DEPTO        PIC 9(02)             VALUE ZEROS.
+       77  ACHOU-DEPTO      PIC X(03)             VALUE "NAO".
+       77  PRIMEIRO-REG     PIC X(03)             VALUE "SIM".
+       77  DEPTO-ANTERIOR   PIC 9(02)             VALUE ZEROS.
+       77  TOTAL-VR-DEPTO   PIC 9(07)V99          VALUE ZEROS.
+       77  TOTAL-VR-GER     PIC 9(07)V99          VALUE ZEROS.
+
+       01  TAB-DEPTO.
+           02 DEPTO-TAB     PIC 9(02) OCCURS 20 TIMES VALUE ZEROS.
+
+       01  TAB-TARIFA.
+           02 DEPTO-TARIFA-TAB  PIC 9(02)     OCCURS 20 TIMES
+                                               VALUE ZEROS.
+           02 MULT-TARIFA-TAB   PIC 9(01)V99  OCCURS 20 TIMES
+                                               VALUE ZEROS.
+
+       77  QT-TARIFA        PIC 9(02)             VALUE ZEROS.
+       77  CTR-TARIFA       PIC 9(02)             VALUE ZEROS.
+       77  ACHOU-TARIFA     PIC X(03)             VALUE "NAO".
+       77  MULT-VR          PIC 9(01)V99          VALUE 2.
+
+       01  HOJE.
+           02 HOJE-AAAA      PIC 9(04).
+           02 HOJE-MM        PIC 9(02).
+           02 HOJE-DD        PIC 9(02).
 
        01  CAB-01.
            02 FILLER         PIC X(10) VALUE SPACES.
@@ -65,17 +142,18 @@
 
        01  CAB-02.
            02 FILLER         PIC X(30) VALUE SPACES.
-           02 FILLER         PIC X(30) VALUE 
-                             "PARA TRABALHADOR DO DPTO DE TI".
-           02 FILLER         PIC X(15) VALUE SPACES.
-           02 FILLER         PIC X(25) VALUE SPACES.
+           02 FILLER         PIC X(24) VALUE
+                             "PARA TRABALHADOR DO DPTO".
+           02 FILLER         PIC X(02) VALUE SPACES.
+           02 DEPTO-CAB      PIC 9(02).
+           02 FILLER         PIC X(22) VALUE SPACES.
 
-       01  CAB-03. 
+       01  CAB-03.
            02 FILLER         PIC X(05) VALUE SPACES.
            02 FILLER         PIC X(04) VALUE "NOME".
            02 FILLER         PIC X(30) VALUE SPACES.
-           02 FILLER         PIC X(10) VALUE "VALOR PAGO.
-.        
+           02 FILLER         PIC X(10) VALUE "VALOR PAGO".
+           02 FILLER         PIC X(31) VALUE SPACES.
 
        01  DETALHE.
            02 FILLER         PIC X(05) VALUE SPACES.
@@ -83,17 +161,31 @@
            02 FILLER         PIC X(13) VALUE SPACES.  
            02 VALOR-DET      PIC 9(06).
            02 FILLER         PIC X(02) VALUE SPACES.
-        
+
+       01  LINHA-SUBTOTAL-VR.
+           02 FILLER          PIC X(10) VALUE SPACES.
+           02 FILLER          PIC X(24) VALUE
+                                 "TOTAL VR DO DPTO:      ".
+           02 VR-SUB          PIC ZZ.ZZZ.ZZ9,99.
+           02 FILLER          PIC X(36) VALUE SPACES.
+
+       01  LINHA-TOTAL-GERAL-VR.
+           02 FILLER          PIC X(10) VALUE SPACES.
+           02 FILLER          PIC X(24) VALUE
+                                 "TOTAL GERAL DE VR:     ".
+           02 VR-GER-LIN      PIC ZZ.ZZZ.ZZ9,99.
+           02 FILLER          PIC X(36) VALUE SPACES.
 
        PROCEDURE                                   DIVISION.
        
        PGM-EX.
       
            SORT TRAB
+                ASCENDING KEY DEPARTAMENTO-TRAB
                 ASCENDING KEY NOME-TRAB
                 INPUT  PROCEDURE ROT-ENTRADA
                 OUTPUT PROCEDURE ROT-SAIDA.
-           STOP RUN.     
+           STOP RUN.
 	       
        ROT-ENTRADA   SECTION.
            PERFORM INICIO-ENTRADA.
@@ -103,34 +195,93 @@
            PERFORM FIM-ENTRADA.             
 
        INICIO-ENTRADA SECTION.
-           OPEN INPUT CADENT 
+           OPEN INPUT CADENT
+           PERFORM LE-PARAMETRO-DEPTO.
+           PERFORM LE-PARAMETRO-TARIFA.
            PERFORM LEITURA-ENTRADA.
 
+       LE-PARAMETRO-TARIFA SECTION.
+           OPEN       INPUT     PARAM-TARIFA.
+           PERFORM    LEITURA-PARAM-TARIFA
+                      UNTIL      FIM-PARAM-TAR   EQUAL   "SIM".
+           CLOSE      PARAM-TARIFA.
+
+       LEITURA-PARAM-TARIFA SECTION.
+           READ       PARAM-TARIFA
+                      AT END
+                      MOVE     "SIM"    TO    FIM-PARAM-TAR.
+           IF         FIM-PARAM-TAR   NOT EQUAL   "SIM"
+                AND   QT-TARIFA       LESS THAN    20
+                      ADD        1             TO    QT-TARIFA
+                      MOVE       DEPTO-TARIFA-PARAM   TO
+                                 DEPTO-TARIFA-TAB (QT-TARIFA)
+                      MOVE       MULT-TARIFA-PARAM     TO
+                                 MULT-TARIFA-TAB (QT-TARIFA).
+
+       LE-PARAMETRO-DEPTO SECTION.
+           OPEN       INPUT     PARAM-DEPTO.
+           PERFORM    LEITURA-PARAM-DEPTO
+                      UNTIL      FIM-PARAM   EQUAL   "SIM".
+           CLOSE      PARAM-DEPTO.
+           IF         QT-DEPTO    EQUAL    ZEROS
+                      ADD    1         TO    QT-DEPTO
+                      MOVE   32        TO    DEPTO-TAB (1).
+
+       LEITURA-PARAM-DEPTO SECTION.
+           READ       PARAM-DEPTO
+                      AT END
+                      MOVE     "SIM"    TO    FIM-PARAM.
+           IF         FIM-PARAM   NOT EQUAL   "SIM"
+                AND   QT-DEPTO    LESS THAN    20
+                      ADD        1             TO    QT-DEPTO
+                      MOVE       DEPTO-PARAM   TO
+                                 DEPTO-TAB (QT-DEPTO).
+
        LEITURA-ENTRADA SECTION.
-           READ CADENT 
+           READ CADENT
                 AT END
                 MOVE "SIM" TO FIM-ARQ.
 
        PRINCIPAL-ENTRADA SECTION.
            PERFORM SELECAO-ENTRADA.
-           PERFORM CALCULO-ENTRADA.
            PERFORM LEITURA-ENTRADA.
 
        SELECAO-ENTRADA SECTION.
-           IF DEPARTAMENTO-ENT EQUAL 32
-               PERFORM GRAVACAO-ENTRADA.
+           MOVE       "NAO"       TO         ACHOU-DEPTO.
+           MOVE       1           TO         CTR-DEPTO.
+           PERFORM    VERIFICA-DEPTO     QT-DEPTO   TIMES.
+           IF         ACHOU-DEPTO   EQUAL   "SIM"
+                      PERFORM CALCULO-ENTRADA
+                      PERFORM GRAVACAO-ENTRADA.
+
+       VERIFICA-DEPTO SECTION.
+           IF         DEPARTAMENTO-ENT   EQUAL   DEPTO-TAB (CTR-DEPTO)
+                      MOVE    "SIM"    TO    ACHOU-DEPTO.
+           ADD        1           TO         CTR-DEPTO.
 
        CALCULO-ENTRADA SECTION.
-           MULTIPLY PREC-TRANS-ENT  BY 2 GIVING VR-M.
-           MULTIPLY VR-M  BY DIAS-TRAB-ENT GIVING VALOR-VR.      
+           MOVE       "NAO"       TO         ACHOU-TARIFA.
+           MOVE       2           TO         MULT-VR.
+           MOVE       1           TO         CTR-TARIFA.
+           PERFORM    BUSCA-TARIFA       QT-TARIFA   TIMES.
+           MULTIPLY PREC-TRANS-ENT  BY MULT-VR GIVING VR-M.
+           MULTIPLY VR-M  BY DIAS-TRAB-ENT GIVING VALOR-VR.
+
+       BUSCA-TARIFA SECTION.
+           IF         DEPARTAMENTO-ENT   EQUAL
+                      DEPTO-TARIFA-TAB (CTR-TARIFA)
+                      MOVE    MULT-TARIFA-TAB (CTR-TARIFA)  TO  MULT-VR
+                      MOVE    "SIM"    TO    ACHOU-TARIFA.
+           ADD        1           TO         CTR-TARIFA.
 
        GRAVACAO-ENTRADA SECTION.
-           MOVE NOME-ENT  TO NOME-TRAB.
-           MOVE VALOR-VR  TO VR-VALOR.
+           MOVE NOME-ENT          TO NOME-TRAB.
+           MOVE DEPARTAMENTO-ENT  TO DEPARTAMENTO-TRAB.
+           MOVE VALOR-VR          TO VALOR-VR-TRAB.
            RELEASE REG-TRAB.
 
        FIM-ENTRADA SECTION.
-           CLOSE CADENT.    
+           CLOSE CADENT.
 
                                 
        ROT-SAIDA SECTION.
@@ -142,8 +293,20 @@
 
        INICIO-SAIDA SECTION.
            MOVE "NAO" TO FIM-ARQ.
-           OPEN  OUTPUT RELTRAN.
-           PERFORM LE-SAIDA.  
+           OPEN  OUTPUT RELTRAN
+                        DISBOLSO.
+           ACCEPT     HOJE        FROM       DATE YYYYMMDD.
+           PERFORM LE-PARAMETRO-PAG.
+           PERFORM LE-SAIDA.
+
+       LE-PARAMETRO-PAG SECTION.
+           OPEN      INPUT     PARAM-PAG.
+           READ      PARAM-PAG
+                     AT END
+                     MOVE      ZEROS    TO   LINHAS-PAG-PARAM.
+           IF        LINHAS-PAG-PARAM  NOT EQUAL  ZEROS
+                     MOVE      LINHAS-PAG-PARAM   TO  CT-LIN-MAX.
+           CLOSE     PARAM-PAG.
 
        LE-SAIDA SECTION.
            RETURN TRAB
@@ -155,21 +318,47 @@
            PERFORM LE-SAIDA.           
                 
        IMPRESSAO-SAIDA SECTION.
-           IF CT-LIN GREATER THAN 29
+           IF CT-LIN GREATER THAN CT-LIN-MAX
               PERFORM CABECALHO-SAIDA.
-           PERFORM DETALHE-SAIDA.   
+           IF DEPARTAMENTO-TRAB NOT EQUAL DEPTO-ANTERIOR
+              PERFORM QUEBRA-CONTROLE.
+           PERFORM DETALHE-SAIDA.
+
+       QUEBRA-CONTROLE SECTION.
+           IF        PRIMEIRO-REG    EQUAL    "NAO"
+                     PERFORM         IMPRIME-SUBTOTAL-VR.
+           PERFORM   CABECALHO-SAIDA.
+           MOVE      "NAO"           TO       PRIMEIRO-REG.
+           MOVE      DEPARTAMENTO-TRAB TO     DEPTO-ANTERIOR.
+
+       IMPRIME-SUBTOTAL-VR SECTION.
+           MOVE      TOTAL-VR-DEPTO  TO       VR-SUB.
+           WRITE     REG-REL FROM LINHA-SUBTOTAL-VR
+                     AFTER ADVANCING 2 LINES.
+           MOVE      ZEROS           TO       TOTAL-VR-DEPTO.
 
        DETALHE-SAIDA SECTION.
 
-           
+
            MOVE      NOME-TRAB    TO         NOME-DET.
-           MOVE      VR-VALOR     TO         VALOR-DET.
+           MOVE      VALOR-VR-TRAB TO        VALOR-DET.
            WRITE     REG-REL FROM DETALHE AFTER ADVANCING 1 LINE.
            ADD       1            TO          CT-LIN.
+           ADD       VALOR-VR-TRAB TO         TOTAL-VR-DEPTO
+                                               TOTAL-VR-GER.
+           PERFORM   GRAVACAO-DISB.
+
+       GRAVACAO-DISB SECTION.
+           MOVE      NOME-TRAB       TO       NOME-DISB.
+           MOVE      VALOR-VR-TRAB   TO       VALOR-DISB.
+           MOVE      HOJE-MM         TO       PERIODO-MM-DISB.
+           MOVE      HOJE-AAAA       TO       PERIODO-AAAA-DISB.
+           WRITE     REG-DISB.
 
        CABECALHO-SAIDA SECTION.
            ADD       1            TO    CT-PAG.
            MOVE CT-PAG            TO    VAR-PAG.
+           MOVE DEPARTAMENTO-TRAB TO    DEPTO-CAB.
            WRITE REG-REL AFTER ADVANCING PAGE.
            WRITE REG-REL FROM CAB-01 AFTER ADVANCING 1 LINE.
            WRITE REG-REL FROM CAB-02 AFTER ADVANCING 2 LINES.
@@ -179,6 +368,15 @@
 
 
        FIM-SAIDA SECTION.
-           CLOSE       RELTRAN.
+           IF        PRIMEIRO-REG    EQUAL    "NAO"
+                     PERFORM         IMPRIME-SUBTOTAL-VR.
+           PERFORM   IMPRIME-TOTAL-GERAL-VR.
+           CLOSE       RELTRAN
+                       DISBOLSO.
+
+       IMPRIME-TOTAL-GERAL-VR SECTION.
+           MOVE      TOTAL-VR-GER    TO       VR-GER-LIN.
+           WRITE     REG-REL FROM LINHA-TOTAL-GERAL-VR
+                     AFTER ADVANCING 2 LINES.
                       
 
