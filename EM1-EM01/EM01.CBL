@@ -7,10 +7,14 @@
        SECURITY. APENAS O AUTOR PODE MODIFICA-LO.    
       *REMARKS.  LE OS REGISTRO DO ARQUIVO DE
       *          ENTRADA CADCLI1 E GRAVA NO
-      *          ARQUIVO DE SAIDA CADCLI2 
+      *          ARQUIVO DE SAIDA CADCLI2
       *          OS CAMPOS: CODIGO E NOME.
+      *          REGISTROS COM COD-ENT REPETIDO (O ARQUIVO E
+      *          PRESUMIDO EM ORDEM DE CODIGO) SAO DESVIADOS PARA
+      *          O ARQUIVO DE EXCECAO CADCLI2-EXC AO INVES DE SEREM
+      *          GRAVADOS EM CADCLI2.
        ENVIRONMENT             DIVISION.
-       
+
        CONFIGURATION SECTION.
              SOURCE-COMPUTER. MARIA-PC.
              OBJECT-COMPUTER. MARIA-PC.
@@ -23,69 +27,122 @@
 
            SELECT   CADCLI2           ASSIGN      TO      DISK
            ORGANIZATION    IS         LINE          SEQUENTIAL.
+
+           SELECT   CADCLI2-EXC       ASSIGN      TO      DISK
+           ORGANIZATION    IS         LINE          SEQUENTIAL.
        DATA                           DIVISION.
 
        FILE SECTION.
        FD  CADCLI1
            LABEL         RECORD          ARE     STANDARD
            VALUE        OF FILE-ID       IS      "CADCLI1.DAT".
-      
+
        01  REG-ENT.
              02 COD-ENT       PIC 9(05).
              02 NOME-ENT      PIC X(20).
-             
+
        FD  CADCLI2
            LABEL         RECORD         ARE        STANDARD
            VALUE        OF FILE-ID      IS       "CADCLI2.DAT".
-       
+
        01   REG-SAI.
             03 NOME-SAI       PIC X(20).
             03 COD-SAI        PIC 9(05).
-            
+
+       FD  CADCLI2-EXC
+           LABEL         RECORD         ARE        STANDARD
+           VALUE        OF FILE-ID      IS       "CADCLI2-EXC.DAT".
+
+       01   REG-EXC.
+            03 COD-EXC        PIC 9(05).
+            03 NOME-EXC       PIC X(20).
+
+       01   REG-TRAILER-SAI.
+            03 TRAILER-ID-SAI PIC X(05).
+            03 CT-REG-TRL     PIC 9(07).
+            03 HASH-TRL       PIC 9(09).
+            03 FILLER         PIC X(04).
+
 
        WORKING-STORAGE SECTION.
 
        77  FIM-ARQ          PIC X(03)             VALUE   "NAO".
+       77  PRIMEIRO-REG     PIC X(03)             VALUE   "SIM".
+       77  COD-ANTERIOR     PIC 9(05)             VALUE   ZEROS.
+       77  CT-REG-SAI       PIC 9(07)             VALUE   ZEROS.
+       77  HASH-COD-SAI     PIC 9(09)             VALUE   ZEROS.
        PROCEDURE                                   DIVISION.
-       
+
        PGM-EXE01.
 
 	       PERFORM    INICIO.
 
-	       PERFORM    PRINCIPAL 
+	       PERFORM    PRINCIPAL
                     UNTIL   FIM-ARQ      EQUAL     "SIM".
-      	 
+
 	       PERFORM   TERMINO.
-	  
+
            STOP RUN.
        INICIO.
 
            OPEN INPUT       CADCLI1
-               OUTPUT       CADCLI2.
+               OUTPUT       CADCLI2
+                             CADCLI2-EXC.
 
-           PERFORM       LEITURA.      
+           PERFORM       LEITURA.
 
 
        LEITURA.
 
            READ CADCLI1
-                    AT END 
+                    AT END
                     MOVE  "SIM"        TO        FIM-ARQ.
        PRINCIPAL.
 
-	       PERFORM             GRAVACAO.
+	       PERFORM             VERIFICA-DUPLICIDADE.
 	       PERFORM             LEITURA.
 
 
+       VERIFICA-DUPLICIDADE.
+
+           IF        PRIMEIRO-REG    EQUAL       "NAO"   AND
+                     COD-ENT         EQUAL       COD-ANTERIOR
+                     PERFORM         GRAVA-EXCECAO
+           ELSE
+                     PERFORM         GRAVACAO.
+
+           MOVE      "NAO"           TO          PRIMEIRO-REG.
+           MOVE      COD-ENT         TO          COD-ANTERIOR.
+
+
        GRAVACAO.
 
            MOVE      COD-ENT      TO          COD-SAI.
            MOVE      NOME-ENT     TO          NOME-SAI.
            WRITE     REG-SAI.
+           ADD       1            TO          CT-REG-SAI.
+           ADD       COD-SAI      TO          HASH-COD-SAI.
+
+
+       GRAVA-EXCECAO.
+
+           MOVE      COD-ENT      TO          COD-EXC.
+           MOVE      NOME-ENT     TO          NOME-EXC.
+           WRITE     REG-EXC.
 
 
        TERMINO.
+           PERFORM     GRAVA-TRAILER-SAI.
            CLOSE       CADCLI1
-                       CADCLI2.
-                      
+                       CADCLI2
+                       CADCLI2-EXC.
+
+
+       GRAVA-TRAILER-SAI.
+
+           MOVE      "TRLR:"      TO          TRAILER-ID-SAI.
+           MOVE      CT-REG-SAI   TO          CT-REG-TRL.
+           MOVE      HASH-COD-SAI TO          HASH-TRL.
+           WRITE     REG-TRAILER-SAI.
+
 
