@@ -17,7 +17,11 @@
 
            SELECT   CAD-USU           ASSIGN      TO      DISK
            ORGANIZATION   IS           LINE         SEQUENTIAL.
+           SELECT   OPTIONAL PARAM-PAG ASSIGN     TO      DISK
+           ORGANIZATION   IS           LINE         SEQUENTIAL.
            SELECT   REL-ATR           ASSIGN      TO      DISK.
+           SELECT   REL-CSV           ASSIGN      TO      DISK
+           ORGANIZATION   IS           LINE         SEQUENTIAL.
 
        DATA                           DIVISION.
 
@@ -33,18 +37,32 @@
                 03 DIA        PIC 9(02).
                 03 MES        PIC 9(02).
                 03 ANO        PIC 9(04).
-             
+
+       FD  PARAM-PAG
+           LABEL         RECORD          ARE     STANDARD
+           VALUE        OF FILE-ID       IS      "PARAM-PAG.DAT".
+
+       01  REG-PARAM-PAG.
+             02 LINHAS-PAG-PARAM   PIC 9(02).
+
        FD  REL-ATR
            LABEL         RECORD         IS          OMITTED.
 
        01  REG-ATR           PIC X(80).
-            
+
+       FD  REL-CSV
+           LABEL         RECORD          ARE     STANDARD
+           VALUE        OF FILE-ID       IS      "CAD-USU.CSV".
+
+       01  REG-CSV           PIC X(80).
 
        WORKING-STORAGE SECTION.
 
        77  FIM-ARQ          PIC X(03)             VALUE   "NAO".
        77  CT-LIN           PIC 9(02)             VALUE  25.
+       77  CT-LIN-MAX       PIC 9(02)             VALUE  24.
        77  CT-PAG           PIC 9(02)             VALUE  ZEROES.
+       77  CT-USU           PIC 9(05)             VALUE  ZEROES.
 
        01  CAB-01.
            02 FILLER         PIC X(70) VALUE SPACES.
@@ -70,7 +88,7 @@
        01  DETALHE.
            02 FILLER         PIC X(06) VALUE SPACES.
            02 COD            PIC 9(04).
-           02 FILLER         PIC X(06) VALUE SPACES.  
+           02 FILLER         PIC X(06) VALUE SPACES.
            02 NOM            PIC X(30).
            02 FILLER         PIC X(13) VALUE SPACES.
            02 DDD            PIC 9(02).
@@ -80,6 +98,25 @@
            02 AAA            PIC 9(04).
            02 FILLER         PIC X(11) VALUE SPACES.
 
+       01  TRAILER-01.
+           02 FILLER         PIC X(20) VALUE SPACES.
+           02 FILLER         PIC X(28) VALUE
+                               "TOTAL DE USUARIOS LISTADOS: ".
+           02 TOTAL-USU-TRL  PIC ZZ.ZZ9.
+           02 FILLER         PIC X(26) VALUE SPACES.
+
+       01  LINHA-CSV.
+           02 COD-CSV        PIC 9(04).
+           02 FILLER         PIC X(01) VALUE ",".
+           02 NOM-CSV        PIC X(30).
+           02 FILLER         PIC X(01) VALUE ",".
+           02 DDD-CSV        PIC 9(02).
+           02 FILLER         PIC X(01) VALUE ",".
+           02 MMM-CSV        PIC 9(02).
+           02 FILLER         PIC X(01) VALUE ",".
+           02 AAA-CSV        PIC 9(04).
+           02 FILLER         PIC X(34) VALUE SPACES.
+
        PROCEDURE                                   DIVISION.
        
        PGM-EX05.
@@ -95,9 +132,22 @@
        INICIO.
 
            OPEN INPUT       CAD-USU
-               OUTPUT       REL-ATR.
+               OUTPUT       REL-ATR
+                             REL-CSV.
+
+           PERFORM       LE-PARAMETRO-PAG.
+           PERFORM       LEITURA.
+
 
-           PERFORM       LEITURA.      
+       LE-PARAMETRO-PAG.
+
+           OPEN      INPUT     PARAM-PAG.
+           READ      PARAM-PAG
+                     AT END
+                     MOVE      ZEROS    TO   LINHAS-PAG-PARAM.
+           IF        LINHAS-PAG-PARAM  NOT EQUAL  ZEROS
+                     MOVE      LINHAS-PAG-PARAM   TO  CT-LIN-MAX.
+           CLOSE     PARAM-PAG.
 
 
        LEITURA.
@@ -111,7 +161,7 @@
 	       PERFORM             LEITURA.
        
        IMPRESSAO.
-           IF CT-LIN GREATER THAN 24
+           IF CT-LIN GREATER THAN CT-LIN-MAX
               PERFORM CABECALHO.
            PERFORM IMPDET.   
 
@@ -124,6 +174,17 @@
            MOVE      ANO          TO          AAA.
            WRITE     REG-ATR FROM DETALHE AFTER ADVANCING 1 LINE.
            ADD       1            TO          CT-LIN.
+           ADD       1            TO          CT-USU.
+           PERFORM   GRAVACAO-CSV.
+
+       GRAVACAO-CSV.
+
+           MOVE      COD-USU      TO          COD-CSV.
+           MOVE      NOM-USU      TO          NOM-CSV.
+           MOVE      DIA          TO          DDD-CSV.
+           MOVE      MES          TO          MMM-CSV.
+           MOVE      ANO          TO          AAA-CSV.
+           WRITE     REG-CSV FROM LINHA-CSV.
 
        CABECALHO.
            ADD       1            TO    CT-PAG.
@@ -137,7 +198,15 @@
 
 
        FIM.
+           IF        CT-LIN       GREATER THAN     CT-LIN-MAX - 2
+                     PERFORM      CABECALHO.
+           PERFORM   IMPRIME-TRAILER.
            CLOSE       CAD-USU
-                       REL-ATR.
+                       REL-ATR
+                       REL-CSV.
+
+       IMPRIME-TRAILER.
+           MOVE      CT-USU       TO          TOTAL-USU-TRL.
+           WRITE     REG-ATR FROM TRAILER-01 AFTER ADVANCING 2 LINES.
                       
 
