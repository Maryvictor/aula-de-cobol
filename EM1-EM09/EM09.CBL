@@ -0,0 +1,256 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       EX09.
+       AUTHOR.           MARIA VICTOR.
+       INSTALLATION.     FATEC-SP.
+       DATE-WRITTEN.     22/06/2020.
+       DATE-COMPILED.
+       SECURITY.  APENAS O AUTOR PODE MODIFICA-LO.
+      *REMARKS.  LE O CADASTRO DE FUNCIONARIOS CADENT (O MESMO ARQUIVO
+      *          DE EX06) E, PARA CADA FUNCIONARIO, APLICA NUMA UNICA
+      *          PASSADA A FAIXA DE REAJUSTE ESCALONADO QUE ANTES ERA
+      *          CALCULADA SEPARADAMENTE POR EX08, PRODUZINDO UM UNICO
+      *          REGISTRO DE FOLHA DE PAGAMENTO (REL-FOPAG) POR
+      *          FUNCIONARIO COM SALARIO BRUTO, FAIXA DE REAJUSTE,
+      *          SALARIO REAJUSTADO E INDICACAO DE ACIMA/ABAIXO DO
+      *          CORTE DE RELATORIO DA CONTABILIDADE, MAIS UM TOTAL
+      *          GERAL. SUBSTITUI A CONSULTA CRUZADA MANUAL ENTRE
+      *          CADSAI.DAT (EX06) E CADSAI1.DAT (EX08).
+      *          O CORTE DE RELATORIO E LIDO DO ARQUIVO DE PARAMETRO
+      *          PARAM-SAL, O MESMO JA USADO POR EX06.
+       ENVIRONMENT             DIVISION.
+       CONFIGURATION SECTION.
+             SOURCE-COMPUTER.  MARIA-PC.
+             OBJECT-COMPUTER.  MARIA-PC.
+             SPECIAL-NAMES.         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT   CADENT ASSIGN    TO    DISK
+           ORGANIZATION IS  LINE      SEQUENTIAL.
+
+           SELECT   OPTIONAL PARAM-SAL ASSIGN TO    DISK
+           ORGANIZATION IS  LINE      SEQUENTIAL.
+
+           SELECT   REL-FOPAG ASSIGN TO    DISK.
+
+           SELECT   EM1-REJ ASSIGN    TO    DISK
+           ORGANIZATION IS  LINE      SEQUENTIAL.
+
+       DATA                           DIVISION.
+
+       FILE SECTION.
+       FD  CADENT
+           LABEL  RECORD     ARE     STANDARD
+           VALUE  OF FILE-ID IS     "CADENT.DAT".
+
+       01  REG-ENT.
+             02 MATRICULA-ENT       PIC 9(05).
+             02 NOME-ENT            PIC X(30).
+             02 SALARIO-BRUTO-ENT   PIC 9(5)V99.
+
+       FD  PARAM-SAL
+           LABEL  RECORD      ARE   STANDARD
+           VALUE  OF FILE-ID  IS    "PARAM-SAL.DAT".
+
+       01   REG-PARAM.
+            03 CORTE-PARAM          PIC 9(5)V99.
+
+       FD  REL-FOPAG
+           LABEL RECORD IS OMITTED.
+
+       01   REG-FOPAG               PIC X(80).
+
+       FD  EM1-REJ
+           LABEL  RECORD      ARE   STANDARD
+           VALUE  OF FILE-ID  IS    "EM1REJ9.DAT".
+
+           COPY EM1REJ.
+
+       WORKING-STORAGE SECTION.
+
+       77  FIM-ARQ          PIC X(03)     VALUE   "NAO".
+       77  FAIXA-VALIDA     PIC X(03)     VALUE   "NAO".
+       77  CORTE-SALARIO    PIC 9(5)V99   VALUE   3000.
+       77  WMULT            PIC 9(5)V99.
+       77  WDIV             PIC 9(5)V99.
+       77  WRESULTADO       PIC 9(5)V99.
+       77  WTIER            PIC 9(02)     VALUE   ZEROS.
+       77  CT-LIN           PIC 9(02)     VALUE   30.
+       77  CT-PAG           PIC 9(02)     VALUE   ZEROS.
+       77  CT-REG           PIC 9(05)     VALUE   ZEROS.
+       77  TOTAL-GER        PIC 9(09)V99  VALUE   ZEROS.
+
+       01  CAB-01.
+           02 FILLER         PIC X(20) VALUE SPACES.
+           02 FILLER         PIC X(33) VALUE
+                               "REGISTRO DE FOLHA DE PAGAMENTO".
+           02 FILLER         PIC X(15) VALUE SPACES.
+           02 FILLER         PIC X(05) VALUE "PAG. ".
+           02 VAR-PAG        PIC 9(02).
+           02 FILLER         PIC X(05) VALUE SPACES.
+
+       01  CAB-02.
+           02 FILLER         PIC X(05) VALUE SPACES.
+           02 FILLER         PIC X(04) VALUE "MAT.".
+           02 FILLER         PIC X(08) VALUE SPACES.
+           02 FILLER         PIC X(04) VALUE "NOME".
+           02 FILLER         PIC X(22) VALUE SPACES.
+           02 FILLER         PIC X(06) VALUE "BRUTO ".
+           02 FILLER         PIC X(06) VALUE "FAIXA ".
+           02 FILLER         PIC X(10) VALUE "REAJUSTADO".
+           02 FILLER         PIC X(10) VALUE " ACIMA CTE".
+           02 FILLER         PIC X(05) VALUE SPACES.
+
+       01  DETALHE.
+           02 FILLER         PIC X(03) VALUE SPACES.
+           02 MATRICULA-DET  PIC 9(05).
+           02 FILLER         PIC X(02) VALUE SPACES.
+           02 NOME-DET       PIC X(30).
+           02 FILLER         PIC X(02) VALUE SPACES.
+           02 SALARIO-DET    PIC ZZ.ZZ9,99.
+           02 FILLER         PIC X(02) VALUE SPACES.
+           02 TIER-DET       PIC Z9.
+           02 FILLER         PIC X(01) VALUE "%".
+           02 FILLER         PIC X(03) VALUE SPACES.
+           02 REAJ-DET       PIC ZZ.ZZ9,99.
+           02 FILLER         PIC X(04) VALUE SPACES.
+           02 ACIMA-DET      PIC X(03).
+
+       01  TRAILER-01.
+           02 FILLER         PIC X(20) VALUE SPACES.
+           02 FILLER         PIC X(26) VALUE
+                               "TOTAL GERAL DA FOLHA SAI: ".
+           02 TOTAL-GER-LIN  PIC ZZZ.ZZZ.ZZ9,99.
+           02 FILLER         PIC X(21) VALUE SPACES.
+
+       PROCEDURE                     DIVISION.
+
+       PGM-EX09.
+
+	       PERFORM    INICIO.
+
+	       PERFORM    PRINCIPAL
+                    UNTIL      FIM-ARQ   EQUAL     "SIM".
+
+	       PERFORM   TERMINO.
+
+           STOP RUN.
+
+       INICIO.
+
+           OPEN INPUT        CADENT
+               OUTPUT        REL-FOPAG
+                              EM1-REJ.
+
+           PERFORM       LE-PARAMETRO.
+           PERFORM       LEITURA.
+
+
+       LE-PARAMETRO.
+
+           OPEN INPUT        PARAM-SAL.
+           READ PARAM-SAL
+                AT END
+                NEXT SENTENCE.
+           IF    CORTE-PARAM     NOT EQUAL  ZEROS
+                 MOVE  CORTE-PARAM    TO    CORTE-SALARIO.
+           CLOSE PARAM-SAL.
+
+
+       LEITURA.
+
+           READ CADENT
+                    AT END
+                    MOVE    "SIM"    TO   FIM-ARQ.
+
+       PRINCIPAL.
+
+	       PERFORM             CALCULA-REAJUSTE.
+           IF                  FAIXA-VALIDA EQUAL "SIM"
+                                PERFORM IMPRESSAO
+           ELSE
+                                PERFORM GRAVA-EM1-REJ.
+	       PERFORM             LEITURA.
+
+
+       CALCULA-REAJUSTE.
+
+           MOVE  ZEROS   TO   WTIER.
+           MOVE  ZEROS   TO   WMULT.
+           MOVE  "NAO"   TO   FAIXA-VALIDA.
+
+           IF    SALARIO-BRUTO-ENT >= 1 AND SALARIO-BRUTO-ENT <= 1000
+                 MOVE     12                     TO   WTIER
+	             MULTIPLY SALARIO-BRUTO-ENT BY 12 GIVING WMULT
+                 MOVE     "SIM"                  TO   FAIXA-VALIDA.
+
+           IF    SALARIO-BRUTO-ENT > 1000 AND SALARIO-BRUTO-ENT <= 2000
+                 MOVE     11                     TO   WTIER
+                 MULTIPLY SALARIO-BRUTO-ENT BY 11 GIVING WMULT
+                 MOVE     "SIM"                  TO   FAIXA-VALIDA.
+
+            IF   SALARIO-BRUTO-ENT > 2000
+                 MOVE     10                     TO   WTIER
+                 MULTIPLY SALARIO-BRUTO-ENT BY 10 GIVING WMULT
+                 MOVE     "SIM"                  TO   FAIXA-VALIDA.
+
+           IF    FAIXA-VALIDA EQUAL "SIM"
+                 DIVIDE WMULT BY 100 GIVING WDIV
+                 ADD    SALARIO-BRUTO-ENT WDIV GIVING WRESULTADO
+                 ADD    WRESULTADO        TO   TOTAL-GER
+                 ADD    1                 TO   CT-REG.
+
+
+       GRAVA-EM1-REJ.
+
+           MOVE      "EX09"            TO       EM1-REJ-PROGRAMA.
+           MOVE      MATRICULA-ENT     TO       EM1-REJ-CHAVE.
+           MOVE      "FAIXA "          TO       EM1-REJ-MOTIVO.
+           WRITE     REG-EM1-REJ.
+
+
+       IMPRESSAO.
+
+           IF CT-LIN GREATER THAN 29
+              PERFORM CABECALHO.
+           PERFORM DETALHE-SAIDA.
+
+
+       DETALHE-SAIDA.
+
+           MOVE      MATRICULA-ENT     TO          MATRICULA-DET.
+           MOVE      NOME-ENT          TO          NOME-DET.
+           MOVE      SALARIO-BRUTO-ENT TO          SALARIO-DET.
+           MOVE      WTIER             TO          TIER-DET.
+           MOVE      WRESULTADO        TO          REAJ-DET.
+           IF        WRESULTADO        >    CORTE-SALARIO
+                     MOVE "SIM"        TO          ACIMA-DET
+           ELSE
+                     MOVE "NAO"        TO          ACIMA-DET.
+           WRITE     REG-FOPAG FROM DETALHE AFTER ADVANCING 1 LINE.
+           ADD       1                 TO          CT-LIN.
+
+
+       CABECALHO.
+
+           ADD       1            TO    CT-PAG.
+           MOVE CT-PAG            TO    VAR-PAG.
+           WRITE REG-FOPAG AFTER ADVANCING PAGE.
+           WRITE REG-FOPAG FROM CAB-01 AFTER ADVANCING 1 LINE.
+           WRITE REG-FOPAG FROM CAB-02 AFTER ADVANCING 2 LINES.
+           MOVE ZEROES TO CT-LIN.
+
+
+       TERMINO.
+
+           PERFORM   IMPRIME-TOTAL.
+
+           CLOSE       CADENT
+                       REL-FOPAG
+                       EM1-REJ.
+
+
+       IMPRIME-TOTAL.
+
+           MOVE      TOTAL-GER     TO    TOTAL-GER-LIN.
+           WRITE     REG-FOPAG FROM TRAILER-01 AFTER ADVANCING 2 LINES.
