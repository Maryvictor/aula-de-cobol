@@ -0,0 +1,426 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       EX11.
+       AUTHOR.           MARIA VICTOR.
+       INSTALLATION.     FATEC-SP.
+       DATE-WRITTEN.     24/06/2020.
+       DATE-COMPILED.
+       SECURITY.  APENAS O AUTOR PODE MODIFICA-LO.
+      *REMARKS.  MONTA UM EXTRATO UNICO POR ALUNO (PERFIL-ALUNO.DAT)
+      *          JUNTANDO, PELO NUMERO DO ALUNO, TRES FONTES QUE HOJE
+      *          SO SE CRUZAM A MAO: A MEDIA/SITUACAO DE CADAPR E
+      *          CADREP (EX05), O SEXO E A MEDIA DAS 4 NOTAS DE
+      *          CADATU3/CADATU4 (EX07) E O CURSO/DISCIPLINA/E-MAIL DE
+      *          RELALU.CSV (PGM08). OS TRES ARQUIVOS DE ENTRADA SAO
+      *          COMBINADOS E ORDENADOS PELA CHAVE DO ALUNO EM TRES
+      *          PASSOS DE SORT COM INPUT PROCEDURE (MESMO IDIOMA JA
+      *          USADO NOS DEMAIS SORTS DESTE SISTEMA) E DEPOIS
+      *          CASADOS NUM UNICO PASSO SEQUENCIAL DE 3 VIAS, NO
+      *          MESMO ESTILO DE CASAMENTO POR CHAVE-SENTINELA JA
+      *          USADO EM PGM01 (EM4-EM01) E EM PGM03/PGM04 (EM3-EM01).
+      *          A RELALU.CSV GUARDA A MATRICULA COMO 8 DIGITOS MAIS
+      *          UM DIGITO VERIFICADOR (MATRI-CSV-MATRIC-CSV); OS 5
+      *          DIGITOS MENOS SIGNIFICATIVOS DE MATRI-CSV SAO TOMADOS
+      *          COMO O NUMERO DO ALUNO PARA O CASAMENTO, POR SER A
+      *          UNICA LIGACAO DISPONIVEL ENTRE OS DOIS SISTEMAS DE
+      *          CHAVE.
+       ENVIRONMENT             DIVISION.
+       CONFIGURATION SECTION.
+             SOURCE-COMPUTER.  MARIA-PC.
+             OBJECT-COMPUTER.  MARIA-PC.
+             SPECIAL-NAMES.         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT   CADAPR        ASSIGN      TO      DISK
+           ORGANIZATION   IS           LINE         SEQUENTIAL.
+
+           SELECT   CADREP        ASSIGN      TO      DISK
+           ORGANIZATION   IS           LINE         SEQUENTIAL.
+
+           SELECT   CADATU3       ASSIGN      TO      DISK
+           ORGANIZATION   IS           LINE         SEQUENTIAL.
+
+           SELECT   CADATU4       ASSIGN      TO      DISK
+           ORGANIZATION   IS           LINE         SEQUENTIAL.
+
+           SELECT   RELALU-CSV    ASSIGN      TO      DISK
+           ORGANIZATION   IS           LINE         SEQUENTIAL.
+
+           SELECT   GRADES        ASSIGN      TO      DISK.
+           SELECT   GRADES-ORD    ASSIGN      TO      DISK
+           ORGANIZATION   IS           LINE         SEQUENTIAL.
+
+           SELECT   SEXOS         ASSIGN      TO      DISK.
+           SELECT   SEXOS-ORD     ASSIGN      TO      DISK
+           ORGANIZATION   IS           LINE         SEQUENTIAL.
+
+           SELECT   MATRIC        ASSIGN      TO      DISK.
+           SELECT   MATRIC-ORD    ASSIGN      TO      DISK
+           ORGANIZATION   IS           LINE         SEQUENTIAL.
+
+           SELECT   PERFIL-ALUNO  ASSIGN      TO      DISK
+           ORGANIZATION   IS           LINE         SEQUENTIAL.
+
+       DATA                           DIVISION.
+
+       FILE SECTION.
+       FD  CADAPR
+           LABEL         RECORD          ARE     STANDARD
+           VALUE        OF FILE-ID       IS      "CADAPR.DAT".
+
+       01  REG-APR.
+             02 NUMERO-APR       PIC 9(05).
+             02 NOME-APR         PIC X(20).
+             02 MEDIA-APR        PIC 9(02)V99.
+
+       01  REG-APR-TRL.
+             02 TRAILER-ID-APR   PIC X(05).
+             02 FILLER           PIC X(23).
+
+       FD  CADREP
+           LABEL         RECORD          ARE     STANDARD
+           VALUE        OF FILE-ID       IS      "CADREP.DAT".
+
+       01  REG-REP.
+             02 NUMERO-REP       PIC 9(05).
+             02 NOME-REP         PIC X(20).
+             02 MEDIA-REP        PIC 9(02)V99.
+             02 FALTAS-REP       PIC X(02).
+             02 MOTIVO-REP       PIC X(06).
+
+       FD  CADATU3
+           LABEL         RECORD          ARE     STANDARD
+           VALUE        OF FILE-ID       IS      "CADATU3.DAT".
+
+       01  REG-AT3.
+             02 NUMERO-AT3       PIC 9(05).
+             02 NOME-AT3         PIC X(20).
+             02 MEDIA-AT3        PIC 9(02)V99.
+             02 SEXO-AT3         PIC X(01).
+
+       01  REG-AT3-TRL.
+             02 TRAILER-ID-AT3   PIC X(05).
+             02 FILLER           PIC X(23).
+
+       FD  CADATU4
+           LABEL         RECORD          ARE     STANDARD
+           VALUE        OF FILE-ID       IS      "CADATU4.DAT".
+
+       01  REG-AT4.
+             02 NUMERO-AT4       PIC 9(05).
+             02 NOME-AT4         PIC X(20).
+             02 MEDIA-AT4        PIC 9(02)V99.
+             02 SEXO-AT4         PIC X(01).
+
+       FD  RELALU-CSV
+           LABEL         RECORD          ARE     STANDARD
+           VALUE        OF FILE-ID       IS      "RELALU.CSV".
+
+       01  LINHA-CSV.
+           02 CURSO-CSV       PIC X(30).
+           02 FILLER          PIC X(01).
+           02 DISCIPLINA-CSV  PIC X(30).
+           02 FILLER          PIC X(01).
+           02 MATRI-CSV       PIC X(08).
+           02 FILLER          PIC X(01).
+           02 MATRIC-CSV      PIC X(01).
+           02 FILLER          PIC X(01).
+           02 NOME-CSV        PIC X(30).
+           02 FILLER          PIC X(01).
+           02 EMAIL-CSV       PIC X(20).
+           02 FILLER          PIC X(06).
+
+       SD  GRADES.
+       01  REG-GRADES.
+             02 NUMERO-G         PIC 9(05).
+             02 NOME-G           PIC X(20).
+             02 MEDIA-G          PIC 9(02)V99.
+             02 STATUS-G         PIC X(10).
+
+       FD  GRADES-ORD
+           LABEL         RECORD          ARE     STANDARD
+           VALUE        OF FILE-ID       IS      "GRADES-ORD.DAT".
+
+       01  REG-GRADES-ORD.
+             02 NUMERO-GO        PIC 9(05).
+             02 NOME-GO          PIC X(20).
+             02 MEDIA-GO         PIC 9(02)V99.
+             02 STATUS-GO        PIC X(10).
+
+       SD  SEXOS.
+       01  REG-SEXOS.
+             02 NUMERO-S         PIC 9(05).
+             02 SEXO-S           PIC X(01).
+             02 MEDIA4-S         PIC 9(02)V99.
+
+       FD  SEXOS-ORD
+           LABEL         RECORD          ARE     STANDARD
+           VALUE        OF FILE-ID       IS      "SEXOS-ORD.DAT".
+
+       01  REG-SEXOS-ORD.
+             02 NUMERO-SO        PIC 9(05).
+             02 SEXO-SO          PIC X(01).
+             02 MEDIA4-SO        PIC 9(02)V99.
+
+       SD  MATRIC.
+       01  REG-MATRIC.
+             02 CHAVE-M          PIC 9(05).
+             02 CURSO-M          PIC X(30).
+             02 DISCIPLINA-M     PIC X(30).
+             02 EMAIL-M          PIC X(20).
+
+       FD  MATRIC-ORD
+           LABEL         RECORD          ARE     STANDARD
+           VALUE        OF FILE-ID       IS      "MATRIC-ORD.DAT".
+
+       01  REG-MATRIC-ORD.
+             02 CHAVE-MO         PIC 9(05).
+             02 CURSO-MO         PIC X(30).
+             02 DISCIPLINA-MO    PIC X(30).
+             02 EMAIL-MO         PIC X(20).
+
+       FD  PERFIL-ALUNO
+           LABEL         RECORD          ARE     STANDARD
+           VALUE        OF FILE-ID       IS      "PERFIL-ALUNO.DAT".
+
+       01  REG-PERFIL.
+             02 NUMERO-PF        PIC 9(05).
+             02 NOME-PF          PIC X(20).
+             02 MEDIA-PF         PIC 9(02)V99.
+             02 STATUS-PF        PIC X(10).
+             02 SEXO-PF          PIC X(01).
+             02 MEDIA4-PF        PIC 9(02)V99.
+             02 CURSO-PF         PIC X(30).
+             02 DISCIPLINA-PF    PIC X(30).
+             02 EMAIL-PF         PIC X(20).
+
+       WORKING-STORAGE SECTION.
+
+       77  FIM-APR          PIC X(03)   VALUE "NAO".
+       77  FIM-REP          PIC X(03)   VALUE "NAO".
+       77  FIM-AT3          PIC X(03)   VALUE "NAO".
+       77  FIM-AT4          PIC X(03)   VALUE "NAO".
+       77  FIM-CSV          PIC X(03)   VALUE "NAO".
+
+       77  FIM-GO           PIC X(03)   VALUE "NAO".
+       77  FIM-SO           PIC X(03)   VALUE "NAO".
+       77  FIM-MO           PIC X(03)   VALUE "NAO".
+
+       77  CHAVE-GO         PIC 9(05)   VALUE ZEROS.
+       77  CHAVE-SO         PIC 9(05)   VALUE ZEROS.
+       77  CHAVE-MO-ATUAL   PIC 9(05)   VALUE ZEROS.
+       77  CHAVE-MENOR      PIC 9(05)   VALUE ZEROS.
+
+       PROCEDURE                                   DIVISION.
+
+       PGM-EX11.
+
+           SORT      GRADES
+                     ASCENDING KEY NUMERO-G
+                     INPUT  PROCEDURE ROT-ENT-GRADES
+                     GIVING GRADES-ORD.
+
+           SORT      SEXOS
+                     ASCENDING KEY NUMERO-S
+                     INPUT  PROCEDURE ROT-ENT-SEXOS
+                     GIVING SEXOS-ORD.
+
+           SORT      MATRIC
+                     ASCENDING KEY CHAVE-M
+                     INPUT  PROCEDURE ROT-ENT-MATRIC
+                     GIVING MATRIC-ORD.
+
+           PERFORM   MONTA-PERFIL.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * COMBINA CADAPR+CADREP (SITUACAO) EM UM SO FLUXO, POR NUMERO.
+      *----------------------------------------------------------------
+       ROT-ENT-GRADES      SECTION.
+           OPEN      INPUT     CADAPR.
+           PERFORM   LEITURA-APR.
+           PERFORM   COPIA-APR
+                     UNTIL     FIM-APR   EQUAL   "SIM".
+           CLOSE     CADAPR.
+
+           OPEN      INPUT     CADREP.
+           PERFORM   LEITURA-REP.
+           PERFORM   COPIA-REP
+                     UNTIL     FIM-REP   EQUAL   "SIM".
+           CLOSE     CADREP.
+
+       LEITURA-APR          SECTION.
+           READ      CADAPR
+                     AT END
+                     MOVE      "SIM"     TO      FIM-APR.
+
+       COPIA-APR            SECTION.
+           IF        TRAILER-ID-APR     NOT EQUAL   "TRLR:"
+                     MOVE      NUMERO-APR   TO   NUMERO-G
+                     MOVE      NOME-APR     TO   NOME-G
+                     MOVE      MEDIA-APR    TO   MEDIA-G
+                     MOVE      "APROVADO"   TO   STATUS-G
+                     RELEASE   REG-GRADES.
+           PERFORM   LEITURA-APR.
+
+       LEITURA-REP          SECTION.
+           READ      CADREP
+                     AT END
+                     MOVE      "SIM"     TO      FIM-REP.
+
+       COPIA-REP             SECTION.
+           MOVE      NUMERO-REP   TO   NUMERO-G.
+           MOVE      NOME-REP     TO   NOME-G.
+           MOVE      MEDIA-REP    TO   MEDIA-G.
+           MOVE      "REPROVADO"  TO   STATUS-G.
+           RELEASE   REG-GRADES.
+           PERFORM   LEITURA-REP.
+
+      *----------------------------------------------------------------
+      * COMBINA CADATU3+CADATU4 (SEXO E MEDIA DAS 4 NOTAS), POR NUMERO.
+      *----------------------------------------------------------------
+       ROT-ENT-SEXOS        SECTION.
+           OPEN      INPUT     CADATU3.
+           PERFORM   LEITURA-AT3.
+           PERFORM   COPIA-AT3
+                     UNTIL     FIM-AT3   EQUAL   "SIM".
+           CLOSE     CADATU3.
+
+           OPEN      INPUT     CADATU4.
+           PERFORM   LEITURA-AT4.
+           PERFORM   COPIA-AT4
+                     UNTIL     FIM-AT4   EQUAL   "SIM".
+           CLOSE     CADATU4.
+
+       LEITURA-AT3          SECTION.
+           READ      CADATU3
+                     AT END
+                     MOVE      "SIM"     TO      FIM-AT3.
+
+       COPIA-AT3            SECTION.
+           IF        TRAILER-ID-AT3     NOT EQUAL   "TRLR:"
+                     MOVE      NUMERO-AT3   TO   NUMERO-S
+                     MOVE      SEXO-AT3     TO   SEXO-S
+                     MOVE      MEDIA-AT3    TO   MEDIA4-S
+                     RELEASE   REG-SEXOS.
+           PERFORM   LEITURA-AT3.
+
+       LEITURA-AT4          SECTION.
+           READ      CADATU4
+                     AT END
+                     MOVE      "SIM"     TO      FIM-AT4.
+
+       COPIA-AT4            SECTION.
+           MOVE      NUMERO-AT4   TO   NUMERO-S.
+           MOVE      SEXO-AT4     TO   SEXO-S.
+           MOVE      MEDIA-AT4    TO   MEDIA4-S.
+           RELEASE   REG-SEXOS.
+           PERFORM   LEITURA-AT4.
+
+      *----------------------------------------------------------------
+      * EXTRAI O NUMERO DO ALUNO DA MATRICULA DE RELALU.CSV.
+      *----------------------------------------------------------------
+       ROT-ENT-MATRIC       SECTION.
+           OPEN      INPUT     RELALU-CSV.
+           PERFORM   LEITURA-CSV.
+           PERFORM   COPIA-CSV
+                     UNTIL     FIM-CSV   EQUAL   "SIM".
+           CLOSE     RELALU-CSV.
+
+       LEITURA-CSV          SECTION.
+           READ      RELALU-CSV
+                     AT END
+                     MOVE      "SIM"     TO      FIM-CSV.
+
+       COPIA-CSV            SECTION.
+           MOVE      MATRI-CSV (4:5)   TO   CHAVE-M.
+           MOVE      CURSO-CSV         TO   CURSO-M.
+           MOVE      DISCIPLINA-CSV    TO   DISCIPLINA-M.
+           MOVE      EMAIL-CSV         TO   EMAIL-M.
+           RELEASE   REG-MATRIC.
+           PERFORM   LEITURA-CSV.
+
+      *----------------------------------------------------------------
+      * CASAMENTO DE 3 VIAS, PELA MENOR CHAVE PRESENTE EM QUALQUER UM
+      * DOS TRES ARQUIVOS ORDENADOS (CHAVE 99999 SINALIZA FIM).
+      *----------------------------------------------------------------
+       MONTA-PERFIL         SECTION.
+           OPEN      INPUT     GRADES-ORD
+                                SEXOS-ORD
+                                MATRIC-ORD.
+           OPEN      OUTPUT    PERFIL-ALUNO.
+           PERFORM   LEITURA-GO.
+           PERFORM   LEITURA-SO.
+           PERFORM   LEITURA-MO.
+           PERFORM   CASA-PERFIL
+                     UNTIL     CHAVE-GO        EQUAL   99999
+                     AND       CHAVE-SO        EQUAL   99999
+                     AND       CHAVE-MO-ATUAL   EQUAL   99999.
+           CLOSE     GRADES-ORD
+                     SEXOS-ORD
+                     MATRIC-ORD
+                     PERFIL-ALUNO.
+
+       LEITURA-GO           SECTION.
+           READ      GRADES-ORD
+                     AT END
+                     MOVE      "SIM"     TO      FIM-GO.
+           IF        FIM-GO    EQUAL     "SIM"
+                     MOVE      99999     TO      CHAVE-GO
+           ELSE
+                     MOVE      NUMERO-GO TO      CHAVE-GO.
+
+       LEITURA-SO           SECTION.
+           READ      SEXOS-ORD
+                     AT END
+                     MOVE      "SIM"     TO      FIM-SO.
+           IF        FIM-SO    EQUAL     "SIM"
+                     MOVE      99999     TO      CHAVE-SO
+           ELSE
+                     MOVE      NUMERO-SO TO      CHAVE-SO.
+
+       LEITURA-MO           SECTION.
+           READ      MATRIC-ORD
+                     AT END
+                     MOVE      "SIM"       TO    FIM-MO.
+           IF        FIM-MO    EQUAL       "SIM"
+                     MOVE      99999       TO    CHAVE-MO-ATUAL
+           ELSE
+                     MOVE      CHAVE-MO    TO    CHAVE-MO-ATUAL.
+
+       CASA-PERFIL          SECTION.
+           MOVE      CHAVE-GO        TO        CHAVE-MENOR.
+           IF        CHAVE-SO        LESS THAN CHAVE-MENOR
+                     MOVE      CHAVE-SO        TO   CHAVE-MENOR.
+           IF        CHAVE-MO-ATUAL  LESS THAN CHAVE-MENOR
+                     MOVE      CHAVE-MO-ATUAL  TO   CHAVE-MENOR.
+
+           MOVE      CHAVE-MENOR     TO        NUMERO-PF.
+           MOVE      SPACES          TO        NOME-PF
+                                                STATUS-PF
+                                                SEXO-PF
+                                                CURSO-PF
+                                                DISCIPLINA-PF
+                                                EMAIL-PF.
+           MOVE      ZEROS           TO        MEDIA-PF
+                                                MEDIA4-PF.
+
+           IF        CHAVE-GO        EQUAL     CHAVE-MENOR
+                     MOVE      NOME-GO      TO   NOME-PF
+                     MOVE      MEDIA-GO     TO   MEDIA-PF
+                     MOVE      STATUS-GO    TO   STATUS-PF
+                     PERFORM   LEITURA-GO.
+
+           IF        CHAVE-SO        EQUAL     CHAVE-MENOR
+                     MOVE      SEXO-SO      TO   SEXO-PF
+                     MOVE      MEDIA4-SO    TO   MEDIA4-PF
+                     PERFORM   LEITURA-SO.
+
+           IF        CHAVE-MO-ATUAL  EQUAL     CHAVE-MENOR
+                     MOVE      CURSO-MO     TO   CURSO-PF
+                     MOVE      DISCIPLINA-MO TO  DISCIPLINA-PF
+                     MOVE      EMAIL-MO     TO   EMAIL-PF
+                     PERFORM   LEITURA-MO.
+
+           WRITE     REG-PERFIL.
